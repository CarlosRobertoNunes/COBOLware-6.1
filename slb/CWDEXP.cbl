@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CWDEXP.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Expurgo/aging de registros impressos e lidos *
+                      *  na fila de spool (CWDIRS), liberando espaco  *
+                      *  em disco automaticamente.                    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CWDIRS ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS CWDIRS-SPOOL
+                  ALTERNATE RECORD KEY IS CWDIRS-EMISSAO WITH DUPLICATES
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-CWDIRS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY CWDIRS.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 ER-CWDIRS.
+              10 FS-CWDIRS             PIC  X(002) VALUE "00".
+              10 LB-CWDIRS             PIC  X(255) VALUE "cwdirs".
+           05 LB-SPOOL-ARQ             PIC  X(255) VALUE SPACES.
+           05 RETENCAO-OPT             PIC  X(006) VALUE SPACES.
+           05 RETENCAO-POS             PIC  9(003) VALUE 0.
+           05 RETENCAO-DIAS            PIC  9(006) VALUE 30.
+           05 DATA-LIMITE              PIC  9(008) VALUE 0.
+           05 WS-REGISTROS-LIDOS       PIC  9(009) VALUE 0.
+           05 WS-REGISTROS-EXPURGADOS  PIC  9(009) VALUE 0.
+           05 WS-BYTES-LIBERADOS       PIC  9(009) VALUE 0.
+           05 SW-FIM                   PIC  X(001) VALUE "N".
+              88 FIM-CWDIRS                  VALUE "S".
+
+       COPY CWTIME.
+
+       01  RELATORIO-LINHA             PIC  X(080) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           DISPLAY "CWDIRS" UPON ENVIRONMENT-NAME
+           ACCEPT   LB-CWDIRS FROM ENVIRONMENT-VALUE
+           IF   LB-CWDIRS = SPACES
+                MOVE "cwdirs" TO LB-CWDIRS
+           END-IF
+           CALL "CWFILE" USING LB-CWDIRS
+
+           DISPLAY "CWDEXPDIAS" UPON ENVIRONMENT-NAME
+           ACCEPT  RETENCAO-OPT FROM ENVIRONMENT-VALUE
+           PERFORM VARYING RETENCAO-POS
+                     FROM LENGTH OF RETENCAO-OPT BY -1
+                     UNTIL RETENCAO-POS = 1
+                        OR RETENCAO-OPT (RETENCAO-POS: 1) NOT = SPACE
+                   CONTINUE
+           END-PERFORM
+           IF   RETENCAO-OPT (1: RETENCAO-POS) IS NUMERIC
+           AND  RETENCAO-OPT NOT = SPACES
+                MOVE RETENCAO-OPT (1: RETENCAO-POS) TO RETENCAO-DIAS
+           END-IF
+
+           OPEN I-O CWDIRS
+           IF   FS-CWDIRS > "09"
+                DISPLAY "CWDEXP: nao foi possivel abrir CWDIRS, "
+                        "file status " FS-CWDIRS
+                GOBACK
+           END-IF
+
+           SET  CWTIME-REVERSED       TO TRUE
+           SET  CWTIME-TODAY          TO TRUE
+           CALL "CWTIME" USING PARAMETROS-CWTIME
+
+           SET  CWTIME-REVERSED       TO TRUE
+           SET  CWTIME-SUBTRACT-DAYS  TO TRUE
+           MOVE CWTIME-DATE-FINAL     TO CWTIME-DATE
+           MOVE RETENCAO-DIAS         TO CWTIME-DAYS
+           CALL "CWTIME" USING PARAMETROS-CWTIME
+           MOVE CWTIME-DATE-FINAL     TO DATA-LIMITE
+
+           PERFORM 100-VARRE-CWDIRS THRU 100-99-FIM
+
+           DISPLAY "CWDEXP: " WS-REGISTROS-LIDOS " lidos, "
+                   WS-REGISTROS-EXPURGADOS " expurgados"
+
+           CLOSE CWDIRS.
+
+       000-99-FIM. GOBACK.
+
+      ******************************************************************
+      *    Varre CWDIRS pela chave alternativa de emissao (mais        *
+      *    antigos primeiro) expurgando os ja impressos e vencidos     *
+      ******************************************************************
+       100-VARRE-CWDIRS.
+
+           MOVE LOW-VALUES TO CWDIRS-EMISSAO
+           START CWDIRS KEY NOT LESS CWDIRS-EMISSAO
+             INVALID KEY
+                 SET FIM-CWDIRS TO TRUE
+             NOT INVALID KEY
+                 MOVE "N" TO SW-FIM
+           END-START
+
+           PERFORM UNTIL FIM-CWDIRS
+                   READ CWDIRS NEXT RECORD IGNORE LOCK
+                     AT END
+                        SET FIM-CWDIRS TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-REGISTROS-LIDOS
+                        IF   CWDIRS-DATA > DATA-LIMITE
+                             SET FIM-CWDIRS TO TRUE
+                        ELSE
+                             PERFORM 110-AVALIA-REGISTRO
+                                THRU 110-99-FIM
+                        END-IF
+                   END-READ
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       110-AVALIA-REGISTRO.
+
+           IF   CWDIRS-IMPRESSO = "*" OR "+"
+                MOVE CWDIRS-SPOOL TO LB-SPOOL-ARQ
+                CALL "CWFILE" USING LB-SPOOL-ARQ
+                CALL "CBL_DELETE_FILE" USING LB-SPOOL-ARQ
+                ADD  CWDIRS-FOLHAS TO WS-BYTES-LIBERADOS
+                DELETE CWDIRS RECORD
+                IF   FS-CWDIRS = "00"
+                     ADD 1 TO WS-REGISTROS-EXPURGADOS
+                END-IF
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       END PROGRAM CWDEXP.
