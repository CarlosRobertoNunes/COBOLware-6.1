@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CICSRPT.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Relatorio de transacoes agendadas (EXEC      *
+                      *  CICS START) pendentes na fila STARTS de um   *
+                      *  terminal do simulador, com o programa de     *
+                      *  destino resolvido via PCT.                   *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PCT ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RESERVE NO ALTERNATE AREA
+                  RECORD  KEY   IS PCT-KEY
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-PCT.
+
+           SELECT STARTS  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RESERVE NO ALTERNATE AREA
+                  RECORD  KEY   IS STARTS-KEY
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-STARTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY STARTS.
+       COPY PCT.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 SYSID               PIC  X(004) VALUE "DATA".
+           05 TRMID               PIC  X(004) VALUE SPACES.
+           05 FS-PCT               PIC  X(002) VALUE "00".
+           05 LB-PCT                PIC  X(255) VALUE "cicsPCT".
+           05 SZ-STARTS            PIC  9(004) COMP-5.
+           05 FS-STARTS             PIC  X(002) VALUE "00".
+           05 LB-STARTS              PIC  X(255) VALUE SPACES.
+           05 WS-TOTAL-PENDENTES      PIC  9(009) VALUE ZERO.
+           05 DET-HH                  PIC  9(002) VALUE ZERO.
+           05 DET-MM                  PIC  9(002) VALUE ZERO.
+           05 DET-SS                  PIC  9(002) VALUE ZERO.
+
+       01  LINHAS-DE-IMPRESSAO-CICSRPT.
+       02  LINHA-TITULO-CICSRPT.
+           05 FILLER                  PIC  X(044) VALUE
+              "TRANSACOES AGENDADAS PENDENTES (EXEC START)".
+       02  LINHA-HEADER-CICSRPT.
+           05 FILLER                  PIC  X(009) VALUE "REQID".
+           05 FILLER                  PIC  X(006) VALUE "TRANS".
+           05 FILLER                  PIC  X(009) VALUE "PROGRAMA".
+           05 FILLER                  PIC  X(011) VALUE "HORARIO".
+           05 FILLER                  PIC  X(008) VALUE "INTERV.".
+           05 FILLER                  PIC  X(007) VALUE "ORIGEM".
+           05 FILLER                  PIC  X(006) VALUE "TERM.".
+       02  LINHA-DETALHE-CICSRPT.
+           05 DET-REQID               PIC  X(008).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-TRANSID             PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-PROGRAMA            PIC  X(008).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-HORARIO              PIC  X(008).
+           05 FILLER                  PIC  X(002) VALUE SPACES.
+           05 DET-INTERVALO           PIC  9(004).
+           05 FILLER                  PIC  X(002) VALUE SPACES.
+           05 DET-RTRANSID            PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-RTERMID             PIC  X(004).
+       02  LINHA-RESUMO-CICSRPT.
+           05 FILLER                  PIC  X(027) VALUE
+              "TOTAL DE PENDENTES: ".
+           05 RESUMO-TOTAL-ED         PIC  Z(008)9.
+
+       COPY CWIMPR.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS        THRU 800-99-FIM
+           IF  FS-STARTS < "10"
+               PERFORM 100-LISTA-PENDENTES THRU 100-99-FIM
+           END-IF
+           PERFORM 900-FINAIS          THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+      ******************************************************************
+      *    Varre a fila STARTS do terminal (sem consumi-la - apenas    *
+      *    leitura, ao contrario do CICS.cbl que a esvazia ao          *
+      *    despachar) resolvendo o programa de destino de cada         *
+      *    entrada agendada via PCT e imprimindo uma linha por         *
+      *    ocorrencia                                                  *
+      ******************************************************************
+       100-LISTA-PENDENTES.
+
+           MOVE LOW-VALUES TO STARTS-KEY
+           START STARTS KEY NOT LESS STARTS-KEY
+           PERFORM UNTIL FS-STARTS > "09"
+                      OR CWIMPR-END-PRINT
+                READ STARTS NEXT RECORD
+                IF  FS-STARTS < "10"
+                    PERFORM 110-IMPRIME-PENDENTE THRU 110-99-FIM
+                END-IF
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       110-IMPRIME-PENDENTE.
+
+           ADD  1 TO WS-TOTAL-PENDENTES
+
+           MOVE SPACES           TO LINHA-DETALHE-CICSRPT
+           MOVE STARTS-REQID     TO DET-REQID
+           MOVE STARTS-TRANSID   TO DET-TRANSID
+           MOVE STARTS-RTRANSID  TO DET-RTRANSID
+           MOVE STARTS-RTERMID   TO DET-RTERMID
+           MOVE STARTS-INTERVAL  TO DET-INTERVALO
+
+           MOVE STARTS-HOURS     TO DET-HH
+           MOVE STARTS-MINUTES   TO DET-MM
+           MOVE STARTS-SECONDS   TO DET-SS
+
+           MOVE SPACES TO DET-HORARIO
+           MOVE DET-HH           TO DET-HORARIO(1:2)
+           MOVE ":"              TO DET-HORARIO(3:1)
+           MOVE DET-MM           TO DET-HORARIO(4:2)
+           MOVE ":"              TO DET-HORARIO(6:1)
+           MOVE DET-SS           TO DET-HORARIO(7:2)
+
+           MOVE STARTS-TRANSID TO PCT-TRANSACTION
+           MOVE 0              TO PCT-STEP
+           READ PCT
+           IF  FS-PCT < "10"
+               MOVE PCT-PROGRAM TO DET-PROGRAMA
+           ELSE
+               MOVE "?"         TO DET-PROGRAMA
+           END-IF
+
+           MOVE LINHA-DETALHE-CICSRPT TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+       110-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           DISPLAY "SYSID"      UPON ENVIRONMENT-NAME
+           ACCEPT  SYSID        FROM ENVIRONMENT-VALUE
+           IF  SYSID = SPACES
+               MOVE "DATA" TO SYSID
+           END-IF
+
+           DISPLAY "TRMID" UPON ENVIRONMENT-NAME
+           ACCEPT  TRMID   FROM ENVIRONMENT-VALUE
+
+           MOVE SPACES TO LB-STARTS
+           STRING SYSID         DELIMITED BY SPACE
+                  "/"           DELIMITED BY SIZE
+                  "cicsSTART("   DELIMITED BY SIZE
+                  TRMID         DELIMITED BY SPACE
+                  ")"           DELIMITED BY SIZE
+             INTO LB-STARTS
+
+           OPEN INPUT STARTS
+           IF  FS-STARTS > "09"
+               DISPLAY "CICSRPT: nao ha fila de starts pendente para "
+                       TRMID ", file status " FS-STARTS
+           END-IF
+
+           OPEN INPUT PCT
+           IF  FS-PCT > "09"
+               DISPLAY "CICSRPT: nao foi possivel abrir " LB-PCT
+                       ", file status " FS-PCT
+           END-IF
+
+           MOVE "CICSRPT"            TO CWIMPR-REPORT
+           MOVE LINHA-TITULO-CICSRPT TO CWIMPR-TITLE
+                                         CWIMPR-NOTE
+           MOVE LINHA-HEADER-CICSRPT TO CWIMPR-HEADER-1
+           MOVE SPACES               TO CWIMPR-TIME-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE WS-TOTAL-PENDENTES   TO RESUMO-TOTAL-ED
+           MOVE LINHA-RESUMO-CICSRPT TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           IF  FS-STARTS < "10"
+               CLOSE STARTS
+           END-IF
+           IF  FS-PCT < "10"
+               CLOSE PCT
+           END-IF.
+
+       900-99-FIM. EXIT.
