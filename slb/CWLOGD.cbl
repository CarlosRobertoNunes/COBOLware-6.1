@@ -98,6 +98,13 @@
            05 X91-FUNCTION      COMP-X PIC  9(002) VALUE 16.
            05 X91-PARAMETER     COMP-X PIC  9(002) VALUE 0.
 
+      ******************************************************************
+      *    Areas para o logoff forcado (FUNCAO = "D")                  *
+      ******************************************************************
+           05 OBS-LOGOFF-FORCADO       PIC  X(035) VALUE SPACES.
+           05 USUARIO-LOGOFF           PIC  X(030) VALUE SPACES.
+           05 TASK-LOGOFF-ED           PIC  Z(006)9.
+
        01  LINHAS-DE-IMPRESSAO-CLIC.
        02  LINHA-01.
            05 FILLER                         PIC  X(055) VALUE
@@ -114,16 +121,41 @@
 
        COPY CWLOGD.
 
-       PROCEDURE DIVISION USING PARAMETROS-CWLOGD.
+      ******************************************************************
+      *    Parametros do logoff forcado (FUNCAO = "D"), supridos em    *
+      *    separado da copybook externa acima; so sao lidos quando     *
+      *    X91-PARAMETER (numero real de argumentos da chamada) indica *
+      *    que o chamador de fato os passou                            *
+      ******************************************************************
+       01  CWLOGD-FUNCAO                   PIC  X(001).
+           88 CWLOGD-FORCAR-LOGOFF                    VALUE "D".
+       01  CWLOGD-TASK-ALVO                PIC  9(006).
+       01  CWLOGD-USUARIO-ALVO             PIC  X(030).
+       01  CWLOGD-RESULTADO                PIC  X(002).
+           88 CWLOGD-OK                               VALUE "00".
+           88 CWLOGD-NAO-ENCONTRADO                   VALUE "05".
+
+       PROCEDURE DIVISION USING PARAMETROS-CWLOGD
+                                CWLOGD-FUNCAO
+                                CWLOGD-TASK-ALVO
+                                CWLOGD-USUARIO-ALVO
+                                CWLOGD-RESULTADO.
 
        000-INICIO.
 
+           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
+
+           IF   X91-PARAMETER > 1
+           AND  CWLOGD-FORCAR-LOGOFF
+                PERFORM 900-FORCA-LOGOFF THRU 900-99-FIM
+                GOBACK
+           END-IF
+
            ON 1
               DISPLAY 'CWLOCK' UPON ENVIRONMENT-NAME
               ACCEPT  LOCKOPT  FROM ENVIRONMENT-VALUE
               INSPECT LOCKOPT  CONVERTING 'of' TO 'OF'.
 
-           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
            MOVE 0           TO LOGADOS
            CALL "CWUNIX" USING PARAMETROS-CWUNIX
            CALL "CWGETU" USING NOME TASK PROGRAMA '?'
@@ -307,4 +339,44 @@
 
        110-99-FIM. EXIT.
 
+      ******************************************************************
+      *    Logoff forcado (FUNCAO = "D"): remove de CWUSED a sessao    *
+      *    indicada por CWLOGD-TASK-ALVO, liberando o registro que     *
+      *    bloqueia o acesso exclusivo a outros usuarios, e grava a    *
+      *    acao em CWLOGF (via CWLOGW) para responsabilizacao          *
+      ******************************************************************
+       900-FORCA-LOGOFF.
+
+           MOVE "05"           TO CWLOGD-RESULTADO
+           MOVE "cwused"       TO LB-CWUSED
+           CALL "CWFILE" USING LB-CWUSED
+           OPEN I-O CWUSED
+           IF   FS-CWUSED > "09"
+                GO TO 900-99-FIM
+           END-IF
+
+           MOVE CWLOGD-TASK-ALVO TO CWUSED-TASK
+           READ CWUSED WITH LOCK
+           IF   FS-CWUSED = "00"
+           AND (CWLOGD-USUARIO-ALVO = SPACES
+                OR CWLOGD-USUARIO-ALVO = CWUSED-USUARIO)
+                MOVE CWUSED-USUARIO TO USUARIO-LOGOFF
+                DELETE CWUSED RECORD
+                IF   FS-CWUSED = "00"
+                     MOVE "00" TO CWLOGD-RESULTADO
+                     MOVE CWLOGD-TASK-ALVO TO TASK-LOGOFF-ED
+                     MOVE SPACES TO OBS-LOGOFF-FORCADO
+                     STRING "Logoff task "  DELIMITED BY SIZE
+                            TASK-LOGOFF-ED   DELIMITED BY SIZE
+                            " user "         DELIMITED BY SIZE
+                            USUARIO-LOGOFF (1: 10) DELIMITED BY SIZE
+                       INTO OBS-LOGOFF-FORCADO
+                     CALL "CWLOGW" USING "E" OBS-LOGOFF-FORCADO
+                END-IF
+           END-IF
+
+           CLOSE CWUSED.
+
+       900-99-FIM. EXIT.
+
        END PROGRAM CWLOGD.
