@@ -24,6 +24,16 @@
                   FILE STATUS   IS FS-LISTA
                   LOCK MODE     IS EXCLUSIVE.
 
+           SELECT OPTIONAL REENVIO ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-REENVIO
+                  LOCK MODE     IS EXCLUSIVE.
+
+           SELECT OPTIONAL REENVIO-OLD ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-REENVIO-OLD
+                  LOCK MODE     IS EXCLUSIVE.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -39,6 +49,50 @@
 
        01  LISTA-REG    PIC X(050).
 
+       FD  REENVIO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-REENVIO.
+
+       01  REENVIO-REG.
+           05 REENVIO-DATA               PIC X(010).
+           05 REENVIO-HORA               PIC X(008).
+           05 REENVIO-TENTATIVAS         PIC 9(003).
+           05 REENVIO-TO                 PIC X(080).
+           05 REENVIO-FROM               PIC X(080).
+           05 REENVIO-SUBJECT            PIC X(080).
+           05 REENVIO-TEXT               PIC X(200).
+           05 REENVIO-REPORT             PIC X(250).
+           05 REENVIO-SERVER             PIC X(080).
+           05 REENVIO-USER               PIC X(080).
+           05 REENVIO-PASSWORD           PIC X(080).
+           05 REENVIO-PORT               PIC X(005).
+           05 REENVIO-SSL                PIC X(001).
+           05 REENVIO-AUTHENTICATION     PIC X(001).
+           05 REENVIO-ATTACHES           PIC X(12500).
+           05 REENVIO-FORMATO            PIC X(001).
+
+       FD  REENVIO-OLD
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-REENVIO-OLD.
+
+       01  REENVIO-OLD-REG.
+           05 REENVIO-OLD-DATA           PIC X(010).
+           05 REENVIO-OLD-HORA           PIC X(008).
+           05 REENVIO-OLD-TENTATIVAS     PIC 9(003).
+           05 REENVIO-OLD-TO             PIC X(080).
+           05 REENVIO-OLD-FROM           PIC X(080).
+           05 REENVIO-OLD-SUBJECT        PIC X(080).
+           05 REENVIO-OLD-TEXT           PIC X(200).
+           05 REENVIO-OLD-REPORT         PIC X(250).
+           05 REENVIO-OLD-SERVER         PIC X(080).
+           05 REENVIO-OLD-USER           PIC X(080).
+           05 REENVIO-OLD-PASSWORD       PIC X(080).
+           05 REENVIO-OLD-PORT           PIC X(005).
+           05 REENVIO-OLD-SSL            PIC X(001).
+           05 REENVIO-OLD-AUTHENTICATION PIC X(001).
+           05 REENVIO-OLD-ATTACHES       PIC X(12500).
+           05 REENVIO-OLD-FORMATO        PIC X(001).
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO. COPY CWCASE.
@@ -78,6 +132,20 @@
            05 ER-LISTA.
               10 FS-LISTA              PIC  X(002) VALUE "00".
               10 LB-LISTA              PIC  X(255) VALUE SPACES.
+           05 ER-REENVIO.
+              10 FS-REENVIO              PIC  X(002) VALUE "00".
+              10 LB-REENVIO              PIC  X(255) VALUE SPACES.
+           05 ER-REENVIO-OLD.
+              10 FS-REENVIO-OLD          PIC  X(002) VALUE "00".
+              10 LB-REENVIO-OLD          PIC  X(255) VALUE SPACES.
+           05 SW-ENVIO-FALHOU          PIC  X(001) VALUE "N".
+              88 ENVIO-FALHOU                VALUE "S".
+           05 RESULTADO-ENVIO  COMP-5  PIC S9(009) VALUE 0.
+           05 REENVIO-LOG-MSG            PIC  X(080) VALUE SPACES.
+           05 REENVIO-MAX-TENTATIVAS     PIC  9(003) VALUE 5.
+           05 ATTACH-LIST                PIC  X(3000) VALUE SPACES.
+           05 INLINE-LIST                PIC  X(3000) VALUE SPACES.
+           05 LINHA-ACUM                 PIC  X(3000) VALUE SPACES.
 
        01  CBL-READ-WRITE-SCR-CHARS-ATTR.
            10 SCREEN-POSITION.
@@ -112,6 +180,11 @@
                 DISPLAY "CWMAILPATH" UPON ENVIRONMENT-NAME
                 ACCEPT   MAILPATH    FROM ENVIRONMENT-VALUE.
 
+           IF   CWMAIL-TO (1: 1) = "%"
+                PERFORM 950-DRENA-REENVIO THRU 950-99-FIM
+                GOBACK
+           END-IF
+
            IF   CWMAIL-TEXT     = SPACES
            AND  CWMAIL-SUBJECT  = SPACES
            AND  CWMAIL-REPORT   = SPACES
@@ -200,6 +273,9 @@
 
            IF  UNICO = 1
                PERFORM ENVIA
+               IF  ENVIO-FALHOU
+                   PERFORM 940-GRAVA-REENVIO THRU 940-99-FIM
+               END-IF
            ELSE
                IF   CWMAIL-TO (1: 1) = "@"
                     MOVE CWMAIL-TO(2:) TO LB-LISTA
@@ -214,6 +290,9 @@
                       ACCEPT CWMAIL-TO FROM ENVIRONMENT-VALUE
                       IF  CWMAIL-TO NOT = SPACES
                           PERFORM ENVIA
+                          IF  ENVIO-FALHOU
+                              PERFORM 940-GRAVA-REENVIO THRU 940-99-FIM
+                          END-IF
                       END-IF
                    ELSE
                       IF LB-LISTA (1:1) = "*"
@@ -273,6 +352,10 @@
                                 IF  FS-LISTA = "00"
                                 AND (CWMAIL-TO NOT = SPACES)
                                     PERFORM ENVIA
+                                    IF  ENVIO-FALHOU
+                                        PERFORM 940-GRAVA-REENVIO
+                                           THRU 940-99-FIM
+                                    END-IF
                                 END-IF
                       END-PERFORM
                       CLOSE LISTA
@@ -517,12 +600,33 @@ Borghe               AND (CWCONF-E-MAIL = CWMAIL-FROM)
                             "';" DELIMITED BY SIZE
                             INTO INI-REG
                 ELSE
-                     STRING "Text=" CWMAIL-TEXT(1: E) DELIMITED BY SIZE
-                               INTO INI-REG
+                     IF  CWMAIL-TEXT (1: 1) = "<"
+                         STRING "HtmlText="
+                                CWMAIL-TEXT(1: E) DELIMITED BY SIZE
+                                INTO INI-REG
+                     ELSE
+                         STRING "Text="
+                                CWMAIL-TEXT(1: E) DELIMITED BY SIZE
+                                INTO INI-REG
+                     END-IF
                 END-IF
                 INSPECT INI-REG CONVERTING ACENTOS-850
                                         TO ACENTOS-WINDOWS
                 WRITE INI-REG
+                IF   CWUNIX-ON
+                AND  MAILPATH = SPACES
+                     MOVE SPACES TO INI-REG
+                     IF  CWMAIL-TEXT (1: 1) = "<"
+                         STRING "$top->attach(Data=>$message,"
+                                " Type=>'text/html');"
+                                DELIMITED BY SIZE INTO INI-REG
+                     ELSE
+                         STRING "$top->attach(Data=>$message,"
+                                " Type=>'text/plain');"
+                                DELIMITED BY SIZE INTO INI-REG
+                     END-IF
+                     WRITE INI-REG
+                END-IF
            END-IF
 
            IF  (NOT CWUNIX-ON) OR (MAILPATH NOT = SPACES)
@@ -643,50 +747,115 @@ Borghe               AND (CWCONF-E-MAIL = CWMAIL-FROM)
                           MOVE ";" TO INI-REG (E: 1)
                           ADD  1   TO E
                      END-IF
-                ELSE
-                     MOVE 8         TO E
-                     MOVE "Attach=" TO INI-REG
-                END-IF
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-                        IF (CWMAIL-50
-                            AND (CWMAIL-ATTACH-50 (I) NOT = SPACES))
-                        OR (NOT CWMAIL-50
-                            AND (CWMAIL-ATTACH (I) NOT = SPACES))
-                             IF I > 1
-                                 ADD 1 TO E
-                             END-IF
-                             IF CWMAIL-50
-                                MOVE CWMAIL-ATTACH-50 (I) TO ATTACH
-                             ELSE
-                                MOVE CWMAIL-ATTACH    (I) TO ATTACH
-                             END-IF
-                             INSPECT ATTACH CONVERTING '0' TO X'01'
-                             EXEC COBOLware Pack
-                                  String ATTACH
-                                  WIDTH T
-                             END-EXEC
-                             INSPECT ATTACH CONVERTING X'01' TO '0'
-                             MOVE ATTACH (1: T) TO INI-REG (E: T)
-                             ADD  T             TO E
-                             IF   CWUNIX-ON
-                             AND  I < 10
+                     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                       IF (CWMAIL-50
+                           AND (CWMAIL-ATTACH-50 (I) NOT = SPACES))
+                       OR (NOT CWMAIL-50
+                           AND (CWMAIL-ATTACH (I) NOT = SPACES))
+                           IF I > 1
+                               ADD 1 TO E
+                           END-IF
+                           IF CWMAIL-50
+                              MOVE CWMAIL-ATTACH-50 (I) TO ATTACH
+                           ELSE
+                              MOVE CWMAIL-ATTACH    (I) TO ATTACH
+                           END-IF
+                           INSPECT ATTACH CONVERTING '0' TO X'01'
+                           EXEC COBOLware Pack
+                                String ATTACH
+                                WIDTH T
+                           END-EXEC
+                           INSPECT ATTACH CONVERTING X'01' TO '0'
+      *                    "@" de imagem inline tambem e removido no
+      *                    envio Unix, como ja ocorre no envio via INI
+      *                    (Windows) - senao vai literal no filename
+                           IF   ATTACH (1: 1) = "@"
+                           AND  T > 1
+                                MOVE ATTACH (2: T - 1)
+                                  TO ATTACH (1: T - 1)
+                                SUBTRACT 1 FROM T
+                           END-IF
+                           MOVE ATTACH (1: T) TO INI-REG (E: T)
+                           ADD  T             TO E
+                           IF   I < 10
                                 ADD 1 TO I
                                 IF (CWMAIL-50
                                 AND (CWMAIL-ATTACH-50 (I) NOT = SPACES))
-                                  OR (NOT CWMAIL-50
-                                  AND (CWMAIL-ATTACH (I) NOT = SPACES))
-                                       ADD 1 TO E
+                                OR (NOT CWMAIL-50
+                                AND (CWMAIL-ATTACH (I) NOT = SPACES))
+                                     ADD 1 TO E
                                 END-IF
                                 SUBTRACT 1 FROM I
-                             END-IF
-                        END-IF
-                END-PERFORM
-                IF   CWUNIX-ON
-                AND  MAILPATH = SPACES
+                           END-IF
+                       END-IF
+                     END-PERFORM
                      ADD 1 TO E
                      MOVE "');" TO INI-REG (E: )
+                     WRITE INI-REG
+                ELSE
+                     MOVE SPACES TO ATTACH-LIST INLINE-LIST
+                     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                       IF (CWMAIL-50
+                           AND (CWMAIL-ATTACH-50 (I) NOT = SPACES))
+                       OR (NOT CWMAIL-50
+                           AND (CWMAIL-ATTACH (I) NOT = SPACES))
+                           IF CWMAIL-50
+                              MOVE CWMAIL-ATTACH-50 (I) TO ATTACH
+                           ELSE
+                              MOVE CWMAIL-ATTACH    (I) TO ATTACH
+                           END-IF
+                           INSPECT ATTACH CONVERTING '0' TO X'01'
+                           EXEC COBOLware Pack
+                                String ATTACH
+                                WIDTH T
+                           END-EXEC
+                           INSPECT ATTACH CONVERTING X'01' TO '0'
+                           IF   ATTACH (1: 1) = "@"
+                           AND  T > 1
+                                IF  INLINE-LIST = SPACES
+                                    MOVE ATTACH (2: T - 1)
+                                      TO INLINE-LIST
+                                ELSE
+                                    MOVE SPACES TO LINHA-ACUM
+                                    STRING INLINE-LIST
+                                               DELIMITED BY SPACE
+                                           ";" DELIMITED BY SIZE
+                                           ATTACH (2: T - 1)
+                                               DELIMITED BY SIZE
+                                           INTO LINHA-ACUM
+                                    MOVE LINHA-ACUM TO INLINE-LIST
+                                END-IF
+                           ELSE
+                                IF  ATTACH-LIST = SPACES
+                                    MOVE ATTACH (1: T) TO ATTACH-LIST
+                                ELSE
+                                    MOVE SPACES TO LINHA-ACUM
+                                    STRING ATTACH-LIST
+                                               DELIMITED BY SPACE
+                                           ";" DELIMITED BY SIZE
+                                           ATTACH (1: T)
+                                               DELIMITED BY SIZE
+                                           INTO LINHA-ACUM
+                                    MOVE LINHA-ACUM TO ATTACH-LIST
+                                END-IF
+                           END-IF
+                       END-IF
+                     END-PERFORM
+                     IF  ATTACH-LIST NOT = SPACES
+                         MOVE SPACES TO INI-REG
+                         STRING "Attach=" ATTACH-LIST
+                                    DELIMITED BY SPACE
+                                INTO INI-REG
+                         WRITE INI-REG
+                     END-IF
+                     IF  INLINE-LIST NOT = SPACES
+                         MOVE SPACES TO INI-REG
+                         STRING "InlineImage=" INLINE-LIST
+                                    DELIMITED BY SPACE
+                                INTO INI-REG
+                         WRITE INI-REG
+                     END-IF
                 END-IF
-                WRITE INI-REG
            END-IF
 
            IF   CWUNIX-ON
@@ -698,9 +867,13 @@ Borghe               AND (CWCONF-E-MAIL = CWMAIL-FROM)
            END-IF
            CLOSE INI
 
+           MOVE "N" TO SW-ENVIO-FALHOU
            IF  MAILPATH = SPACES
                IF  CWUNIX-ON
-                   CALL "system" USING CMDLINE
+                   CALL "system" USING CMDLINE RETURNING RESULTADO-ENVIO
+                   IF  RESULTADO-ENVIO NOT = 0
+                       SET ENVIO-FALHOU TO TRUE
+                   END-IF
                    delete file INI
                ELSE
                    IF   CWUNIX-DOS16
@@ -717,6 +890,9 @@ Borghe               AND (CWCONF-E-MAIL = CWMAIL-FROM)
                                 USING BY REFERENCE CMDLINE
                                       BY VALUE     CMDSHOW
                                       RETURNING    CMDSTATUS
+                        IF  CMDSTATUS NOT GREATER 31
+                            SET ENVIO-FALHOU TO TRUE
+                        END-IF
                    END-IF
                    IF  UNICO = 0
                        PERFORM TEST AFTER UNTIL CMDSHOW = 0
@@ -846,4 +1022,169 @@ Borghe               AND (CWCONF-E-MAIL = CWMAIL-FROM)
            END-IF.
 
        FIM-CHECK-PATH. EXIT.
+
+      ******************************************************************
+      *    Acrescenta o envio que acabou de falhar na fila de          *
+      *    reenvio (LB-REENVIO), para ser reprocessado por uma chamada   *
+      *    posterior com CWMAIL-TO = "%" (vide 950-DRENA-REENVIO)        *
+      ******************************************************************
+       940-GRAVA-REENVIO.
+
+           DISPLAY "CWMAILREENVIO" UPON ENVIRONMENT-NAME
+           ACCEPT  LB-REENVIO      FROM ENVIRONMENT-VALUE
+           IF   LB-REENVIO = SPACES
+                STRING TEMP DELIMITED BY SPACE
+                       BARRA "cwmail.retry" DELIMITED BY SIZE
+                       INTO LB-REENVIO
+           END-IF
+
+           MOVE SPACES           TO REENVIO-REG
+           ACCEPT REENVIO-DATA     FROM DATE YYYYMMDD
+           ACCEPT REENVIO-HORA     FROM TIME
+           MOVE 1                TO REENVIO-TENTATIVAS
+           MOVE CWMAIL-TO        TO REENVIO-TO
+           MOVE CWMAIL-FROM      TO REENVIO-FROM
+           MOVE CWMAIL-SUBJECT   TO REENVIO-SUBJECT
+           MOVE CWMAIL-TEXT      TO REENVIO-TEXT
+           MOVE CWMAIL-REPORT    TO REENVIO-REPORT
+           MOVE CWMAIL-SERVER    TO REENVIO-SERVER
+           MOVE CWMAIL-USER      TO REENVIO-USER
+           MOVE CWMAIL-PASSWORD  TO REENVIO-PASSWORD
+           MOVE CWMAIL-PORT      TO REENVIO-PORT
+           MOVE CWMAIL-SSL-FLAG  TO REENVIO-SSL
+           MOVE CWMAIL-AUT-FLAG  TO REENVIO-AUTHENTICATION
+           IF   CWMAIL-50
+                MOVE "5"                TO REENVIO-FORMATO
+                MOVE CWMAIL-ATTACHES-50 TO REENVIO-ATTACHES
+           ELSE
+                MOVE "1"                TO REENVIO-FORMATO
+                MOVE CWMAIL-ATTACHES    TO REENVIO-ATTACHES
+           END-IF
+
+           OPEN EXTEND REENVIO
+           IF   FS-REENVIO < "10"
+                WRITE REENVIO-REG
+                CLOSE REENVIO
+           END-IF
+
+           MOVE SPACES TO REENVIO-LOG-MSG
+           STRING "CWMAIL: envio para " DELIMITED BY SIZE
+                  CWMAIL-TO             DELIMITED BY SPACE
+                  " falhou, posto em fila de reenvio"
+                                         DELIMITED BY SIZE
+                  INTO REENVIO-LOG-MSG
+           CALL "CWLOGW" USING "^" REENVIO-LOG-MSG.
+
+       940-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Drena a fila de reenvio gravada por 940-GRAVA-REENVIO,        *
+      *    tentando reenviar cada mensagem pendente; quem continuar    *
+      *    falhando apos REENVIO-MAX-TENTATIVAS tentativas e descartado  *
+      *    com registro em CWLOGW. Chamado com CWMAIL-TO = "%"         *
+      ******************************************************************
+       950-DRENA-REENVIO.
+
+           DISPLAY "CWMAILREENVIO" UPON ENVIRONMENT-NAME
+           ACCEPT  LB-REENVIO      FROM ENVIRONMENT-VALUE
+           IF   LB-REENVIO = SPACES
+                STRING TEMP DELIMITED BY SPACE
+                       BARRA "cwmail.retry" DELIMITED BY SIZE
+                       INTO LB-REENVIO
+           END-IF
+
+           OPEN INPUT REENVIO
+           IF   FS-REENVIO > "09"
+                CLOSE REENVIO
+                GOBACK
+           END-IF
+           CLOSE REENVIO
+
+           MOVE SPACES TO LB-REENVIO-OLD
+           STRING LB-REENVIO DELIMITED BY SPACE
+                  ".old"   DELIMITED BY SIZE
+                  INTO LB-REENVIO-OLD
+
+           SET  CWEXEC-HIDE TO TRUE
+           IF   CWUNIX-ON
+                STRING "mv -f "     DELIMITED BY SIZE
+                       LB-REENVIO     DELIMITED BY SPACE
+                       " "          DELIMITED BY SIZE
+                       LB-REENVIO-OLD DELIMITED BY SPACE
+                       INTO CMDLINE
+           ELSE
+                STRING "move /y "   DELIMITED BY SIZE
+                       LB-REENVIO     DELIMITED BY SPACE
+                       " "          DELIMITED BY SIZE
+                       LB-REENVIO-OLD DELIMITED BY SPACE
+                       INTO CMDLINE
+           END-IF
+           MOVE CMDLINE     TO CWEXEC-COMMAND
+           CALL "CWEXE2" USING PARAMETROS-CWEXEC
+
+           OPEN INPUT  REENVIO-OLD
+           IF   FS-REENVIO-OLD > "09"
+                GOBACK
+           END-IF
+           OPEN OUTPUT REENVIO
+
+           PERFORM UNTIL FS-REENVIO-OLD NOT = "00"
+                   READ REENVIO-OLD
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE REENVIO-OLD-TO      TO CWMAIL-TO
+                        MOVE REENVIO-OLD-FROM    TO CWMAIL-FROM
+                        MOVE REENVIO-OLD-SUBJECT TO CWMAIL-SUBJECT
+                        MOVE REENVIO-OLD-TEXT    TO CWMAIL-TEXT
+                        MOVE REENVIO-OLD-REPORT  TO CWMAIL-REPORT
+                        MOVE REENVIO-OLD-SERVER  TO CWMAIL-SERVER
+                        MOVE REENVIO-OLD-USER    TO CWMAIL-USER
+                        MOVE REENVIO-OLD-PASSWORD
+                                                 TO CWMAIL-PASSWORD
+                        MOVE REENVIO-OLD-PORT    TO CWMAIL-PORT
+                        MOVE REENVIO-OLD-SSL     TO CWMAIL-SSL-FLAG
+                        MOVE REENVIO-OLD-AUTHENTICATION
+                                                 TO CWMAIL-AUT-FLAG
+                        IF   REENVIO-OLD-FORMATO = "5"
+                             SET  CWMAIL-50            TO TRUE
+                             MOVE REENVIO-OLD-ATTACHES
+                                                  TO CWMAIL-ATTACHES-50
+                        ELSE
+                             SET  CWMAIL-50            TO FALSE
+                             MOVE REENVIO-OLD-ATTACHES
+                                                  TO CWMAIL-ATTACHES
+                        END-IF
+                        MOVE 1                 TO UNICO
+                        PERFORM ENVIA
+                        IF   ENVIO-FALHOU
+                             IF  REENVIO-OLD-TENTATIVAS
+                                       < REENVIO-MAX-TENTATIVAS
+                                 MOVE REENVIO-OLD-REG TO REENVIO-REG
+                                 ADD 1 TO REENVIO-TENTATIVAS
+                                 WRITE REENVIO-REG
+                             ELSE
+                                 MOVE SPACES TO REENVIO-LOG-MSG
+                                 STRING "CWMAIL: envio para "
+                                               DELIMITED BY SIZE
+                                        REENVIO-OLD-TO
+                                               DELIMITED BY SPACE
+                                        " descartado apos "
+                                               DELIMITED BY SIZE
+                                        REENVIO-MAX-TENTATIVAS
+                                               DELIMITED BY SIZE
+                                        " tentativas"
+                                               DELIMITED BY SIZE
+                                        INTO REENVIO-LOG-MSG
+                                 CALL "CWLOGW" USING "^" REENVIO-LOG-MSG
+                             END-IF
+                        END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE REENVIO-OLD REENVIO
+           CALL "CBL_DELETE_FILE" USING LB-REENVIO-OLD.
+
+       950-99-FIM. EXIT.
+
        END PROGRAM CWMAIL.
