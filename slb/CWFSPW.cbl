@@ -7,6 +7,11 @@
                       *                                               *
                       *  Redireciona senhas para o FileShare          *
                       *                                               *
+                      *  CWPASS-DATA-SENHA foi acrescentado ao final  *
+                      *  do registro CWPASS. Instalacoes com um       *
+                      *  CWPASS existente devem rodar CWPASSR antes   *
+                      *  de colocar esta versao em producao.          *
+                      *                                               *
                       *************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -50,6 +55,7 @@
            05 CWPASS-ESQUECI-SIZE            COMP-X PIC  9(002).
            05 CWPASS-ESQUECI-FATOR           COMP-X PIC  9(002).
            05 CWPASS-ESQUECI                        PIC  X(060).
+           05 CWPASS-DATA-SENHA               COMP-3 PIC  9(008).
 
        FD  WORK
            LABEL RECORD IS STANDARD
@@ -71,6 +77,14 @@
            05 ER-WORK.
               10 FS-WORK      PIC  X(002) VALUE "00".
               10 LB-WORK      PIC  X(255) VALUE "$TEMP/cwwork".
+           05 HOJE                          PIC  9(008) VALUE 0.
+           05 DIAS-SENHA                    PIC  9(005) VALUE 0.
+           05 MINIMO                        PIC  9(002) VALUE 0.
+           05 EXPIRE                        PIC  9(003) VALUE 0.
+           05 TAMANHO-SENHA                 PIC  9(002) VALUE 0.
+           05 X91-RESULT        COMP-X PIC  9(002) VALUE 0.
+           05 X91-FUNCTION      COMP-X PIC  9(002) VALUE 16.
+           05 X91-PARAMETER     COMP-X PIC  9(002) VALUE 0.
 
        COPY CWCONF.
 
@@ -83,16 +97,29 @@
        01  ESQUECI-SIZE   COMP-X PIC  9(002).
        01  ESQUECI-FATOR  COMP-X PIC  9(002).
        01  ESQUECI               PIC  X(060).
+       01  EXPIRADA-SP           PIC  X(001).
 
        PROCEDURE DIVISION USING CHAVE SENHA SIZE-PS FATOR-PS
-                                ESQUECI-SIZE ESQUECI-FATOR ESQUECI.
+                                ESQUECI-SIZE ESQUECI-FATOR ESQUECI
+                                EXPIRADA-SP.
 
        000-INICIO.
 
+           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
+
            IF  ESQUECI-SIZE(1:1) = "W"
                GO TO 180-SAVE-REUSE
            END-IF
 
+      *    EXPIRADA-SP e o oitavo parametro, opcional, da chamada;
+      *    so e referenciado quando o chamador efetivamente o passou,
+      *    pois chamadas antigas com 7 argumentos nao tem essa area
+      *    vinculada na LINKAGE SECTION do chamador
+           IF   X91-PARAMETER > 7
+           AND  CHAVE(1:1) NOT = "S"
+                MOVE SPACE TO EXPIRADA-SP
+           END-IF
+
            IF   CHAVE(1:1) = "S"
                 OPEN INPUT CWPASS
                 IF FS-CWPASS > "09"
@@ -118,6 +145,22 @@
                     MOVE CWPASS-ESQUECI-SIZE  TO ESQUECI-SIZE
                     MOVE CWPASS-ESQUECI-FATOR TO ESQUECI-FATOR
                     MOVE CWPASS-ESQUECI       TO ESQUECI
+                    PERFORM 190-LE-POLITICA THRU 190-99-FIM
+                    IF  EXPIRE NOT = 0
+                    AND CWPASS-DATA-SENHA NOT = 0
+                        EXEC COBOLware Time
+                             DATE-FINAL;HOJE
+                        END-EXEC
+                        EXEC COBOLware Time (Interval) (AAAAMMDD)
+                             Date CWPASS-DATA-SENHA
+                             Date-Final HOJE
+                             DAYS-FINAL;DIAS-SENHA
+                        END-EXEC
+                        IF  DIAS-SENHA > EXPIRE
+                        AND X91-PARAMETER > 7
+                            MOVE "1" TO EXPIRADA-SP
+                        END-IF
+                    END-IF
                END-IF
            ELSE
                IF   CHAVE(1:1) = "S"
@@ -135,6 +178,9 @@
                     MOVE ESQUECI-SIZE         TO CWPASS-ESQUECI-SIZE
                     MOVE ESQUECI-FATOR        TO CWPASS-ESQUECI-FATOR
                     MOVE ESQUECI              TO CWPASS-ESQUECI
+                    EXEC COBOLware Time
+                         DATE-FINAL;CWPASS-DATA-SENHA
+                    END-EXEC
                     WRITE CWPASS-REG
                END-IF
            END-IF
@@ -142,6 +188,30 @@
 
        000-99-FIM. GOBACK.
 
+       190-LE-POLITICA.
+
+           SET CWSQLC-OPEN  TO TRUE
+           CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+           MOVE "LG" TO CWCONF-REG
+           SET CWSQLC-READ  TO TRUE
+           SET CWSQLC-EQUAL TO TRUE
+           SET CWSQLC-IGNORE-LOCK TO TRUE
+           CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+           IF  FS-CWCONF = "00"
+               IF   CWCONF-MIN-SENHA NOT NUMERIC
+                    MOVE 0 TO CWCONF-MIN-SENHA
+               END-IF
+               IF   CWCONF-EXPIRE NOT NUMERIC
+                    MOVE 0 TO CWCONF-EXPIRE
+               END-IF
+               MOVE CWCONF-MIN-SENHA TO MINIMO
+               MOVE CWCONF-EXPIRE    TO EXPIRE
+           END-IF
+           SET CWSQLC-CLOSE TO TRUE
+           CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO.
+
+       190-99-FIM. EXIT.
+
        180-SAVE-REUSE.
 
            SET CWSQLC-OPEN  TO TRUE
