@@ -21,11 +21,28 @@
                   FILE STATUS   IS FS-CWLOGF
                   LOCK MODE     IS MANUAL.
 
+           SELECT OPTIONAL WORK-RESUMO ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS WORK-RESUMO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-WORK-RESUMO.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY CWLOGF.
 
+       FD  WORK-RESUMO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-WORK-RESUMO.
+
+       01  WORK-RESUMO-REG.
+           05 WORK-RESUMO-CHAVE.
+              10 WORK-RESUMO-OPERADOR        PIC  X(030).
+              10 WORK-RESUMO-PROGRAMA        PIC  X(008).
+           05 WORK-RESUMO-CONTADOR    COMP-3 PIC  9(009) VALUE ZERO.
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO-1.
@@ -69,6 +86,21 @@
            05 ER-CWLOGF.
               10 FS-CWLOGF             PIC  X(002) VALUE "00".
               10 LB-CWLOGF             PIC  X(255) VALUE SPACES.
+           05 ER-WORK-RESUMO.
+              10 FS-WORK-RESUMO        PIC  X(002) VALUE "00".
+              10 LB-WORK-RESUMO        PIC  X(255)
+                                        VALUE "$TEMP/cwlogs.resumo".
+           05 RESUMO-OPT               PIC  X(006) VALUE SPACES.
+              88 RESUMO-ON                   VALUE "S".
+           05 RESUMO-LINHA             PIC  X(080) VALUE SPACES.
+           05 RESUMO-CONTADOR-ED       PIC  ZZZ.ZZZ.ZZ9.
+           05 VERIFICA-OPT             PIC  X(006) VALUE SPACES.
+              88 VERIFICA-ON                 VALUE "S".
+           05 ULTIMA-SEQUENCIA  COMP-3 PIC  9(018) VALUE ZERO.
+           05 VERIFICA-GAPS     COMP-3 PIC  9(006) VALUE ZERO.
+           05 VERIFICA-LINHA           PIC  X(080) VALUE SPACES.
+           05 VERIFICA-SEQ-ED          PIC  Z(17)9.
+           05 VERIFICA-SEQ-ED2         PIC  Z(17)9.
            05 N-CWLOGF.
               10 FILLER                PIC  X(005) VALUE "cwlog".
               10 FILLER                PIC  X(001) VALUE "-".
@@ -119,6 +151,20 @@
               "DATA       HORA     MODULO   OBJETIVO/OCORRENCIA ".
            05 FILLER                         PIC  X(022) VALUE
               "               USUARIO".
+       02  LINHA-03-RESUMO.
+           05 FILLER                         PIC  X(030) VALUE
+              "USUARIO".
+           05 FILLER                         PIC  X(010) VALUE
+              "MODULO".
+           05 FILLER                         PIC  X(010) VALUE
+              "QUANTIDADE".
+       02  LINHA-03-VERIFICA.
+           05 FILLER                         PIC  X(019) VALUE
+              "SEQUENCIA ANTERIOR".
+           05 FILLER                         PIC  X(017) VALUE
+              "SEQUENCIA ATUAL".
+           05 FILLER                         PIC  X(044) VALUE
+              "OCORRENCIA".
 
        SCREEN SECTION.
 
@@ -237,23 +283,33 @@
       *              MOVE "10" TO FS-CWLOGF
                 ELSE
                      IF   DATA-TESTE NOT LESS INICIO
-                          MOVE CWLOGF-REG TO DETALHE
-                          PERFORM VARYING U FROM 17 BY 1
-                                    UNTIL U GREATER 80
-                                  INSPECT DET-A (U)
-                                          CONVERTING MINUSCULAS
-                                                  TO MAIUSCULAS
-                                  INSPECT DET-A (U)
-                                          CONVERTING ACENTOS
-                                                  TO SEM-ACENTOS
-                          END-PERFORM
-                          ADD  1 TO GR-PRNTER
-                          DISPLAY T-GR-PRNTER
-                          MOVE DETALHE TO CWIMPR-DETAIL
-                          CALL "CWIMPR" USING PARAMETROS-CWIMPR
-                          IF   CWIMPR-END-PRINT
-                               CLOSE CWLOGF
-                               EXIT PROGRAM
+                          IF   VERIFICA-ON
+                               PERFORM 140-VERIFICA-SEQUENCIA
+                                  THRU 140-99-FIM
+                          ELSE
+                          IF   RESUMO-ON
+                               PERFORM 120-ACUMULA-RESUMO
+                                  THRU 120-99-FIM
+                          ELSE
+                               MOVE CWLOGF-REG TO DETALHE
+                               PERFORM VARYING U FROM 17 BY 1
+                                         UNTIL U GREATER 80
+                                       INSPECT DET-A (U)
+                                               CONVERTING MINUSCULAS
+                                                       TO MAIUSCULAS
+                                       INSPECT DET-A (U)
+                                               CONVERTING ACENTOS
+                                                       TO SEM-ACENTOS
+                               END-PERFORM
+                               ADD  1 TO GR-PRNTER
+                               DISPLAY T-GR-PRNTER
+                               MOVE DETALHE TO CWIMPR-DETAIL
+                               CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                               IF   CWIMPR-END-PRINT
+                                    CLOSE CWLOGF
+                                    EXIT PROGRAM
+                               END-IF
+                          END-IF
                           END-IF
                      END-IF
                 END-IF
@@ -261,6 +317,108 @@
 
        110-99-FIM. EXIT.
 
+      ******************************************************************
+      *    Acumula no arquivo de trabalho WORK-RESUMO a quantidade     *
+      *    de ocorrencias de CWLOGF por usuario/modulo, para o         *
+      *    relatorio de utilizacao (CWLOGSRESUMO = "S")                *
+      ******************************************************************
+       120-ACUMULA-RESUMO.
+
+           MOVE CWLOGF-OPERADOR        TO WORK-RESUMO-OPERADOR
+           MOVE CWLOGF-PROGRAMA        TO WORK-RESUMO-PROGRAMA
+           READ WORK-RESUMO
+           IF   FS-WORK-RESUMO = "00"
+                ADD 1 TO WORK-RESUMO-CONTADOR
+                REWRITE WORK-RESUMO-REG
+           ELSE
+                MOVE 1 TO WORK-RESUMO-CONTADOR
+                WRITE WORK-RESUMO-REG
+           END-IF.
+
+       120-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Imprime o relatorio de utilizacao por usuario/modulo a      *
+      *    partir do totalizado em WORK-RESUMO                         *
+      ******************************************************************
+       130-IMPRIME-RESUMO.
+
+           MOVE LOW-VALUES TO WORK-RESUMO-CHAVE
+           START WORK-RESUMO KEY NOT LESS WORK-RESUMO-CHAVE
+             INVALID KEY
+                 MOVE "10" TO FS-WORK-RESUMO
+           END-START
+
+           PERFORM TEST AFTER UNTIL FS-WORK-RESUMO > "09"
+                   READ WORK-RESUMO NEXT RECORD
+                   IF   FS-WORK-RESUMO < "10"
+                        MOVE SPACES             TO RESUMO-LINHA
+                        MOVE WORK-RESUMO-CONTADOR TO RESUMO-CONTADOR-ED
+                        STRING WORK-RESUMO-OPERADOR  DELIMITED BY SIZE
+                               WORK-RESUMO-PROGRAMA  DELIMITED BY SIZE
+                               RESUMO-CONTADOR-ED    DELIMITED BY SIZE
+                          INTO RESUMO-LINHA
+                        MOVE RESUMO-LINHA       TO CWIMPR-DETAIL
+                        CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                        IF   CWIMPR-END-PRINT
+                             MOVE "10" TO FS-WORK-RESUMO
+                        END-IF
+                   END-IF
+           END-PERFORM
+
+           CLOSE WORK-RESUMO
+           DELETE FILE WORK-RESUMO.
+
+       130-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Confere se CWLOGF-SEQUENCIA nunca retrocede nem pula um     *
+      *    numero ao longo de toda a leitura (CWLOGSVERIFICA = "S"),   *
+      *    para comprovar que o LOG de auditoria nao foi adulterado    *
+      *    ou truncado                                                *
+      ******************************************************************
+       140-VERIFICA-SEQUENCIA.
+
+           MOVE SPACES TO VERIFICA-LINHA
+           IF   ULTIMA-SEQUENCIA NOT = ZERO
+           AND  CWLOGF-SEQUENCIA NOT GREATER ULTIMA-SEQUENCIA
+                MOVE ULTIMA-SEQUENCIA TO VERIFICA-SEQ-ED
+                MOVE CWLOGF-SEQUENCIA TO VERIFICA-SEQ-ED2
+                STRING VERIFICA-SEQ-ED  DELIMITED BY SIZE
+                       " "              DELIMITED BY SIZE
+                       VERIFICA-SEQ-ED2 DELIMITED BY SIZE
+                       " SEQUENCIA RETROCEDEU - POSSIVEL ADULTERACAO"
+                                        DELIMITED BY SIZE
+                  INTO VERIFICA-LINHA
+                ADD  1 TO VERIFICA-GAPS
+           ELSE
+                IF   ULTIMA-SEQUENCIA NOT = ZERO
+                AND  CWLOGF-SEQUENCIA > ULTIMA-SEQUENCIA + 1
+                     MOVE ULTIMA-SEQUENCIA TO VERIFICA-SEQ-ED
+                     MOVE CWLOGF-SEQUENCIA TO VERIFICA-SEQ-ED2
+                     STRING VERIFICA-SEQ-ED  DELIMITED BY SIZE
+                            " "              DELIMITED BY SIZE
+                            VERIFICA-SEQ-ED2 DELIMITED BY SIZE
+                            " FALHA NA SEQUENCIA - REGISTRO AUSENTE"
+                                             DELIMITED BY SIZE
+                       INTO VERIFICA-LINHA
+                     ADD  1 TO VERIFICA-GAPS
+                END-IF
+           END-IF
+
+           IF   VERIFICA-LINHA NOT = SPACES
+                MOVE VERIFICA-LINHA TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                IF   CWIMPR-END-PRINT
+                     CLOSE CWLOGF
+                     EXIT PROGRAM
+                END-IF
+           END-IF
+
+           MOVE CWLOGF-SEQUENCIA TO ULTIMA-SEQUENCIA.
+
+       140-99-FIM. EXIT.
+
        800-INICIAIS.
 
            CALL "CWTEXT" USING AREAS-DE-TRABALHO-2
@@ -347,11 +505,32 @@
                    END-IF
            END-PERFORM
 
+           DISPLAY "CWLOGSRESUMO" UPON ENVIRONMENT-NAME
+           ACCEPT  RESUMO-OPT     FROM ENVIRONMENT-VALUE
+           DISPLAY "CWLOGSVERIFICA" UPON ENVIRONMENT-NAME
+           ACCEPT  VERIFICA-OPT     FROM ENVIRONMENT-VALUE
+
            PERFORM 010-GET-USER THRU 010-99-FIM
+
+           IF   RESUMO-ON
+                DELETE FILE WORK-RESUMO
+                OPEN OUTPUT WORK-RESUMO
+                CLOSE WORK-RESUMO
+                OPEN I-O WORK-RESUMO
+           END-IF
+
            MOVE LINHA-01          TO CWIMPR-TITLE
                                      CWIMPR-NOTE
            MOVE LINHA-02          TO CWIMPR-SUB-TITLE
-           MOVE LINHA-03          TO CWIMPR-HEADER-1
+           IF   VERIFICA-ON
+                MOVE LINHA-03-VERIFICA TO CWIMPR-HEADER-1
+           ELSE
+           IF   RESUMO-ON
+                MOVE LINHA-03-RESUMO TO CWIMPR-HEADER-1
+           ELSE
+                MOVE LINHA-03        TO CWIMPR-HEADER-1
+           END-IF
+           END-IF
            MOVE ZERO              TO HOJE
 
            MOVE SPACES TO CWIMPR-TIME-REPORT
@@ -362,6 +541,19 @@
 
        900-FINAIS.
 
+           IF   VERIFICA-ON
+           AND  VERIFICA-GAPS = ZERO
+                MOVE SPACES TO VERIFICA-LINHA
+                MOVE "NENHUMA FALHA DE SEQUENCIA DETECTADA NO PERIODO"
+                  TO VERIFICA-LINHA
+                MOVE VERIFICA-LINHA TO CWIMPR-DETAIL
+                CALL "CWIMPR" USING PARAMETROS-CWIMPR
+           END-IF
+
+           IF   RESUMO-ON
+                PERFORM 130-IMPRIME-RESUMO THRU 130-99-FIM
+           END-IF
+
            MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
            CALL "CWIMPR" USING PARAMETROS-CWIMPR.
 
@@ -369,6 +561,11 @@
 
        010-GET-USER.
 
+           IF   RESUMO-ON OR VERIFICA-ON
+                MOVE "<Geral>" TO USUARIO
+                GO TO 010-99-FIM
+           END-IF
+
            SET CWSQLC-OPEN TO TRUE
            CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
            MOVE "PS" TO CWCONF-REG
