@@ -6,6 +6,14 @@
                       *                                               *
                       *  Grava e le arquivo binario                   *
                       *                                               *
+                      *  Um somatorio de verificacao (checksum) de 4  *
+                      *  bytes e gravado como trailer ao fechar um    *
+                      *  arquivo aberto para saida, e conferido ao    *
+                      *  fechar um arquivo aberto para entrada. O     *
+                      *  trailer e ocultado do chamador: a leitura    *
+                      *  (funcao R) sinaliza fim de arquivo (FS "10") *
+                      *  exatamente onde terminam os dados uteis.     *
+                      *                                               *
                       *************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -32,6 +40,28 @@
        01  AREAS-DE-TRABALHO.
            05 LB-BMPWORK         PIC  X(255) VALUE SPACES.
            05 I           COMP-5 PIC S9(004) VALUE 0.
+           05 MODO-ARQUIVO       PIC  X(001) VALUE SPACE.
+              88 MODO-GRAVACAO               VALUE "G".
+              88 MODO-LEITURA                VALUE "L".
+           05 SOMA-GRAVACAO      COMP-5 PIC 9(009) VALUE 0.
+           05 SOMA-ARQUIVO       COMP-5 PIC 9(009) VALUE 0.
+           05 SOMA-CALCULADA     COMP-5 PIC 9(009) VALUE 0.
+           05 TAMANHO-UTIL       COMP-5 PIC 9(009) VALUE 0.
+           05 POSICAO-LEITURA    COMP-5 PIC 9(009) VALUE 0.
+           05 QTD-RETIDOS        PIC  9(001) VALUE 0.
+           05 BYTE-X             PIC  X(001) VALUE SPACE.
+           05 BYTE-DEC REDEFINES BYTE-X      PIC  9(002) COMP-X.
+           05 BYTE-SAINDO        PIC  X(001) VALUE SPACE.
+           05 BYTE-SAINDO-DEC REDEFINES BYTE-SAINDO
+                                         PIC  9(002) COMP-X.
+           05 RETIDOS OCCURS 4 TIMES    PIC  X(001) VALUE LOW-VALUE.
+           05 LEITURA-EXTERNA    PIC  X(001) VALUE "N".
+              88 LEITURA-EXTERNA-SIM         VALUE "S".
+
+       01  TRAILER-REG.
+           05 TRAILER-SOMA              COMP-X PIC 9(009).
+           05 TRAILER-BYTES REDEFINES TRAILER-SOMA.
+              10 TRAILER-BYTE OCCURS 4  PIC  X(001).
 
        LINKAGE SECTION.
 
@@ -47,17 +77,38 @@
                WHEN "I"
                     PERFORM 100-MONTA-LABEL THRU 100-99-FIM
                     OPEN INPUT BMPWORK
+                    SET  MODO-LEITURA TO TRUE
+                    IF   FS < "10"
+                         PERFORM 200-PRE-LEITURA THRU 200-99-FIM
+                    END-IF
+               WHEN "E"
+      *             Le um arquivo binario externo, nao gravado por
+      *             este modulo (portanto sem o trailer de checksum
+      *             de 4 bytes) - usado por chamadores que apenas
+      *             importam um arquivo ja existente (ex.: .DIC)
+                    PERFORM 100-MONTA-LABEL THRU 100-99-FIM
+                    OPEN INPUT BMPWORK
+                    SET  MODO-LEITURA        TO TRUE
+                    SET  LEITURA-EXTERNA-SIM TO TRUE
+                    MOVE 999999999 TO TAMANHO-UTIL
+                    MOVE 0         TO POSICAO-LEITURA
                WHEN "D"
                     DELETE FILE BMPWORK
                WHEN "O"
                     PERFORM 100-MONTA-LABEL THRU 100-99-FIM
                     OPEN OUTPUT BMPWORK
+                    SET  MODO-GRAVACAO TO TRUE
+                    MOVE 0 TO SOMA-GRAVACAO
                WHEN "C"
-                    CLOSE BMPWORK
+                    PERFORM 300-FECHA THRU 300-99-FIM
                WHEN "R"
-                    READ BMPWORK INTO BUFFER
+                    PERFORM 400-LE THRU 400-99-FIM
                WHEN "W"
                     WRITE BMPWORK-REG FROM BUFFER
+                    IF  MODO-GRAVACAO
+                        MOVE BUFFER   TO BYTE-X
+                        ADD  BYTE-DEC TO SOMA-GRAVACAO
+                    END-IF
            END-EVALUATE.
 
        000-99-FIM. GOBACK.
@@ -72,4 +123,86 @@
            MOVE BUFFER (1: I - 1) TO LB-BMPWORK.
 
        100-99-FIM. EXIT.
+
+      * Percorre o arquivo uma vez, isolando os 4 ultimos bytes
+      * (o trailer de checksum) e somando os demais, para que a
+      * funcao R devolva ao chamador somente os dados uteis e
+      * sinalize fim de arquivo exatamente onde eles terminam.
+       200-PRE-LEITURA.
+
+           MOVE 0 TO SOMA-CALCULADA
+           MOVE 0 TO TAMANHO-UTIL
+           MOVE 0 TO QTD-RETIDOS
+           MOVE LOW-VALUES TO RETIDOS (1) RETIDOS (2)
+                               RETIDOS (3) RETIDOS (4)
+
+           PERFORM UNTIL FS > "09"
+                   READ BMPWORK INTO BYTE-X
+                   IF  FS < "10"
+                       IF  QTD-RETIDOS = 4
+                           MOVE RETIDOS (1)     TO BYTE-SAINDO
+                           ADD  1               TO TAMANHO-UTIL
+                           ADD  BYTE-SAINDO-DEC TO SOMA-CALCULADA
+                           MOVE RETIDOS (2)     TO RETIDOS (1)
+                           MOVE RETIDOS (3)     TO RETIDOS (2)
+                           MOVE RETIDOS (4)     TO RETIDOS (3)
+                           MOVE BYTE-X          TO RETIDOS (4)
+                       ELSE
+                           ADD  1               TO QTD-RETIDOS
+                           MOVE BYTE-X          TO RETIDOS (QTD-RETIDOS)
+                       END-IF
+                   END-IF
+           END-PERFORM
+
+           IF  QTD-RETIDOS < 4
+               MOVE 1 TO SOMA-ARQUIVO
+               MOVE 0 TO SOMA-CALCULADA
+           ELSE
+               MOVE RETIDOS (1) TO TRAILER-BYTE (1)
+               MOVE RETIDOS (2) TO TRAILER-BYTE (2)
+               MOVE RETIDOS (3) TO TRAILER-BYTE (3)
+               MOVE RETIDOS (4) TO TRAILER-BYTE (4)
+               MOVE TRAILER-SOMA TO SOMA-ARQUIVO
+           END-IF
+
+           CLOSE BMPWORK
+           OPEN  INPUT BMPWORK
+           MOVE  0 TO POSICAO-LEITURA.
+
+       200-99-FIM. EXIT.
+
+       300-FECHA.
+
+           IF  MODO-GRAVACAO
+               MOVE SOMA-GRAVACAO TO TRAILER-SOMA
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+                       WRITE BMPWORK-REG FROM TRAILER-BYTE (I)
+               END-PERFORM
+           END-IF
+
+           CLOSE BMPWORK
+
+           IF  MODO-LEITURA
+           AND NOT LEITURA-EXTERNA-SIM
+           AND SOMA-CALCULADA NOT = SOMA-ARQUIVO
+               MOVE "99" TO FS
+           END-IF
+
+           MOVE SPACE TO MODO-ARQUIVO
+           MOVE "N"   TO LEITURA-EXTERNA.
+
+       300-99-FIM. EXIT.
+
+       400-LE.
+
+           IF  MODO-LEITURA
+           AND POSICAO-LEITURA < TAMANHO-UTIL
+               ADD  1 TO POSICAO-LEITURA
+               READ BMPWORK INTO BUFFER
+           ELSE
+               MOVE "10" TO FS
+           END-IF.
+
+       400-99-FIM. EXIT.
+
        END PROGRAM CWBINF.
