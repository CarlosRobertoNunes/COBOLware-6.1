@@ -54,6 +54,24 @@
            05 X91-FUNCTION  COMP-X PIC  9(002) VALUE 16.
            05 X91-PARAMETER COMP-X PIC  9(002) VALUE 0.
 
+      ******************************************************************
+      *    Areas para o playback (slideshow) das telas gravadas em     *
+      *    TELA por um dado TELA-MODULO, uma apos a outra, na ordem    *
+      *    em que foram capturadas (uso: depuracao/treinamento)        *
+      ******************************************************************
+           05 FUNCAO-PLAYBACK      PIC  X(010) VALUE "PLAYBACK".
+           05 PLAY-DELAY-SEG       PIC  9(003) VALUE 2.
+           05 PLAY-FRAME-COUNT     PIC  9(006) VALUE 0.
+           05 FRAME-BUFFER         PIC  X(20000) VALUE SPACES.
+           05 FRAME-LINHAS         PIC  9(004) VALUE 0.
+           05 FRAME-LINHA          PIC  9(004) VALUE 0.
+           05 FRAME-OFFSET         PIC  9(008) VALUE 0.
+           05 FRAME-CABECALHO      PIC  X(080) VALUE SPACES.
+           05 CMD-CLEAR            PIC  X(020) VALUE SPACES.
+           05 CMD-SLEEP            PIC  X(040) VALUE SPACES.
+
+       COPY CWUNIX.
+
        LINKAGE SECTION.
 
        01  MODULO         PIC X(006).
@@ -68,6 +86,14 @@
 
        000-INICIO.
 
+           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
+
+           IF   X91-PARAMETER > 3
+           AND  FUNCAO = FUNCAO-PLAYBACK
+                PERFORM 800-PLAYBACK THRU 800-99-FIM
+                GOBACK
+           END-IF
+
            ON 1
               CALL "CWGETU" USING USUARIO TASK PROGRAMAX "?"
               MOVE TASK TO LB-TELA (8: )
@@ -80,7 +106,6 @@
            MOVE MODULO                   TO TELA-MODULO
            MOVE CHAVE                    TO TELA-SEQ
            MOVE TAMANHO-MATRIZ           TO TELA-TAMANHO
-           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
            IF  X91-PARAMETER > 3
                MOVE FUNCAO TO TELA-FUNCAO
            ELSE
@@ -92,6 +117,122 @@
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Playback: reexibe, em sequencia (uma tela por vez, com um   *
+      *    intervalo entre elas), todas as telas gravadas para o       *
+      *    MODULO informado, na ordem TELA-SEQ em que foram capturadas *
+      *    (chamada com FUNCAO = "PLAYBACK", MODULO = TELA-MODULO a    *
+      *    repetir, TAMANHO-MATRIZ = intervalo em segundos entre       *
+      *    telas - 0 assume o intervalo-padrao de 2 segundos)          *
+      ******************************************************************
+       800-PLAYBACK.
+
+           MOVE 2 TO PLAY-DELAY-SEG
+           IF   TAMANHO-MATRIZ NOT = 0
+           AND  TAMANHO-MATRIZ < 1000
+                MOVE TAMANHO-MATRIZ TO PLAY-DELAY-SEG
+           END-IF
+           MOVE 0 TO PLAY-FRAME-COUNT
+
+           CALL "CWUNIX" USING PARAMETROS-CWUNIX
+           IF   CWUNIX-ON
+                MOVE "clear"       TO CMD-CLEAR
+           ELSE
+                MOVE "cls"         TO CMD-CLEAR
+           END-IF
+           MOVE SPACES TO CMD-SLEEP
+           IF   CWUNIX-ON
+                STRING "sleep "        DELIMITED BY SIZE
+                       PLAY-DELAY-SEG  DELIMITED BY SIZE
+                  INTO CMD-SLEEP
+           ELSE
+                STRING "timeout /t "   DELIMITED BY SIZE
+                       PLAY-DELAY-SEG  DELIMITED BY SIZE
+                       " /nobreak >NUL" DELIMITED BY SIZE
+                  INTO CMD-SLEEP
+           END-IF
+
+           OPEN INPUT TELA
+           IF   FS-TELA > "09"
+                DISPLAY "CWLOGT: nao ha telas gravadas para " MODULO
+                GOBACK
+           END-IF
+
+           MOVE LOW-VALUES TO TELA-CHAVE
+           START TELA KEY NOT LESS TELA-CHAVE
+             INVALID KEY
+                 MOVE "10" TO FS-TELA
+             NOT INVALID KEY
+                 MOVE "00" TO FS-TELA
+           END-START
+
+           PERFORM UNTIL FS-TELA > "09"
+                   READ TELA NEXT RECORD
+                     AT END
+                        MOVE "10" TO FS-TELA
+                     NOT AT END
+                        IF   TELA-MODULO = MODULO
+                             PERFORM 810-DESENHA-FRAME THRU 810-99-FIM
+                        END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE TELA
+
+           IF   PLAY-FRAME-COUNT = 0
+                DISPLAY "CWLOGT: nao ha telas gravadas para " MODULO
+           ELSE
+                DISPLAY "CWLOGT: fim do playback - "
+                        PLAY-FRAME-COUNT " tela(s) exibida(s)"
+           END-IF.
+
+       800-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Redesenha uma tela capturada, linha a linha (80 colunas),   *
+      *    precedida de um cabecalho com o numero de sequencia/funcao  *
+      ******************************************************************
+       810-DESENHA-FRAME.
+
+           ADD  1 TO PLAY-FRAME-COUNT
+           CALL "SYSTEM" USING CMD-CLEAR
+
+           MOVE SPACES TO FRAME-CABECALHO
+           STRING "Tela "        DELIMITED BY SIZE
+                  TELA-SEQ       DELIMITED BY SIZE
+                  " modulo "     DELIMITED BY SIZE
+                  TELA-MODULO    DELIMITED BY SPACE
+                  " funcao "     DELIMITED BY SIZE
+                  TELA-FUNCAO    DELIMITED BY SPACE
+             INTO FRAME-CABECALHO
+           DISPLAY FRAME-CABECALHO LINE 1 COLUMN 1
+
+           MOVE SPACES  TO FRAME-BUFFER
+           MOVE TELA-DADOS TO FRAME-BUFFER
+           COMPUTE FRAME-LINHAS = TELA-TAMANHO / 80
+           IF   TELA-TAMANHO > FRAME-LINHAS * 80
+                ADD 1 TO FRAME-LINHAS
+           END-IF
+           IF   FRAME-LINHAS = 0
+                MOVE 1 TO FRAME-LINHAS
+           END-IF
+           IF   FRAME-LINHAS > 23
+                MOVE 23 TO FRAME-LINHAS
+           END-IF
+
+           MOVE 1 TO FRAME-LINHA
+           PERFORM UNTIL FRAME-LINHA > FRAME-LINHAS
+                   COMPUTE FRAME-OFFSET = (FRAME-LINHA - 1) * 80 + 1
+                   COMPUTE I = FRAME-LINHA + 2
+                   DISPLAY FRAME-BUFFER (FRAME-OFFSET: 80)
+                           LINE I COLUMN 1
+                   ADD 1 TO FRAME-LINHA
+           END-PERFORM
+
+           CALL "SYSTEM" USING CMD-SLEEP.
+
+       810-99-FIM. EXIT.
+
        900-99-FIM. EXIT.
 
        END PROGRAM CWLOGT.
