@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CICSMNT.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Manutencao em lote de uma entrada pendente   *
+                      *  na fila STARTS de um terminal do simulador   *
+                      *  CICS: cancela (remove) ou reagenda (altera   *
+                      *  horario/intervalo) pelo REQID gerado na      *
+                      *  EXEC CICS START original.                    *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STARTS  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RESERVE NO ALTERNATE AREA
+                  RECORD  KEY   IS STARTS-KEY
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-STARTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY STARTS.
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO. COPY CWCASE.
+           05 SYSID                  PIC  X(004) VALUE "DATA".
+           05 TRMID                  PIC  X(004) VALUE SPACES.
+           05 SZ-STARTS               PIC  9(004) COMP-5.
+           05 FS-STARTS                PIC  X(002) VALUE "00".
+           05 LB-STARTS                 PIC  X(255) VALUE SPACES.
+           05 CICSMNT-REQID             PIC  X(008) VALUE SPACES.
+           05 CICSMNT-ACAO              PIC  X(001) VALUE SPACES.
+              88 CICSMNT-CANCELA             VALUE "C".
+              88 CICSMNT-REAGENDA            VALUE "R".
+           05 CICSMNT-HORAS             PIC  9(008) VALUE ZERO.
+           05 CICSMNT-MINUTOS           PIC  9(008) VALUE ZERO.
+           05 CICSMNT-SEGUNDOS          PIC  9(008) VALUE ZERO.
+           05 CICSMNT-INTERVALO         PIC  9(004) VALUE ZERO.
+           05 CICSMNT-ACHOU             PIC  X(001) VALUE "N".
+              88 CICSMNT-ACHOU-SIM           VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS THRU 800-99-FIM
+           IF  FS-STARTS < "10"
+           AND CICSMNT-REQID NOT = SPACES
+               PERFORM 100-LOCALIZA THRU 100-99-FIM
+           END-IF
+           IF  FS-STARTS < "10"
+               CLOSE STARTS
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+      ******************************************************************
+      *    Varre a fila STARTS procurando a entrada com o REQID        *
+      *    informado e aplica a acao solicitada (cancelar/reagendar)   *
+      ******************************************************************
+       100-LOCALIZA.
+
+           MOVE LOW-VALUES TO STARTS-KEY
+           START STARTS KEY NOT LESS STARTS-KEY
+           PERFORM UNTIL FS-STARTS > "09"
+                   OR CICSMNT-ACHOU-SIM
+                READ STARTS NEXT RECORD
+                IF  FS-STARTS < "10"
+                AND STARTS-REQID = CICSMNT-REQID
+                    MOVE "S" TO CICSMNT-ACHOU
+                    PERFORM 110-APLICA-ACAO THRU 110-99-FIM
+                END-IF
+           END-PERFORM
+
+           IF  NOT CICSMNT-ACHOU-SIM
+               DISPLAY "CICSMNT: REQID " CICSMNT-REQID
+                       " nao encontrado na fila de " TRMID
+           END-IF.
+
+       100-99-FIM. EXIT.
+
+       110-APLICA-ACAO.
+
+           EVALUATE TRUE
+               WHEN CICSMNT-CANCELA
+                    DELETE STARTS RECORD
+                    DISPLAY "CICSMNT: REQID " CICSMNT-REQID
+                            " cancelado"
+               WHEN CICSMNT-REAGENDA
+                    MOVE CICSMNT-HORAS     TO STARTS-HOURS
+                    MOVE CICSMNT-MINUTOS   TO STARTS-MINUTES
+                    MOVE CICSMNT-SEGUNDOS  TO STARTS-SECONDS
+                    MOVE CICSMNT-INTERVALO TO STARTS-INTERVAL
+                    REWRITE STARTS-RECORD
+                    DISPLAY "CICSMNT: REQID " CICSMNT-REQID
+                            " reagendado"
+               WHEN OTHER
+                    DISPLAY "CICSMNT: acao invalida para REQID "
+                            CICSMNT-REQID
+           END-EVALUATE.
+
+       110-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           DISPLAY "SYSID"      UPON ENVIRONMENT-NAME
+           ACCEPT  SYSID        FROM ENVIRONMENT-VALUE
+           IF  SYSID = SPACES
+               MOVE "DATA" TO SYSID
+           END-IF
+
+           DISPLAY "TRMID" UPON ENVIRONMENT-NAME
+           ACCEPT  TRMID   FROM ENVIRONMENT-VALUE
+
+           DISPLAY "CICSMNTREQID"    UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-REQID     FROM ENVIRONMENT-VALUE
+
+           DISPLAY "CICSMNTACAO"     UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-ACAO      FROM ENVIRONMENT-VALUE
+           INSPECT CICSMNT-ACAO CONVERTING MINUSCULAS TO MAIUSCULAS
+
+           DISPLAY "CICSMNTHORAS"    UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-HORAS     FROM ENVIRONMENT-VALUE
+
+           DISPLAY "CICSMNTMINUTOS"  UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-MINUTOS   FROM ENVIRONMENT-VALUE
+
+           DISPLAY "CICSMNTSEGUNDOS" UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-SEGUNDOS  FROM ENVIRONMENT-VALUE
+
+           DISPLAY "CICSMNTINTERVALO" UPON ENVIRONMENT-NAME
+           ACCEPT  CICSMNT-INTERVALO  FROM ENVIRONMENT-VALUE
+
+           IF  CICSMNT-REQID = SPACES
+               DISPLAY "CICSMNT: falta informar CICSMNTREQID"
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO LB-STARTS
+           STRING SYSID         DELIMITED BY SPACE
+                  "/"           DELIMITED BY SIZE
+                  "cicsSTART("   DELIMITED BY SIZE
+                  TRMID         DELIMITED BY SPACE
+                  ")"           DELIMITED BY SIZE
+             INTO LB-STARTS
+
+           OPEN I-O STARTS
+           IF  FS-STARTS > "09"
+               DISPLAY "CICSMNT: nao foi possivel abrir " LB-STARTS
+                       ", file status " FS-STARTS
+           END-IF.
+
+       800-99-FIM. EXIT.
