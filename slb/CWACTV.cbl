@@ -61,6 +61,9 @@
            05 CWACTV-ATIVACAO-15 PIC X(006).
            05 CWACTV-VALIDADE-20 PIC 9(008).
            05 CWACTV-ATIVACAO-20 PIC X(006).
+           05 CWACTV-DIAS-AVALIACAO  PIC 9(003).
+           05 CWACTV-VALIDADE-AVALIACAO PIC 9(008).
+           05 CWACTV-ATIVACAO-AVALIACAO PIC X(006).
 
        PROCEDURE DIVISION USING PARAMETROS-CWACTV.
 
@@ -99,7 +102,23 @@
            MOVE    CWTIME-DATE-FINAL TO CWACTV-VALIDADE-20
                                         VALIDADE
            PERFORM 010-GERA-CHAVE  THRU 010-99-FIM
-           MOVE    CHAVE             TO CWACTV-ATIVACAO-20.
+           MOVE    CHAVE             TO CWACTV-ATIVACAO-20
+
+           IF      CWACTV-DIAS-AVALIACAO > 0
+                   SET     CWTIME-NORMAL     TO TRUE
+                   SET     CWTIME-ADD-DAYS   TO TRUE
+                   MOVE    CWACTV-VALIDADE   TO CWTIME-DATE
+                   MOVE    CWACTV-DIAS-AVALIACAO TO CWTIME-DAYS
+                   CALL    "CWTIME"       USING PARAMETROS-CWTIME
+                   MOVE    CWTIME-DATE-FINAL
+                                        TO CWACTV-VALIDADE-AVALIACAO
+                                           VALIDADE
+                   PERFORM 010-GERA-CHAVE  THRU 010-99-FIM
+                   MOVE    CHAVE        TO CWACTV-ATIVACAO-AVALIACAO
+           ELSE
+                   MOVE    0 TO CWACTV-VALIDADE-AVALIACAO
+                   MOVE    SPACES TO CWACTV-ATIVACAO-AVALIACAO
+           END-IF.
 
        000-99-FIM. GOBACK.
 
