@@ -24,6 +24,10 @@
                                    WITH DUPLICATES
                   FILE STATUS   IS FS-stat.
 
+           SELECT OPTIONAL SNAPSHOT ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-SNAPSHOT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,6 +51,25 @@
               10 stat-DELETE     PIC 9(018) COMP-3.
               10 stat-OTHER      PIC 9(018) COMP-3.
 
+       FD  SNAPSHOT
+           VALUE OF FILE-ID IS LB-SNAPSHOT.
+
+       01  SNAPSHOT-REG.
+           05 SNAPSHOT-DATA           PIC X(010).
+           05 SNAPSHOT-HORA           PIC X(008).
+           05 SNAPSHOT-HANDLER        PIC X(015).
+           05 SNAPSHOT-TOTAL-TIME     PIC 9(012).
+           05 SNAPSHOT-OPEN           PIC 9(018).
+           05 SNAPSHOT-CLOSE          PIC 9(018).
+           05 SNAPSHOT-START          PIC 9(018).
+           05 SNAPSHOT-READ           PIC 9(018).
+           05 SNAPSHOT-NEXT           PIC 9(018).
+           05 SNAPSHOT-PREVIOUS       PIC 9(018).
+           05 SNAPSHOT-WRITE          PIC 9(018).
+           05 SNAPSHOT-REWRITE        PIC 9(018).
+           05 SNAPSHOT-DELETE         PIC 9(018).
+           05 SNAPSHOT-OTHER          PIC 9(018).
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO.  COPY CWCASE.
@@ -60,6 +83,38 @@
            05 FS-stat             PIC  X(002) VALUE "00".
            05 LB-STAT             PIC  X(255) VALUE SPACES.
            05 flag-stat           PIC  X(003) VALUE SPACES.
+           05 IMPRIME-OPT         PIC  X(006) VALUE SPACES.
+              88 IMPRIME-ON             VALUE "S".
+           05 TOPO-N               PIC 9(006) VALUE ZERO.
+           05 TOPO-N-TXT           PIC X(006) VALUE SPACES.
+           05 TOPO-CONTADOR        PIC 9(006) VALUE ZERO.
+           05 REL-LINHA            PIC X(080) VALUE SPACES.
+           05 REL-PESO-ED          PIC ZZZ9.
+           05 REL-PERC-ED          PIC ZZ9.
+           05 REL-READ-ED          PIC ZZ.ZZZ.ZZ9.
+           05 REL-WRITE-ED         PIC ZZ.ZZZ.ZZ9.
+           05 REL-OPEN-ED          PIC ZZZZZ9.
+           05 REL-CLOSE-ED         PIC ZZZZZ9.
+           05 RESET-OPT            PIC  X(006) VALUE SPACES.
+              88 RESET-ON                VALUE "S".
+           05 FS-SNAPSHOT          PIC  X(002) VALUE "00".
+           05 LB-SNAPSHOT          PIC  X(255) VALUE SPACES.
+           05 SNAP-SUFIXO          PIC  9(008) VALUE ZERO.
+
+       COPY CWIMPR.
+
+       01  LINHAS-DE-IMPRESSAO-CWSQLS.
+       02  LINHA-TITULO-CWSQLS.
+           05 FILLER               PIC X(034) VALUE
+              "PESO DE ACESSO SQL VIA CWSQLC".
+       02  LINHA-HEADER-CWSQLS.
+           05 FILLER               PIC X(005) VALUE "PESO".
+           05 FILLER               PIC X(004) VALUE "%".
+           05 FILLER               PIC X(017) VALUE "HANDLER".
+           05 FILLER               PIC X(012) VALUE "READ".
+           05 FILLER               PIC X(012) VALUE "WRITE".
+           05 FILLER               PIC X(008) VALUE "OPEN".
+           05 FILLER               PIC X(008) VALUE "CLOSE".
 
        SCREEN SECTION.
 
@@ -98,36 +153,185 @@
            IF FLAG-STAT = 'ON' OR 'OFF'
               MOVE 'CWSQLC_stat' TO LB-STAT
            END-IF
-           OPEN input stat
-           PERFORM TEST AFTER UNTIL ESC
-                   DISPLAY (1, 1) ERASE
-                   DISPLAY CTAC-LIT-CWSQLS
-                   MOVE HIGH-VALUES TO stat-REG
-                   START stat KEY NOT GREATER stat-TOP
-                   MOVE 1 TO LL
-                   Perform test after until LL > 24
-                                            or fs-stat > '09'
-                          read stat previous record ignore lock
-                          if fs-stat < '10'
-                             IF stat-HANDLER = HIGH-VALUES
-                                MOVE 100             TO PERC
-                                MOVE stat-total-time TO total-time
-                             ELSE
-                                COMPUTE PERC = stat-total-time
-                                             / total-time * 100
-                             END-IF
-                             add 1 to LL
-                             compute CTAC-READ = stat-READ
-                                               + stat-NEXT
-                                               + stat-PREVIOUS
-                             display CTAC-VAR-CWSQLS
-                          end-if
-                   END-PERFORM
-                   ACCEPT LIXO AT 0111
-                   ACCEPT TECLA FROM ESCAPE KEY
-           END-PERFORM
+           DISPLAY 'CWSQLSRESET' UPON ENVIRONMENT-NAME
+           ACCEPT  RESET-OPT    FROM ENVIRONMENT-VALUE
+
+           IF   RESET-ON
+                OPEN I-O stat
+           ELSE
+                OPEN input stat
+           END-IF
+
+           DISPLAY 'CWSQLSPRINT' UPON ENVIRONMENT-NAME
+           ACCEPT  IMPRIME-OPT  FROM ENVIRONMENT-VALUE
+
+           IF   RESET-ON
+                PERFORM 300-SNAPSHOT-RESET THRU 300-99-FIM
+           ELSE
+           IF   IMPRIME-ON
+                DISPLAY 'CWSQLSTOPO'  UPON ENVIRONMENT-NAME
+                ACCEPT  TOPO-N-TXT    FROM ENVIRONMENT-VALUE
+                MOVE ZERO TO TOPO-N
+                IF   TOPO-N-TXT IS NUMERIC
+                AND  TOPO-N-TXT NOT = SPACES
+                     MOVE TOPO-N-TXT TO TOPO-N
+                END-IF
+                IF   TOPO-N = ZERO
+                     MOVE 20 TO TOPO-N
+                END-IF
+                PERFORM 200-IMPRIME-TOPO THRU 200-99-FIM
+           ELSE
+                PERFORM TEST AFTER UNTIL ESC
+                        DISPLAY (1, 1) ERASE
+                        DISPLAY CTAC-LIT-CWSQLS
+                        MOVE HIGH-VALUES TO stat-REG
+                        START stat KEY NOT GREATER stat-TOP
+                        MOVE 1 TO LL
+                        Perform test after until LL > 24
+                                                 or fs-stat > '09'
+                               read stat previous record ignore lock
+                               if fs-stat < '10'
+                                  IF stat-HANDLER = HIGH-VALUES
+                                     MOVE 100             TO PERC
+                                     MOVE stat-total-time TO total-time
+                                  ELSE
+                                     COMPUTE PERC = stat-total-time
+                                                  / total-time * 100
+                                  END-IF
+                                  add 1 to LL
+                                  compute CTAC-READ = stat-READ
+                                                    + stat-NEXT
+                                                    + stat-PREVIOUS
+                                  display CTAC-VAR-CWSQLS
+                               end-if
+                        END-PERFORM
+                        ACCEPT LIXO AT 0111
+                        ACCEPT TECLA FROM ESCAPE KEY
+                END-PERFORM
+           END-IF
+           END-IF
            CLOSE stat.
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Relatorio impresso dos N handlers CWSQLC de maior "peso"    *
+      *    (stat-TOTAL-TIME), percorrendo o indice alternativo         *
+      *    stat-TOP do fim para o inicio (CWSQLSPRINT = "S", com N     *
+      *    opcional em CWSQLSTOPO, padrao 20)                          *
+      ******************************************************************
+       200-IMPRIME-TOPO.
+
+           MOVE "CWSQLS"          TO CWIMPR-REPORT
+           MOVE LINHA-TITULO-CWSQLS TO CWIMPR-TITLE
+                                       CWIMPR-NOTE
+           MOVE LINHA-HEADER-CWSQLS TO CWIMPR-HEADER-1
+           MOVE SPACES             TO CWIMPR-TIME-REPORT
+
+           MOVE ZERO TO TOTAL-TIME TOPO-CONTADOR
+           MOVE HIGH-VALUES TO stat-REG
+           START stat KEY NOT GREATER stat-TOP
+           PERFORM TEST AFTER UNTIL TOPO-CONTADOR NOT LESS TOPO-N
+                                  OR fs-stat > '09'
+                   read stat previous record ignore lock
+                   if fs-stat < '10'
+                      IF stat-HANDLER = HIGH-VALUES
+                         MOVE 100             TO PERC
+                         MOVE stat-total-time TO total-time
+                      ELSE
+                         COMPUTE PERC = stat-total-time
+                                      / total-time * 100
+                      END-IF
+                      ADD  1 TO TOPO-CONTADOR
+                      COMPUTE CTAC-READ = stat-READ
+                                         + stat-NEXT
+                                         + stat-PREVIOUS
+                      MOVE SPACES           TO REL-LINHA
+                      MOVE stat-TOTAL-TIME  TO REL-PESO-ED
+                      MOVE PERC             TO REL-PERC-ED
+                      MOVE CTAC-READ        TO REL-READ-ED
+                      MOVE stat-WRITE       TO REL-WRITE-ED
+                      MOVE stat-OPEN        TO REL-OPEN-ED
+                      MOVE stat-CLOSE       TO REL-CLOSE-ED
+                      STRING REL-PESO-ED    DELIMITED BY SIZE
+                             " "            DELIMITED BY SIZE
+                             REL-PERC-ED    DELIMITED BY SIZE
+                             " "            DELIMITED BY SIZE
+                             stat-HANDLER   DELIMITED BY SIZE
+                             REL-READ-ED    DELIMITED BY SIZE
+                             " "            DELIMITED BY SIZE
+                             REL-WRITE-ED   DELIMITED BY SIZE
+                             " "            DELIMITED BY SIZE
+                             REL-OPEN-ED    DELIMITED BY SIZE
+                             " "            DELIMITED BY SIZE
+                             REL-CLOSE-ED   DELIMITED BY SIZE
+                        INTO REL-LINHA
+                      MOVE REL-LINHA TO CWIMPR-DETAIL
+                      CALL "CWIMPR" USING PARAMETROS-CWIMPR
+                      IF   CWIMPR-END-PRINT
+                           MOVE "10" TO fs-stat
+                      END-IF
+                   end-if
+           END-PERFORM
+
+           MOVE "CLOSE"     TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+       200-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Arquiva o stat-REG atual num snapshot datado (CWSQLSSNAP,   *
+      *    ou <CWSQLSTAT>.aaaammdd.snap por omissao) e zera os         *
+      *    contadores vivos, para comparar janelas de "peso" sucessivas*
+      *    em vez de um total acumulado desde a criacao do arquivo     *
+      *    (CWSQLSRESET = "S")                                         *
+      ******************************************************************
+       300-SNAPSHOT-RESET.
+
+           DISPLAY 'CWSQLSSNAP'  UPON ENVIRONMENT-NAME
+           ACCEPT  LB-SNAPSHOT   FROM ENVIRONMENT-VALUE
+           IF   LB-SNAPSHOT = SPACES
+                ACCEPT SNAP-SUFIXO FROM DATE YYYYMMDD
+                STRING LB-STAT     DELIMITED BY SPACE
+                       "."         DELIMITED BY SIZE
+                       SNAP-SUFIXO DELIMITED BY SIZE
+                       ".snap"     DELIMITED BY SIZE
+                  INTO LB-SNAPSHOT
+           END-IF
+
+           OPEN EXTEND SNAPSHOT
+           IF   FS-SNAPSHOT > '09'
+                GO TO 300-99-FIM
+           END-IF
+
+           MOVE LOW-VALUES TO stat-CHAVE
+           START stat KEY NOT LESS stat-CHAVE
+           PERFORM TEST AFTER UNTIL FS-stat > '09'
+                   READ stat NEXT RECORD
+                   IF   FS-stat < '10'
+                        MOVE SPACES            TO SNAPSHOT-REG
+                        ACCEPT SNAPSHOT-DATA    FROM DATE YYYYMMDD
+                        ACCEPT SNAPSHOT-HORA    FROM TIME
+                        MOVE stat-HANDLER       TO SNAPSHOT-HANDLER
+                        MOVE stat-TOTAL-TIME    TO SNAPSHOT-TOTAL-TIME
+                        MOVE stat-OPEN          TO SNAPSHOT-OPEN
+                        MOVE stat-CLOSE         TO SNAPSHOT-CLOSE
+                        MOVE stat-START         TO SNAPSHOT-START
+                        MOVE stat-READ          TO SNAPSHOT-READ
+                        MOVE stat-NEXT          TO SNAPSHOT-NEXT
+                        MOVE stat-PREVIOUS      TO SNAPSHOT-PREVIOUS
+                        MOVE stat-WRITE         TO SNAPSHOT-WRITE
+                        MOVE stat-REWRITE       TO SNAPSHOT-REWRITE
+                        MOVE stat-DELETE        TO SNAPSHOT-DELETE
+                        MOVE stat-OTHER         TO SNAPSHOT-OTHER
+                        WRITE SNAPSHOT-REG
+                        INITIALIZE stat-DADOS
+                        REWRITE stat-REG
+                   END-IF
+           END-PERFORM
+
+           CLOSE SNAPSHOT.
+
+       300-99-FIM. EXIT.
+
        END PROGRAM CWSQLS.
