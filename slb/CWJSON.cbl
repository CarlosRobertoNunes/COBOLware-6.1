@@ -43,6 +43,10 @@
                   RESERVE NO ALTERNATE AREA
                   FILE STATUS   IS FS-JSONCONV.
 
+           SELECT OPTIONAL SCHEMA ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-SCHEMA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -105,6 +109,12 @@
            05 JSONCONV-KEY         PIC  X(005).
            05 JSONCONV-CHAR        PIC  X(001).
 
+       FD  SCHEMA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-SCHEMA.
+
+       01  SCHEMA-REG                  PIC  X(255).
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO.
@@ -141,6 +151,14 @@
            05 ER-JSONCONV.
               10 FS-JSONCONV          PIC  X(002) VALUE "00".
               10 LB-JSONCONV          PIC  X(255) VALUE "$TEMP/cwjson".
+           05 ER-SCHEMA.
+              10 FS-SCHEMA            PIC  X(002) VALUE "00".
+              10 LB-SCHEMA            PIC  X(255) VALUE SPACES.
+           05 SCHEMA-PATH             PIC  X(255) VALUE SPACES.
+           05 SCHEMA-TIPO             PIC  X(001) VALUE SPACE.
+           05 LB-FLUSH                PIC  X(008) VALUE SPACES.
+           05 FLUSH-CADA              PIC  9(008) VALUE 0.
+           05 FLUSH-CONTADOR   COMP-X PIC  9(008) VALUE 0.
            05 FIELD.
               10 ESTILO               PIC  X(001) VALUE SPACE.
               10 SINAL                PIC  X(001) VALUE SPACE.
@@ -523,6 +541,11 @@
 
            SET ADDRESS OF  CWJSON-status TO ADDRESS OF CWXML-STATUS
            IF CWXML-PUT
+              DISPLAY 'CWJSONFLUSH' UPON ENVIRONMENT-NAME
+              ACCEPT   LB-FLUSH     FROM ENVIRONMENT-VALUE
+              IF  LB-FLUSH NOT = SPACES
+                  MOVE LB-FLUSH TO FLUSH-CADA
+              END-IF
               OPEN OUTPUT BINARIO
            ELSE
               OPEN INPUT BINARIO
@@ -746,6 +769,9 @@
                       perform 025-TAG-CLOSE THRU 025-99-FIM
                       subtract 1 from fechar-tags
               end-perform
+              IF ERRO = SPACES
+                 PERFORM 090-VALIDA-SCHEMA THRU 090-99-FIM
+              END-IF
            END-IF
 
            CLOSE TAGS
@@ -1361,6 +1387,14 @@
                             END-IF
                        END-IF
                   END-IF
+                  IF   FLUSH-CADA NOT = 0
+                       ADD  1 TO FLUSH-CONTADOR
+                       IF   FLUSH-CONTADOR >= FLUSH-CADA
+                            MOVE 0 TO FLUSH-CONTADOR
+                            CLOSE  BINARIO
+                            OPEN   EXTEND BINARIO
+                       END-IF
+                  END-IF
               END-IF
            END-PERFORM
            PERFORM UNTIL ABERTOS = 0
@@ -1511,4 +1545,76 @@
            END-IF.
 
        085-99-FIM. EXIT.
+
+      *************************************************************
+      *                                                           *
+      * Validacao opcional da estrutura do documento recem lido,  *
+      * contra uma lista de tags obrigatorias (caminho e tipo)    *
+      * informada pelo chamador via variavel de ambiente          *
+      * CWJSONSCHEMA; sem essa variavel a validacao e ignorada    *
+      *                                                           *
+      *************************************************************
+       090-VALIDA-SCHEMA.
+
+           DISPLAY 'CWJSONSCHEMA' UPON ENVIRONMENT-NAME
+           ACCEPT   LB-SCHEMA     FROM ENVIRONMENT-VALUE
+           IF LB-SCHEMA = SPACES
+              GO TO 090-99-FIM
+           END-IF
+
+           OPEN INPUT SCHEMA
+           IF FS-SCHEMA NOT = '00'
+              GO TO 090-99-FIM
+           END-IF
+
+           PERFORM UNTIL FS-SCHEMA NOT = '00'
+                   READ SCHEMA
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      IF SCHEMA-REG NOT = SPACES
+                         PERFORM 092-CHECK-TAG THRU 092-99-FIM
+                         IF ERRO NOT = SPACES
+                            MOVE '10' TO FS-SCHEMA
+                         END-IF
+                      END-IF
+                   END-READ
+           END-PERFORM
+           CLOSE SCHEMA.
+
+       090-99-FIM. EXIT.
+
+      *************************************************************
+      * Confere uma linha de CWJSONSCHEMA (formato caminho;tipo,   *
+      * tipo opcional) contra a TAGS-STRING gravada pelo parser    *
+      *************************************************************
+       092-CHECK-TAG.
+
+           MOVE SPACES TO SCHEMA-PATH
+           MOVE SPACE  TO SCHEMA-TIPO
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > LENGTH SCHEMA-REG
+                      OR SCHEMA-REG (I: 1) = ';'
+                   CONTINUE
+           END-PERFORM
+           IF I > 1
+              MOVE SCHEMA-REG (1: I - 1) TO SCHEMA-PATH
+           END-IF
+           IF I < LENGTH SCHEMA-REG
+              MOVE SCHEMA-REG (I + 1: 1) TO SCHEMA-TIPO
+           END-IF
+
+           MOVE SCHEMA-PATH TO TAGS-STRING
+           READ TAGS IGNORE LOCK KEY IS TAGS-STRING
+           IF  FS-TAGS > '09'
+               MOVE X'3920' TO ERRO
+           ELSE
+               IF  SCHEMA-TIPO NOT = SPACE
+               AND TAGS-TIPO  NOT = SCHEMA-TIPO
+                   MOVE X'3921' TO ERRO
+               END-IF
+           END-IF.
+
+       092-99-FIM. EXIT.
+
        END PROGRAM CWJSON.
