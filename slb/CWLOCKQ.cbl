@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CWLOCKQ.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Consulta pontual (callable) de travamento    *
+                      *  de um arquivo/rotulo especifico no controle  *
+                      *  de locks mantido por CWLOCKS/CWLOCKV, sem     *
+                      *  listagem nem interacao com o operador.       *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY LOCKS.sl.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY LOCKS.fd.
+
+       WORKING-STORAGE SECTION.
+
+       01  ER-LOCKS.
+           05 FS-LOCKS            PIC  X(002) VALUE SPACES.
+           05 LB-LOCKS            PIC  X(255) VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  LABEL-L                PIC  X(080).
+       01  ENCONTRADO-L           PIC  X(001).
+           88 ENCONTRADO-SIM                 VALUE "S".
+       01  TRAVANDO-L      COMP-X PIC  9(005).
+       01  ESPERANDO-L     COMP-X PIC  9(005).
+       01  USUARIO-L              PIC  X(030).
+       01  DEVICE-L               PIC  X(030).
+       01  STATUS-L               PIC  X(002).
+
+       PROCEDURE DIVISION USING LABEL-L
+                                 ENCONTRADO-L
+                                 TRAVANDO-L
+                                 ESPERANDO-L
+                                 USUARIO-L
+                                 DEVICE-L
+                                 STATUS-L.
+
+       000-INICIO.
+
+           MOVE "N"    TO ENCONTRADO-L
+           MOVE SPACES TO USUARIO-L DEVICE-L STATUS-L
+           MOVE 0      TO TRAVANDO-L ESPERANDO-L
+
+           DISPLAY 'CWLOCKS' UPON ENVIRONMENT-NAME
+           ACCEPT  LB-LOCKS FROM ENVIRONMENT-VALUE
+           IF  LB-LOCKS = SPACES
+               GOBACK
+           END-IF
+
+           OPEN INPUT LOCKS
+           IF  FS-LOCKS > '09'
+               GOBACK
+           END-IF
+
+           INITIALIZE LOCKS-REG
+           START LOCKS KEY NOT LESS LOCKS-CHAVE
+           PERFORM UNTIL FS-LOCKS > '09'
+                READ LOCKS NEXT RECORD
+                EVALUATE TRUE
+                    WHEN FS-LOCKS = '10'
+                         EXIT PERFORM
+                    WHEN FS-LOCKS < '10'
+                         EXIT PERFORM CYCLE
+                    WHEN FS-LOCKS = '9D'
+                         START LOCKS KEY GREATER LOCKS-CHAVE
+                         IF  LOCKS-LABEL = LABEL-L
+                             PERFORM 050-ACUMULA THRU 050-99-FIM
+                         END-IF
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE
+           END-PERFORM
+
+           CLOSE LOCKS
+
+           IF  TRAVANDO-L > 0
+           OR  ESPERANDO-L > 0
+               SET ENCONTRADO-SIM TO TRUE
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+      *    Acumula uma ocorrencia de travamento/espera do rotulo       *
+      *    pesquisado, guardando o usuario/terminal do primeiro        *
+      *    encontrado como referencia p/ quem investiga o dead lock    *
+      ******************************************************************
+       050-ACUMULA.
+
+           IF  USUARIO-L = SPACES
+               MOVE LOCKS-USERNAME TO USUARIO-L
+               MOVE LOCKS-DEVICE   TO DEVICE-L
+               MOVE LOCKS-STATUS   TO STATUS-L
+           END-IF
+           IF  LOCKS-STATUS = 'D9'
+           OR  LOCKS-STATUS = 'A9'
+               ADD 1 TO TRAVANDO-L
+           ELSE
+               ADD 1 TO ESPERANDO-L
+           END-IF.
+
+       050-99-FIM. EXIT.
