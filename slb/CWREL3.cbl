@@ -307,7 +307,7 @@
                 END-IF
            END-IF
 
-           CALL "CWBINF" USING 'I' FS-DIC LB-DIC
+           CALL "CWBINF" USING 'E' FS-DIC LB-DIC
            IF   FS-DIC NOT = "00"
                 CALL "CWISAM" USING ER-DIC
                 GO TO RETRY
