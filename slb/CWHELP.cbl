@@ -23,6 +23,19 @@
                   ORGANIZATION  IS BINARY SEQUENTIAL
                   LOCK MODE     IS EXCLUSIVE.
 
+           SELECT OPTIONAL CWHELPCAT ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  LOCK MODE     IS EXCLUSIVE
+                  FILE STATUS   IS FS-CWHELPCAT.
+
+      $Set IdxFormat"14" DataCompress"1" KeyCompress"7"
+           SELECT OPTIONAL CWHELPUSE ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  RECORD KEY    IS CWHELPUSE-CHAVE
+                  ACCESS MODE   IS DYNAMIC
+                  FILE STATUS   IS FS-CWHELPUSE
+                  LOCK MODE     IS MANUAL.
+
       $Set IdxFormat"14" DataCompress"1" KeyCompress"7"
            SELECT HELPWK ASSIGN TO DISK
                   ORGANIZATION  IS INDEXED
@@ -46,6 +59,22 @@
 
        01  HELPOUT-REG PIC X.
 
+       FD  CWHELPCAT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CWHELPCAT.
+
+       01  CWHELPCAT-REG PIC X(255).
+
+       FD  CWHELPUSE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-CWHELPUSE.
+
+       01  CWHELPUSE-REG.
+           05 CWHELPUSE-CHAVE              PIC  X(255).
+           05 CWHELPUSE-CONTADOR           PIC  9(008) COMP-X.
+           05 CWHELPUSE-ULTIMO-ACESSO      PIC  9(008) COMP-X.
+           05 CWHELPUSE-ULTIMO-USUARIO     PIC  X(030).
+
        FD  HELPWK
            RECORD VARYING 10 TO 32778 DEPENDING ON SZ-HELPWK
            LABEL RECORD IS STANDARD
@@ -111,6 +140,30 @@
            05 ER-INI.
               10 FS-INI            PIC  X(002) VALUE "00".
               10 LB-INI            PIC  X(255) VALUE "C:\HELP##.INI".
+           05 ER-CWHELPCAT.
+              10 FS-CWHELPCAT      PIC  X(002) VALUE "00".
+              10 LB-CWHELPCAT      PIC  X(255) VALUE SPACES.
+           05 ER-GERAL.
+              10 FS-GERAL          PIC  X(002) VALUE "00".
+              10 LB-GERAL          PIC  X(255) VALUE SPACES.
+           05 GERAL-REG            PIC  X(001) VALUE SPACES.
+           05 GERAL-LINHA          PIC  X(32768) VALUE SPACES.
+           05 GERAL-POS     COMP-3 PIC  9(005) VALUE 0.
+           05 GERAL-T       COMP-3 PIC  9(005) VALUE 0.
+           05 GERAL-COUNT          PIC  9(002) VALUE 0.
+           05 GERAL-TOTAL          PIC  9(003) VALUE 0.
+           05 GERAL-ARQUIVO OCCURS 3
+                                    PIC  X(255) VALUE SPACES.
+           05 ER-CWHELPUSE.
+              10 FS-CWHELPUSE      PIC  X(002) VALUE "00".
+              10 LB-CWHELPUSE      PIC  X(255) VALUE
+                 "$COBOLWARE/cwhelp.use".
+           05 CWHELPUSE-ATIVO      PIC  X(003) VALUE SPACES.
+              88 CWHELPUSE-LIGADO       VALUE "ON".
+           05 CWHELPUSE-HOJE       PIC  9(008) VALUE 0.
+           05 CWHELPUSE-NOME       PIC  X(030) VALUE SPACES.
+           05 CWHELPUSE-TASK       PIC  9(006) VALUE 0.
+           05 CWHELPUSE-PROGRAMA   PIC  X(008) VALUE SPACES.
            05 LB-COPY              PIC  X(255) VALUE SPACES.
            05 TEXTO                PIC X(32768) VALUE SPACES.
            05 TEXTO2               PIC X(32768) VALUE SPACES.
@@ -140,6 +193,7 @@
        COPY CWSEND.
        COPY CWIMPR.
        COPY CWEXEC.
+       COPY CWTIME.
 
        LINKAGE SECTION.
 
@@ -173,6 +227,10 @@
            DISPLAY 'CWHELP-RUN' UPON ENVIRONMENT-NAME
            DISPLAY 'ON'         UPON ENVIRONMENT-VALUE
 
+           DISPLAY 'CWHELPUSAGE' UPON ENVIRONMENT-NAME
+           ACCEPT   CWHELPUSE-ATIVO FROM ENVIRONMENT-VALUE
+           INSPECT  CWHELPUSE-ATIVO CONVERTING MINUSCULAS TO MAIUSCULAS
+
            IF   CWHELP-TIMEOUT-RETURN = 9
                 IF CWHELP-SPOOL
                    MOVE 1 TO SPOOL
@@ -198,6 +256,11 @@
               CALL 'CWISAM' USING ER-HELPIN
               GOBACK
            END-IF
+
+           IF  CWHELPUSE-LIGADO
+               PERFORM 120-REGISTRA-USO THRU 120-99-FIM
+           END-IF
+
            IF   CWHELP-TIMEOUT-RETURN = 9
                 INSPECT TOP-ATTR
                         CONVERTING LOW-VALUES TO CWHELP-COLOR-TOP(1:1)
@@ -544,6 +607,12 @@
                              END-IF
                          END-IF
                          EXIT PERFORM CYCLE
+                        WHEN TECLA = 6
+                         IF  PESQUISA NOT = SPACES
+                             PERFORM 110-PESQUISA-GERAL
+                                THRU 110-99-FIM
+                         END-IF
+                         EXIT PERFORM CYCLE
                         WHEN F2
                              EVALUATE TRUE
                                WHEN THUMB-V = THUMB-VA + 1
@@ -660,6 +729,176 @@
 
        100-99-FIM. EXIT.
 
+       110-PESQUISA-GERAL.
+
+           MOVE PESQUISA TO CADEIA
+           IF  PESQUISA(1:1) = SPACE
+               MOVE 1 TO FINDED
+           ELSE
+               MOVE 0 TO FINDED
+           END-IF
+           EXEC COBOLware Pack String CADEIA
+                           WIDTH T
+           END-EXEC
+           IF  FINDED = 1
+               MOVE CADEIA TO WORK
+               MOVE SPACE  TO CADEIA
+               MOVE WORK   TO CADEIA(2:)
+               ADD  1      TO T
+           END-IF
+           INSPECT CADEIA CONVERTING ACENTOS-850 TO ACENTOS-OFF
+           INSPECT CADEIA CONVERTING MINUSCULAS  TO MAIUSCULAS
+           IF  CADEIA(T:1) = '_'
+               MOVE SPACE TO CADEIA(T:1)
+           END-IF
+           MOVE T TO GERAL-T
+
+           DISPLAY "CWHELPINDEX" UPON ENVIRONMENT-NAME
+           ACCEPT  LB-CWHELPCAT  FROM ENVIRONMENT-VALUE
+           IF  LB-CWHELPCAT = SPACES
+               EXEC COBOLware Send
+                    Message 'Busca geral nÆo configurada'
+               END-EXEC
+               GO TO 110-99-FIM
+           END-IF
+
+           OPEN INPUT CWHELPCAT
+           IF  FS-CWHELPCAT NOT = "00"
+               EXEC COBOLware Send
+                    Message '╒ndice de t¢picos nÆo encontrado'
+               END-EXEC
+               GO TO 110-99-FIM
+           END-IF
+
+           MOVE 0 TO GERAL-COUNT GERAL-TOTAL
+           PERFORM UNTIL FS-CWHELPCAT > "09"
+                   READ CWHELPCAT
+                   IF  FS-CWHELPCAT < "10"
+                   AND CWHELPCAT-REG NOT = SPACES
+                   AND CWHELPCAT-REG(1:1) NOT = "*"
+                       CALL 'CWATCH'
+                       PERFORM 112-PESQUISA-ARQUIVO THRU 112-99-FIM
+                       IF  FINDED = 1
+                           ADD 1 TO GERAL-TOTAL
+                           IF  GERAL-COUNT < 3
+                               ADD  1            TO GERAL-COUNT
+                               MOVE CWHELPCAT-REG
+                                 TO GERAL-ARQUIVO (GERAL-COUNT)
+                           END-IF
+                       END-IF
+                   END-IF
+           END-PERFORM
+           CLOSE CWHELPCAT
+           CANCEL 'CWHELPFS'
+
+           IF  GERAL-TOTAL = 0
+               EXEC COBOLware Send
+                    Message 'NÆo encontrado em nenhum t¢pico'
+               END-EXEC
+           ELSE
+               MOVE SPACES TO CWSEND-MSG
+               STRING "Encontrado: "     DELIMITED BY SIZE
+                      GERAL-ARQUIVO (1)  DELIMITED BY SPACE
+                      SPACE              DELIMITED BY SIZE
+                      GERAL-ARQUIVO (2)  DELIMITED BY SPACE
+                      SPACE              DELIMITED BY SIZE
+                      GERAL-ARQUIVO (3)  DELIMITED BY SPACE
+                                    INTO CWSEND-MSG
+               CALL "CWSEND" USING PARAMETROS-CWSEND
+           END-IF.
+
+       110-99-FIM. EXIT.
+
+       112-PESQUISA-ARQUIVO.
+
+           MOVE 0            TO FINDED
+           MOVE CWHELPCAT-REG TO LB-GERAL
+           CALL 'CWHELPFS' USING 'I' LB-GERAL FS-GERAL GERAL-REG
+           IF  FS-GERAL = '00'
+               MOVE SPACES TO GERAL-LINHA
+               MOVE 0      TO GERAL-POS
+               PERFORM UNTIL FS-GERAL > '09' OR FINDED = 1
+                       CALL 'CWHELPFS' USING 'R' LB-GERAL
+                                                  FS-GERAL
+                                                  GERAL-REG
+                       IF  FS-GERAL < '10'
+                           EVALUATE GERAL-REG
+                               WHEN X'0D'
+                                    CONTINUE
+                               WHEN X'0A'
+                                    PERFORM 114-COMPARA-LINHA
+                                       THRU 114-99-FIM
+                                    MOVE SPACES TO GERAL-LINHA
+                                    MOVE 0      TO GERAL-POS
+                               WHEN OTHER
+                                    IF  GERAL-POS < LENGTH GERAL-LINHA
+                                        ADD  1 TO GERAL-POS
+                                        MOVE GERAL-REG
+                                          TO GERAL-LINHA (GERAL-POS:1)
+                                    END-IF
+                           END-EVALUATE
+                       END-IF
+               END-PERFORM
+               CALL 'CWHELPFS' USING 'C' LB-GERAL FS-GERAL GERAL-REG
+           END-IF.
+
+       112-99-FIM. EXIT.
+
+       114-COMPARA-LINHA.
+
+           IF  GERAL-POS > 0
+               INSPECT GERAL-LINHA (1: GERAL-POS)
+                       CONVERTING ACENTOS-850 TO ACENTOS-OFF
+               INSPECT GERAL-LINHA (1: GERAL-POS)
+                       CONVERTING MINUSCULAS  TO MAIUSCULAS
+           END-IF
+           ADD 1 TO GERAL-POS
+           PERFORM VARYING S FROM 1 BY 1 UNTIL (S + GERAL-T) > GERAL-POS
+                   IF  CADEIA (1: GERAL-T) = GERAL-LINHA (S: GERAL-T)
+                       MOVE 1 TO FINDED
+                       EXIT PERFORM
+                   END-IF
+           END-PERFORM.
+
+       114-99-FIM. EXIT.
+
+       120-REGISTRA-USO.
+
+           CALL "CWGETU" USING CWHELPUSE-NOME
+                                CWHELPUSE-TASK
+                                CWHELPUSE-PROGRAMA
+                                "?"
+           SET CWTIME-NORMAL TO TRUE
+           SET CWTIME-TODAY  TO TRUE
+           CALL "CWTIME" USING PARAMETROS-CWTIME
+           MOVE CWTIME-DATE-FINAL TO CWHELPUSE-HOJE
+
+           MOVE SPACES        TO CWHELPUSE-CHAVE
+           MOVE LB-HELPIN      TO CWHELPUSE-CHAVE
+
+           OPEN I-O CWHELPUSE
+           IF  FS-CWHELPUSE = "35"
+               OPEN OUTPUT CWHELPUSE
+               CLOSE       CWHELPUSE
+               OPEN I-O    CWHELPUSE
+           END-IF
+
+           READ CWHELPUSE
+           IF  FS-CWHELPUSE = "00"
+               ADD  1                TO CWHELPUSE-CONTADOR
+               MOVE CWHELPUSE-HOJE   TO CWHELPUSE-ULTIMO-ACESSO
+               MOVE CWHELPUSE-NOME   TO CWHELPUSE-ULTIMO-USUARIO
+               REWRITE CWHELPUSE-REG
+           ELSE
+               MOVE 1                TO CWHELPUSE-CONTADOR
+               MOVE CWHELPUSE-HOJE   TO CWHELPUSE-ULTIMO-ACESSO
+               MOVE CWHELPUSE-NOME   TO CWHELPUSE-ULTIMO-USUARIO
+               WRITE CWHELPUSE-REG
+           END-IF
+           CLOSE CWHELPUSE.
+
+       120-99-FIM. EXIT.
+
        830-IMPRIME.
 
            MOVE SPACES TO CWSEND-MSG
