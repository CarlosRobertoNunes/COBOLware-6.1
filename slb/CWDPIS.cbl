@@ -39,42 +39,82 @@
               10 DV-INFORMADO       PIC 9(001).
            05 CWDPIS-PIS-PASEP-ED   PIC X(014).
            05 CWDPIS-RETORNO        PIC 9(001).
+           05 CWDPIS-OPCAO          PIC X(001) VALUE SPACE.
+              88 CWDPIS-GERAR-DV          VALUE "G".
 
        PROCEDURE DIVISION USING PARAMETROS-CWDPIS.
 
        010-PROCESSAMENTO.
 
+           IF   CWDPIS-GERAR-DV
+                PERFORM 020-GERA-DV THRU 020-99-FIM
+                GO TO 010-99-FIM
+           END-IF
+
            MOVE 1         TO CWDPIS-RETORNO
            MOVE ALL X"B0" TO CWDPIS-PIS-PASEP-ED
 
            IF   NOT PIS-INVALIDO
-                COMPUTE RESULTADO = (D01 * 3) + (D02 * 2) +
-                                    (D03 * 9) + (D04 * 8) +
-                                    (D05 * 7) + (D06 * 6) +
-                                    (D07 * 5) + (D08 * 4) +
-                                    (D09 * 3) + (D10 * 2)
-                DIVIDE RESULTADO BY 11 GIVING QUOCIENTE
-                                    REMAINDER RESTO
-                IF   RESTO = 0
-                     MOVE 0 TO DV
-                ELSE
-                     COMPUTE DV = 11 - RESTO
-                END-IF
+                PERFORM 030-CALCULA-DV THRU 030-99-FIM
                 IF  (DV NOT = 10)
                 AND  DV = DV-INFORMADO
                      MOVE 0      TO CWDPIS-RETORNO
-                     MOVE SPACES TO CWDPIS-PIS-PASEP-ED
-                     STRING CWDPIS-PIS  (1: 3) DELIMITED BY SIZE
-                            "."                DELIMITED BY SIZE
-                            CWDPIS-PIS  (4: 4) DELIMITED BY SIZE
-                            "."                DELIMITED BY SIZE
-                            CWDPIS-PIS  (8: 2) DELIMITED BY SIZE
-                            "."                DELIMITED BY SIZE
-                            CWDPIS-PIS (10: 2) DELIMITED BY SIZE
-                               INTO CWDPIS-PIS-PASEP-ED
+                     PERFORM 040-EDITA-PIS THRU 040-99-FIM
                 END-IF
            END-IF.
 
        010-99-FIM. EXIT PROGRAM.
 
+      ******************************************************************
+      *    Gera o digito verificador correto para a base D01-D10,      *
+      *    em vez de apenas validar um DV-INFORMADO ja existente,      *
+      *    para uso por rotinas que precisam emitir PIS/PASEP novos    *
+      *    (CWDPIS-OPCAO = "G")                                        *
+      ******************************************************************
+       020-GERA-DV.
+
+           MOVE 1 TO CWDPIS-RETORNO
+           MOVE ALL X"B0" TO CWDPIS-PIS-PASEP-ED
+           IF   NOT PIS-INVALIDO
+                PERFORM 030-CALCULA-DV THRU 030-99-FIM
+                IF   DV NOT = 10
+                     MOVE DV     TO DV-INFORMADO
+                     MOVE 0      TO CWDPIS-RETORNO
+                     PERFORM 040-EDITA-PIS THRU 040-99-FIM
+                END-IF
+           END-IF.
+
+       020-99-FIM. EXIT.
+
+       030-CALCULA-DV.
+
+           COMPUTE RESULTADO = (D01 * 3) + (D02 * 2) +
+                               (D03 * 9) + (D04 * 8) +
+                               (D05 * 7) + (D06 * 6) +
+                               (D07 * 5) + (D08 * 4) +
+                               (D09 * 3) + (D10 * 2)
+           DIVIDE RESULTADO BY 11 GIVING QUOCIENTE
+                               REMAINDER RESTO
+           IF   RESTO = 0
+                MOVE 0 TO DV
+           ELSE
+                COMPUTE DV = 11 - RESTO
+           END-IF.
+
+       030-99-FIM. EXIT.
+
+       040-EDITA-PIS.
+
+           MOVE SPACES TO CWDPIS-PIS-PASEP-ED
+           STRING CWDPIS-PIS  (1: 3) DELIMITED BY SIZE
+                  "."                DELIMITED BY SIZE
+                  CWDPIS-PIS  (4: 4) DELIMITED BY SIZE
+                  "."                DELIMITED BY SIZE
+                  CWDPIS-PIS  (8: 2) DELIMITED BY SIZE
+                  "."                DELIMITED BY SIZE
+                  CWDPIS-PIS (10: 2) DELIMITED BY SIZE
+                     INTO CWDPIS-PIS-PASEP-ED.
+
+       040-99-FIM. EXIT.
+
        END PROGRAM CWDPIS.
