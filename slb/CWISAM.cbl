@@ -27,6 +27,13 @@
                   ORGANIZATION  IS LINE SEQUENTIAL
                   FILE STATUS   IS FS-fhneterr.
 
+           SELECT OPTIONAL DIGEST ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  RECORD KEY    IS DIGEST-CHAVE
+                  ACCESS MODE   IS DYNAMIC
+                  FILE STATUS   IS FS-DIGEST
+                  LOCK MODE     IS MANUAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -53,6 +60,18 @@
            05 FILLER                    PIC  X(050).
            05 fhneterr-TEXT             PIC  X(074).
 
+       FD  DIGEST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-DIGEST.
+
+       01  DIGEST-REG.
+           05 DIGEST-CHAVE.
+              10 DIGEST-DATA               PIC  9(008).
+              10 DIGEST-ERRO               PIC  X(005).
+              10 DIGEST-ARQUIVO            PIC  X(040).
+           05 DIGEST-CONTADOR              PIC  9(008) COMP-X.
+           05 DIGEST-MARCO                 PIC  9(008) COMP-X.
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO-1. COPY CWCASE.
@@ -70,6 +89,7 @@
            05 CWSQLC                   PIC  X(002) VALUE SPACES.
            05 LB-ARQUIVO               PIC  X(255) VALUE SPACES.
            05 WS-ARQUIVO               PIC  X(255) VALUE SPACES.
+           05 DIGEST-POS               PIC  9(003) VALUE 0.
            05 AUTOREBUILD              PIC  X(003) VALUE SPACES.
            05 FATOR-W           COMP-X PIC  9(002) VALUE 0.
            05 ERRO-CHAVE               PIC X(005) VALUE SPACES.
@@ -117,9 +137,22 @@
               10 LB-MSG                PIC  X(255) VALUE
                  "$COBOLWARE/cwisam.txt".
            05 MENSAGEM                 PIC  X(80) VALUE SPACES.
+           05 DICA                     PIC  X(59) VALUE SPACES.
            05 ER-fhneterr.
               10 FS-fhneterr           PIC  X(002) VALUE "00".
               10 LB-fhneterr           PIC  X(255) VALUE SPACES.
+           05 ER-DIGEST.
+              10 FS-DIGEST             PIC  X(002) VALUE "00".
+              10 LB-DIGEST             PIC  X(255) VALUE
+                 "$COBOLWARE/cwisam.dig".
+           05 DIGEST-HOJE              PIC  9(008) VALUE 0.
+           05 DIGEST-ACAO              PIC  X(001) VALUE "F".
+              88 DIGESTA-INTEGRAL           VALUE "F".
+              88 DIGESTA-RESUMO             VALUE "R".
+              88 DIGESTA-OMITE              VALUE "S".
+           05 DIGEST-RESTO             PIC  9(008) VALUE 0.
+           05 DIGEST-CONTADOR-ED       PIC  9(008) VALUE 0.
+           05 DIGEST-LINHA             PIC  X(080) VALUE SPACES.
 
        01  MENSAGENS.
            05 PIC X(52) VALUE "FS02  Existe duplicidade de chave".
@@ -305,6 +338,63 @@
               10        PIC X(01).
               10 FSTEXT PIC X(46).
 
+      *****************************************************************
+      *  Dicas de providˆncia para os codigos de file status mais     *
+      *  frequentemente reportados por usu rios/operadores, exibidas  *
+      *  e gravadas no log junto com a mensagem padrÆo do FS/RT acima *
+      *****************************************************************
+       01  DICAS.
+           05 PIC X(65) VALUE
+              "FS02  Confira se o registro ja existe antes de incluir".
+           05 PIC X(65) VALUE
+              "FS22  Chave duplicada nao permitida no indice".
+           05 PIC X(65) VALUE
+              "FS23  Confirme a chave; registro pode nao existir mais".
+           05 PIC X(65) VALUE
+              "FS30  Verifique se o arquivo existe na pasta certa".
+           05 PIC X(65) VALUE
+              "FS35  Verifique se o arquivo existe na pasta certa".
+           05 PIC X(65) VALUE
+              "RT007 Verifique o espaco livre em disco no destino".
+           05 PIC X(65) VALUE
+              "RT013 Verifique se o arquivo existe na pasta certa".
+           05 PIC X(65) VALUE
+              "RT028 Verifique o espaco livre em disco no destino".
+           05 PIC X(65) VALUE
+              "RT030 Arquivo so p/leitura; abra p/ gravacao".
+           05 PIC X(65) VALUE
+              "RT036 Arquivo ja existe; remova-o ou use outro nome".
+           05 PIC X(65) VALUE
+              "RT037 Verifique as permissoes sobre o arquivo/pasta".
+           05 PIC X(65) VALUE
+              "RT041 Indices corrompidos; use a reconstrucao (rebuild)".
+           05 PIC X(65) VALUE
+              "RT045 Dados corrompidos; use a reconstrucao (rebuild)".
+           05 PIC X(65) VALUE
+              "RT065 Arquivo em uso incompativel por outro processo".
+           05 PIC X(65) VALUE
+              "RT068 Registro travado por outro usuario; aguarde".
+           05 PIC X(65) VALUE
+              "RT069 Indices corrompidos; use a reconstrucao (rebuild)".
+           05 PIC X(65) VALUE
+              "RT077 Indices corrompidos; use a reconstrucao (rebuild)".
+           05 PIC X(65) VALUE
+              "RT081 Chave ja existe; confira antes de regravar".
+           05 PIC X(65) VALUE
+              "RT138 Arquivo travado por outro processo; aguarde".
+           05 PIC X(65) VALUE
+              "RT148 Arquivo so p/leitura; abra p/ gravacao".
+           05 PIC X(65) VALUE
+              "RT210 Acesso temporariamente negado; tente novamente".
+           05 PIC X(65) VALUE
+              "RT213 Excesso de travamentos; aguarde e repita".
+
+       01  REDEFINES DICAS.
+           05 DICAS-TABLE OCCURS 22 INDEXED BY MD.
+              10 DICACODE PIC X(05).
+              10          PIC X(01).
+              10 DICATEXTO PIC X(59).
+
        COPY CWTIME.
        COPY CWSEND.
        COPY CWHELP.
@@ -550,6 +640,13 @@ KS              ACCEPT SKIPUSER FROM ENVIRONMENT-VALUE
                   WHEN FSCODE (M) = ERRO-CHAVE
                    MOVE FSTEXT (M) TO CWSEND-MSG
            END-SEARCH
+           MOVE SPACES TO DICA
+           SET MD TO 1
+           SEARCH DICAS-TABLE AT END
+                             CONTINUE
+                  WHEN DICACODE (MD) = ERRO-CHAVE
+                   MOVE DICATEXTO (MD) TO DICA
+           END-SEARCH
            PERFORM TEST AFTER UNTIL FS-MSG > "09"
                                  OR ERRO-CHAVE = MSG-KEY
                    READ MSG
@@ -572,9 +669,24 @@ KS              ACCEPT SKIPUSER FROM ENVIRONMENT-VALUE
                             INTO MENSAGEM
                IF  FS-ARQUIVO > "10"
                OR  FS-ARQUIVO = "05"
-                   PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
-                   MOVE CWSEND-MSG TO MENSAGEM
-                   PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
+                   PERFORM 025-DIGESTAR THRU 025-99-FIM
+                   IF  DIGESTA-INTEGRAL
+                       PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
+                       MOVE CWSEND-MSG TO MENSAGEM
+                       PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
+                       IF  DICA NOT = SPACES
+                           MOVE SPACES TO MENSAGEM
+                           STRING "Dica: " DELIMITED BY SIZE
+                                  DICA     DELIMITED BY SIZE
+                                     INTO MENSAGEM
+                           PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
+                       END-IF
+                   ELSE
+                       IF  DIGESTA-RESUMO
+                           MOVE DIGEST-LINHA TO MENSAGEM
+                           PERFORM 020-GRAVAR-LOG THRU 020-99-FIM
+                       END-IF
+                   END-IF
                END-IF
                IF  FS-ARQUIVO = "9)"
                AND (AUTOREBUILD NOT = "OFF")
@@ -648,6 +760,78 @@ KS              ACCEPT SKIPUSER FROM ENVIRONMENT-VALUE
 
        020-99-FIM. EXIT.
 
+       025-DIGESTAR.
+
+           SET CWTIME-NORMAL TO TRUE
+           SET CWTIME-TODAY  TO TRUE
+           CALL "CWTIME" USING PARAMETROS-CWTIME
+           IF  CWTIME-DATE-FINAL NOT = DIGEST-HOJE
+               MOVE CWTIME-DATE-FINAL TO DIGEST-HOJE
+           END-IF
+           MOVE DIGEST-HOJE  TO DIGEST-DATA
+           MOVE ERRO-CHAVE   TO DIGEST-ERRO
+           MOVE SPACES       TO DIGEST-ARQUIVO
+           PERFORM VARYING DIGEST-POS
+                     FROM LENGTH OF LB-ARQUIVO BY -1
+                     UNTIL DIGEST-POS = 1
+                        OR LB-ARQUIVO (DIGEST-POS: 1) NOT = SPACE
+                   CONTINUE
+           END-PERFORM
+      *    Usa os ultimos 40 caracteres do caminho (onde fica o nome
+      *    do arquivo) e nao os primeiros, para nao colidir arquivos
+      *    distintos que compartilhem um mesmo prefixo de diretorio
+      *    maior que 40 posicoes
+           IF  DIGEST-POS > 40
+               MOVE LB-ARQUIVO (DIGEST-POS - 39: 40) TO DIGEST-ARQUIVO
+           ELSE
+               MOVE LB-ARQUIVO (1: DIGEST-POS)       TO DIGEST-ARQUIVO
+           END-IF
+           SET  DIGESTA-INTEGRAL TO TRUE
+           OPEN I-O DIGEST
+           IF  FS-DIGEST = "35"
+               OPEN OUTPUT DIGEST
+               CLOSE       DIGEST
+               OPEN I-O    DIGEST
+           END-IF
+           READ DIGEST
+           IF  FS-DIGEST = "00"
+               ADD  1 TO DIGEST-CONTADOR
+               SET  DIGESTA-OMITE TO TRUE
+               IF  DIGEST-CONTADOR = 2
+               OR  DIGEST-CONTADOR = 10
+               OR  DIGEST-CONTADOR = 50
+               OR  DIGEST-CONTADOR = 100
+                   SET DIGESTA-RESUMO TO TRUE
+               ELSE
+                   IF  DIGEST-CONTADOR > 100
+                       DIVIDE DIGEST-CONTADOR BY 100
+                              GIVING    DIGEST-MARCO
+                              REMAINDER DIGEST-RESTO
+                       IF  DIGEST-RESTO = 0
+                           SET DIGESTA-RESUMO TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               IF  DIGESTA-RESUMO
+                   MOVE DIGEST-CONTADOR TO DIGEST-CONTADOR-ED
+                   MOVE SPACES TO DIGEST-LINHA
+                   STRING ERRO-CHAVE         DELIMITED BY SIZE
+                          " repetido "       DELIMITED BY SIZE
+                          DIGEST-CONTADOR-ED DELIMITED BY SIZE
+                          " vezes hoje em "  DELIMITED BY SIZE
+                          LB-ARQUIVO         DELIMITED BY SPACE
+                                   INTO DIGEST-LINHA
+               END-IF
+               REWRITE DIGEST-REG
+           ELSE
+               MOVE 1 TO DIGEST-CONTADOR
+               MOVE 0 TO DIGEST-MARCO
+               WRITE DIGEST-REG
+           END-IF
+           CLOSE DIGEST.
+
+       025-99-FIM. EXIT.
+
        040-REBUILD.
 
            CALL "CWMSGW" USING "230339"
