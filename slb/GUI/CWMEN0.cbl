@@ -184,6 +184,7 @@
            05 TTY                      PIC  X(010) VALUE SPACES.
            05 TTY-NOME                 PIC  X(029) VALUE SPACES.
            05 LICENCA                  PIC  9(006) VALUE 0.
+           05 SUFIXO-AVALIACAO         PIC  X(012) VALUE SPACES.
            05 TPI                      PIC  9(001) VALUE 0.
            05 CWMENU-ENV               PIC  X(011) VALUE SPACES.
               88 CWMENU-OLD                        VALUE "OLD".
@@ -2845,6 +2846,15 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                         FS-CWCONF
                                         KCO PCO
                 END-IF
+                IF  CWCONF-AVALIACAO NOT = "S"
+                AND CWCONF-AVALIACAO NOT = "N"
+                    MOVE "N"           TO CWCONF-AVALIACAO
+                    SET CWSQLC-REWRITE TO TRUE
+                    CALL "CWCONF" USING CWSQLC
+                                        CWCONF-REG
+                                        FS-CWCONF
+                                        KCO PCO
+                END-IF
                 MOVE CWTIME-TIME-FINAL        TO LOGIN-HORA
                 MOVE CWCONF-VALIDADE          TO VALIDADE2
                 MOVE CWCONF-ULTIMO-LOGIN-DATA TO ULTIMO-LOGIN-DATA
@@ -2965,8 +2975,13 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                              "/" VALIDADE2-AA
                                        DELIMITED BY SIZE
                                                  INTO MSG-AT1
+                        MOVE SPACES TO SUFIXO-AVALIACAO
+                        IF   CWCONF-EM-AVALIACAO
+                             MOVE " (avalia‡Æo)" TO SUFIXO-AVALIACAO
+                        END-IF
                         STRING "Licen‡a: "
                                 LICENCA DELIMITED BY SIZE
+                                SUFIXO-AVALIACAO DELIMITED BY SIZE
                                                  INTO MSG-AT2
                         MOVE SPACES                   TO MSG-AT3
                         move VALIDADE2 to CWCONF-VALIDADE
@@ -3030,11 +3045,14 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                              CALL "CWTIME"     USING PARAMETROS-CWTIME
                              MOVE CWTIME-DATE-FINAL  TO CWACTV-VALIDADE
                              MOVE CWCONF-SENHA-ATIVACAO TO CWACTV-SENHA
+                             MOVE 030 TO CWACTV-DIAS-AVALIACAO
                              CALL "CWACTV" USING PARAMETROS-CWACTV
                              IF   CHAVE-ATIVACAO = CWACTV-ATIVACAO
                              OR   CHAVE-ATIVACAO = CWACTV-ATIVACAO-10
                              OR   CHAVE-ATIVACAO = CWACTV-ATIVACAO-15
                              OR   CHAVE-ATIVACAO = CWACTV-ATIVACAO-20
+                             OR   CHAVE-ATIVACAO =
+                                  CWACTV-ATIVACAO-AVALIACAO
                                   MOVE "N"            TO CWCONF-TRAVADO
                                   SET  CWTIME-NORMAL  TO TRUE
                                   SET  CWTIME-REVERSE TO TRUE
@@ -3046,6 +3064,16 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                                 CWCONF-VALIDADE-20
                                            MOVE VALIDADE2
                                              TO CWCONF-VALIDADE
+                                           MOVE "N" TO CWCONF-AVALIACAO
+                                      WHEN CWACTV-ATIVACAO-AVALIACAO
+                                           MOVE 0
+                                             TO CWCONF-VALIDADE-10
+                                                CWCONF-VALIDADE-15
+                                                CWCONF-VALIDADE-20
+                                           MOVE
+                                           CWACTV-VALIDADE-AVALIACAO
+                                             TO CWCONF-VALIDADE
+                                           MOVE "S" TO CWCONF-AVALIACAO
                                       WHEN CWACTV-ATIVACAO-10
                                            MOVE 99999999
                                              TO CWCONF-VALIDADE-15
@@ -3056,6 +3084,7 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                           USING PARAMETROS-CWTIME
                                            MOVE CWTIME-DATE-FINAL
                                              TO CWCONF-VALIDADE-10
+                                           MOVE "N" TO CWCONF-AVALIACAO
                                       WHEN CWACTV-ATIVACAO-15
                                            MOVE 99999999
                                              TO CWCONF-VALIDADE-10
@@ -3066,6 +3095,7 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                           USING PARAMETROS-CWTIME
                                            MOVE CWTIME-DATE-FINAL
                                              TO CWCONF-VALIDADE-15
+                                           MOVE "N" TO CWCONF-AVALIACAO
                                       WHEN CWACTV-ATIVACAO-20
                                            MOVE 99999999
                                              TO CWCONF-VALIDADE-10
@@ -3076,6 +3106,7 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                           USING PARAMETROS-CWTIME
                                            MOVE CWTIME-DATE-FINAL
                                              TO CWCONF-VALIDADE-20
+                                           MOVE "N" TO CWCONF-AVALIACAO
                                   END-EVALUATE
                                   SET CWSQLC-REWRITE TO TRUE
                                   CALL "CWCONF" USING CWSQLC
@@ -3085,6 +3116,8 @@ BORGH           MOVE 0 TO CWCONF-LOGIN-ERRO
                                   MOVE "S" TO CHECK-NOME
                                   IF   CHAVE-ATIVACAO NOT =
                                        CWACTV-ATIVACAO
+                                  AND  CHAVE-ATIVACAO NOT =
+                                       CWACTV-ATIVACAO-AVALIACAO
                                        GO TO 145-VALIDADE-RETRY
                                   END-IF
                              ELSE
