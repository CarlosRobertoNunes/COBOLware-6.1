@@ -43,6 +43,14 @@
                   LOCK MODE     IS EXCLUSIVE
                   FILE STATUS   IS FS-REPKEY.
 
+      $Set IdxFormat"14" DataCompress"1" KeyCompress"7"
+           SELECT OPTIONAL FAVORITO ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS FAVORITO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-FAVORITO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -73,6 +81,17 @@
            05 REPKEY-NOVA              PIC  9(001).
            05 REPKEY-NOTA              PIC  X(020).
 
+       FD  FAVORITO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-FAVORITO.
+
+       01  FAVORITO-REG.
+           05 FAVORITO-CHAVE.
+              10 FAVORITO-USUARIO     PIC  X(030).
+              10 FAVORITO-SLOT        PIC  9(001).
+           05 FAVORITO-COLUNA         PIC  9(001).
+           05 FAVORITO-OPCAO          PIC  9(001).
+
        WORKING-STORAGE SECTION.
 
        78  SP2 value "SP2".
@@ -222,9 +241,10 @@
               10 FILLER                PIC  X(007) VALUE "NOTA".
               10 FILLER                PIC  X(007) VALUE "EXPORTA".
               10 FILLER                PIC  X(007) VALUE "IMPORTA".
+              10 FILLER                PIC  X(007) VALUE "FAVORIT".
               10 FILLER                PIC  X(007) VALUE "SAIR".
            05 REDEFINES CMDS.
-              10 CM OCCURS 7           PIC  X(007).
+              10 CM OCCURS 8           PIC  X(007).
            05 TITULO-W                 PIC  X(174) VALUE SPACES.
            05 CWSPLTXT                 PIC  X(003) VALUE SPACES.
            05 X91-RESULT        COMP-X PIC  9(002) VALUE 0.
@@ -267,6 +287,8 @@
               10 FULL-SCREEN           PIC  9(001) VALUE 0.
               10 COLUNA-SORT           PIC  9(001) VALUE 0.
               10 OPCAO-SORT            PIC  9(001) VALUE 0.
+           05 FAVORITO-SLOT-SEL        PIC  9(001) VALUE 0.
+           05 FAVORITO-ACAO            PIC  9(001) VALUE 0.
            05 REORDENAR                PIC  9(001) VALUE 0.
            05 EXPORTOU                 PIC  9(001) VALUE 0.
            05 ZEBRA                    PIC  X(001) VALUE ALL X"70".
@@ -534,6 +556,10 @@
            05 ER-REPKEY.
               10 FS-REPKEY             PIC  X(002) VALUE "00".
               10 LB-REPKEY             PIC  X(255) VALUE SPACES.
+           05 ER-FAVORITO.
+              10 FS-FAVORITO           PIC  X(002) VALUE "00".
+              10 LB-FAVORITO           PIC  X(255) VALUE
+                 "$COBOLWARE/cwmen9.fav".
            05  ESTILO PIC X(30) VALUE SPACES.
            05  ESTILOS VALUE ALL "0".
                10 OCCURS 16.
@@ -1084,7 +1110,7 @@ pop                IF   SP2-CD-KEY = SP2-KEY-SELECT
                                 IF LER-NOTAS = 0
                                    MOVE SP2-KEY-ENTER TO SP2-CD-KEY
                                 END-IF
-                                IF SP2-CD-MENU-ID = 7
+                                IF SP2-CD-MENU-ID = 8
                                    MOVE SP2-KEY-ESC TO SP2-CD-KEY
                                    EXIT PERFORM
                                 END-IF
@@ -1164,7 +1190,13 @@ pop                IF   SP2-CD-KEY = SP2-KEY-SELECT
                  WHEN SP2-CD-KEY = SP2-KEY-ENTER
                       IF   COMANDO(PRONTO) = "IMPORTA"
                            PERFORM 113-IMPORTA THRU 113-99-FIM
-Nena                       MOVE SPACES TO COMANDO(PRONTO)
+                           MOVE SPACES TO COMANDO(PRONTO)
+                           move 1 to volta-pd
+                           exit perform
+                      ELSE
+                      IF   COMANDO(PRONTO) = "FAVORIT"
+                           PERFORM 119-FAVORITOS THRU 119-99-FIM
+                           MOVE SPACES TO COMANDO(PRONTO)
                            move 1 to volta-pd
                            exit perform
                       ELSE
@@ -1174,6 +1206,7 @@ Nena                       MOVE SPACES TO COMANDO(PRONTO)
                                 MOVE SP2-KEY-ESC TO SP2-CD-KEY
                            END-IF
                       END-IF
+                      END-IF
                  WHEN SP2-CD-KEY = SP2-KEY-DOWN
                  AND  PRONTO < X11
                  AND (PONTEIRO - 1 + PRONTO) < SIZE-REPKEY
@@ -1995,6 +2028,166 @@ ana                              THRU 116-99-FIM
 
        118-99-FIM. EXIT.
 
+      ******************************************************************
+      *    Filtros favoritos de ordenacao: grava, aplica ou remove     *
+      *    um dos 9 presets de coluna/sentido de ordenacao (ver        *
+      *    112-ORDEM) do operador corrente, persistidos no arquivo     *
+      *    FAVORITO, chave USUARIO + SLOT                              *
+      ******************************************************************
+       119-FAVORITOS.
+
+           MOVE OPERADOR TO FAVORITO-USUARIO
+           OPEN I-O FAVORITO
+           IF   FS-FAVORITO = "35"
+                OPEN OUTPUT FAVORITO
+                CLOSE       FAVORITO
+                OPEN I-O    FAVORITO
+           END-IF
+           IF   FS-FAVORITO > "09"
+                GO TO 119-99-FIM
+           END-IF
+
+           MOVE 09                     TO CWBOXS-LINE
+           MOVE 23                     TO CWBOXS-COLUMN
+           MOVE 0                      TO CWBOXS-OPTION
+           MOVE "Favoritos_de_ordem:"  TO CWBOXS-TITLE
+           MOVE SPACES                 TO CWBOXS-ITENS
+           PERFORM VARYING FAVORITO-SLOT-SEL FROM 1 BY 1
+                     UNTIL FAVORITO-SLOT-SEL > 9
+                   PERFORM 121-DESCREVE-SLOT THRU 121-99-FIM
+           END-PERFORM
+           CALL "CWBOXS"  USING PARAMETROS-CWBOXS
+           IF   CWBOXS-OPTION = 0
+                CLOSE FAVORITO
+                GO TO 119-99-FIM
+           END-IF
+           MOVE CWBOXS-OPTION TO FAVORITO-SLOT-SEL
+
+           MOVE 09                    TO CWBOXS-LINE
+           MOVE 43                    TO CWBOXS-COLUMN
+           MOVE 0                     TO CWBOXS-OPTION
+           MOVE "Acao:_"              TO CWBOXS-TITLE
+           MOVE SPACES                TO CWBOXS-ITENS
+           MOVE "Aplicar"             TO CWBOXS-TEXT (1)
+           MOVE "A"                   TO CWBOXS-CHAR (1)
+           MOVE "Gravar_ordem_atual"  TO CWBOXS-TEXT (2)
+           MOVE "G"                   TO CWBOXS-CHAR (2)
+           MOVE "Remover"             TO CWBOXS-TEXT (3)
+           MOVE "R"                   TO CWBOXS-CHAR (3)
+           CALL "CWBOXS"  USING PARAMETROS-CWBOXS
+           MOVE CWBOXS-OPTION TO FAVORITO-ACAO
+
+           EVALUATE FAVORITO-ACAO
+               WHEN 1 PERFORM 122-APLICA-FAVORITO  THRU 122-99-FIM
+               WHEN 2 PERFORM 123-GRAVA-FAVORITO   THRU 123-99-FIM
+               WHEN 3 PERFORM 124-REMOVE-FAVORITO  THRU 124-99-FIM
+               WHEN OTHER
+                      CONTINUE
+           END-EVALUATE
+
+           CLOSE FAVORITO
+
+           IF   FAVORITO-ACAO = 1
+                PERFORM 400-SP2-TOPO      THRU 400-99-FIM
+                PERFORM 115-PREPARA-LISTA THRU 115-99-FIM
+                PERFORM 110-EXIBE         THRU 110-99-FIM
+           END-IF.
+
+       119-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Monta o rotulo de um slot de favorito para exibicao na      *
+      *    caixa de selecao (vazio ou coluna/sentido ja gravados)      *
+      ******************************************************************
+       121-DESCREVE-SLOT.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                MOVE SPACES TO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                STRING "Favorito " DELIMITED BY SIZE
+                       FAVORITO-SLOT-SEL DELIMITED BY SIZE
+                       ": "        DELIMITED BY SIZE
+                  INTO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                EVALUATE FAVORITO-COLUNA
+                    WHEN 1 MOVE "Codigo"    TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 3 MOVE "Folhas"    TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 4 MOVE "Nota"      TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 5 MOVE "Usuario"   TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN OTHER
+                           MOVE "Data/hora" TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                END-EVALUATE
+                IF   FAVORITO-OPCAO = 1
+                     MOVE "/Asc"  TO CWBOXS-TEXT
+                                   (FAVORITO-SLOT-SEL) (20: )
+                ELSE
+                     MOVE "/Desc" TO CWBOXS-TEXT
+                                   (FAVORITO-SLOT-SEL) (20: )
+                END-IF
+           ELSE
+                MOVE SPACES TO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                STRING "Favorito " DELIMITED BY SIZE
+                       FAVORITO-SLOT-SEL DELIMITED BY SIZE
+                       ": (vazio)" DELIMITED BY SIZE
+                  INTO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+           END-IF
+           MOVE FAVORITO-SLOT-SEL TO CWBOXS-CHAR (FAVORITO-SLOT-SEL).
+
+       121-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Aplica o preset do slot selecionado como ordem corrente     *
+      ******************************************************************
+       122-APLICA-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                MOVE FAVORITO-COLUNA TO COLUNA-SORT
+                MOVE FAVORITO-OPCAO  TO OPCAO-SORT
+           ELSE
+                MOVE SPACES                 TO CWSEND-SCREENS
+                MOVE "Favorito vazio"       TO CWSEND-MSG
+                CALL "CWSEND" USING PARAMETROS-CWSEND
+           END-IF.
+
+       122-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Grava no slot selecionado a ordem (coluna/sentido) corrente *
+      ******************************************************************
+       123-GRAVA-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           MOVE COLUNA-SORT TO FAVORITO-COLUNA
+           MOVE OPCAO-SORT  TO FAVORITO-OPCAO
+           IF   FS-FAVORITO = "00"
+                REWRITE FAVORITO-REG
+           ELSE
+                WRITE   FAVORITO-REG
+           END-IF.
+
+       123-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Remove a ordem gravada no slot selecionado                  *
+      ******************************************************************
+       124-REMOVE-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                DELETE FAVORITO RECORD
+           END-IF.
+
+       124-99-FIM. EXIT.
+
        120-EXEC.
 
            CALL "CBL_SET_CSR_POS" USING ERASE-CURSOR
@@ -4187,7 +4380,7 @@ XX              END-IF
 
            PERFORM 420-REMOVE-FIELDS THRU 420-99-FIM
            MOVE LOW-VALUES   TO SP2-MD-DATA
-           MOVE 7            TO SP2-MD-OPTION-CNT
+           MOVE 8            TO SP2-MD-OPTION-CNT
            MOVE "CWMEN9"     TO SP2-MD-NAME
            MOVE 1            TO SP2-MDO-ID   (1)
            MOVE "~Imprimir"  TO SP2-MDO-TEXT (1)
@@ -4202,9 +4395,11 @@ XX              END-IF
            MOVE 6            TO SP2-MDO-ID   (6)
            MOVE "i~Mportar"  TO SP2-MDO-TEXT (6)
            MOVE 7            TO SP2-MDO-ID   (7)
-           MOVE "~Sair"      TO SP2-MDO-TEXT (7)
+           MOVE "~Favoritos" TO SP2-MDO-TEXT (7)
+           MOVE 8            TO SP2-MDO-ID   (8)
+           MOVE "~Sair"      TO SP2-MDO-TEXT (8)
            PERFORM ACENTOS THRU FIM-ACENTOS
-                   VARYING M FROM 1 BY 1 UNTIL M > 7
+                   VARYING M FROM 1 BY 1 UNTIL M > 8
 
            COMPUTE SP2-MD-VAR-LEN = SP2-MD-OPTION-CNT *
                   (SP2-MD-OPTN-LEN + SP2-MD-OPTC-LEN + SP2-MD-OPTV-LEN)
