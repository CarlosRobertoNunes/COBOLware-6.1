@@ -6,6 +6,11 @@
                       *                                               *
                       *  Armazene e retorna (Set/Get) CRT STATUS      *
                       *                                               *
+                      *  Push/Pop (P/O) empilham e desempilham o      *
+                      *  CRT STATUS por chave, permitindo que uma      *
+                      *  cadeia de telas (tela chamando tela) guarde  *
+                      *  e restaure seu proprio status ao retornar.  *
+                      *                                               *
                       *************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -13,13 +18,18 @@
        01  AREAS-DE-TRABALHO.
            05 TECLA               PIC 9(003) VALUE 0.
            05 KEY-STATUS          PIC X(003) VALUE X"300000".
+           05 TOPO-PILHA          PIC 9(002) VALUE 0.
+           05 PILHA-CRT-STATUS OCCURS 20 TIMES.
+              10 PILHA-CHAVE      PIC X(008).
+              10 PILHA-KEY-STATUS PIC X(003).
 
        LINKAGE SECTION.
 
        01  FUNCAO PIC X(001).
        01  KS     PIC X(003).
+       01  CHAVE-KS PIC X(008).
 
-       PROCEDURE DIVISION USING FUNCAO KS.
+       PROCEDURE DIVISION USING FUNCAO KS CHAVE-KS.
 
        000-INICIO.
 
@@ -29,8 +39,27 @@
                IF  FUNCAO = "S" or "s"
                    MOVE KS TO KEY-STATUS
                ELSE
-                   ACCEPT TECLA FROM ESCAPE KEY
-                   MOVE KEY-STATUS TO KS
+                   IF  FUNCAO = "P" or "p"
+                       IF  TOPO-PILHA < 20
+                           ADD 1 TO TOPO-PILHA
+                           MOVE CHAVE-KS   TO PILHA-CHAVE (TOPO-PILHA)
+                           MOVE KEY-STATUS TO PILHA-KEY-STATUS
+                                                         (TOPO-PILHA)
+                       END-IF
+                   ELSE
+                       IF  FUNCAO = "O" or "o"
+                           IF  TOPO-PILHA > 0
+                           AND PILHA-CHAVE (TOPO-PILHA) = CHAVE-KS
+                               MOVE PILHA-KEY-STATUS (TOPO-PILHA)
+                                                    TO KEY-STATUS
+                               SUBTRACT 1 FROM TOPO-PILHA
+                           END-IF
+                           MOVE KEY-STATUS TO KS
+                       ELSE
+                           ACCEPT TECLA FROM ESCAPE KEY
+                           MOVE KEY-STATUS TO KS
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
