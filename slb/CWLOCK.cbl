@@ -56,6 +56,20 @@
            05 X91-FUNCTION  COMP-X     PIC  9(002) VALUE 16.
            05 X91-PARAMETER COMP-X     PIC  9(002) VALUE 0.
 
+      ******************************************************************
+      *    Areas para a varredura de sessoes mortas em CWUSED          *
+      ******************************************************************
+           05 MAXAGE-OPT               PIC  X(006) VALUE SPACES.
+           05 MAXAGE-POS               PIC  9(003) VALUE 0.
+           05 MAXAGE-MINUTOS           PIC  9(006) VALUE 480.
+           05 AGORA-DATA               PIC  9(008) VALUE 0.
+           05 AGORA-HORA               PIC  X(006) VALUE ZEROS.
+           05 PING-COMANDO             PIC  X(100) VALUE SPACES.
+           05 PING-STATUS              PIC  S9(009) COMP-5 VALUE 0.
+           05 FS-CWUSED-SALVO          PIC  X(002) VALUE SPACES.
+           05 PING-NOME                PIC  X(025) VALUE SPACES.
+           05 PING-NOME-POS            PIC  9(003) VALUE 0.
+
        78 HKEY-LOCAL-MACHINE                      value h"80000002".
        01 sub-key-name            pic x(59)       value
           Z"System\CurrentControlSet\Control\ComputerName\ComputerName".
@@ -176,6 +190,9 @@
                     CLOSE CWUSED
                     MOVE 0 TO OP-CWUSED
                     DELETE FILE CWUSED
+               WHEN FUNCAO = "V"
+                    PERFORM 020-VARRE-SESSOES-MORTAS
+                       THRU 020-99-FIM
            END-EVALUATE.
 
        000-99-FIM. GOBACK.
@@ -236,4 +253,112 @@
            END-IF.
 
        010-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Varre CWUSED removendo sessoes mortas (estacao travada/     *
+      *    caida sem logoff normal), respeitando um tempo maximo de    *
+      *    sessao configuravel via variavel de ambiente CWLOCKMAXAGE   *
+      *    (minutos) e uma verificacao de que a estacao nao responde   *
+      ******************************************************************
+       020-VARRE-SESSOES-MORTAS.
+
+           DISPLAY "CWLOCKMAXAGE" UPON ENVIRONMENT-NAME
+           ACCEPT  MAXAGE-OPT     FROM ENVIRONMENT-VALUE
+           PERFORM VARYING MAXAGE-POS
+                     FROM LENGTH OF MAXAGE-OPT BY -1
+                     UNTIL MAXAGE-POS = 1
+                        OR MAXAGE-OPT (MAXAGE-POS: 1) NOT = SPACE
+                   CONTINUE
+           END-PERFORM
+           IF   MAXAGE-OPT (1: MAXAGE-POS) IS NUMERIC
+           AND  MAXAGE-OPT NOT = SPACES
+                MOVE MAXAGE-OPT (1: MAXAGE-POS) TO MAXAGE-MINUTOS
+           END-IF
+
+           SET CWTIME-REVERSED TO TRUE
+           SET CWTIME-TODAY    TO TRUE
+           CALL "CWTIME"        USING PARAMETROS-CWTIME
+           MOVE CWTIME-DATE-FINAL  TO AGORA-DATA
+           MOVE CWTIME-TIME-FINAL  TO AGORA-HORA
+
+           MOVE LOW-VALUES TO CWUSED-CHAVE
+           START CWUSED KEY NOT LESS CWUSED-CHAVE
+             INVALID KEY
+                 MOVE "10" TO FS-CWUSED-SALVO
+             NOT INVALID KEY
+                 MOVE "00" TO FS-CWUSED-SALVO
+           END-START
+
+           PERFORM UNTIL FS-CWUSED-SALVO > "09"
+                   READ CWUSED NEXT RECORD IGNORE LOCK
+                     AT END
+                        MOVE "10" TO FS-CWUSED-SALVO
+                     NOT AT END
+                        PERFORM 021-AVALIA-SESSAO THRU 021-99-FIM
+                   END-READ
+           END-PERFORM.
+
+       020-99-FIM. EXIT.
+
+       021-AVALIA-SESSAO.
+
+           MOVE CWUSED-LOGIN-DATA   TO CWTIME-DATE
+           MOVE CWUSED-LOGIN-HORA   TO CWTIME-TIME
+           MOVE AGORA-DATA          TO CWTIME-DATE-FINAL
+           MOVE AGORA-HORA          TO CWTIME-TIME-FINAL
+           SET  CWTIME-REVERSED     TO TRUE
+           SET  CWTIME-INTERVAL     TO TRUE
+           CALL "CWTIME"         USING PARAMETROS-CWTIME
+
+           IF  (CWTIME-TOTAL-HOURS * 60 + CWTIME-TOTAL-MINUTES)
+                  > MAXAGE-MINUTOS
+                PERFORM 022-ESTACAO-VIVA THRU 022-99-FIM
+                IF   PING-STATUS NOT = 0
+                     DELETE CWUSED RECORD
+                END-IF
+           END-IF.
+
+       021-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Testa se a estacao da sessao ainda responde na rede; uma    *
+      *    falha de ping (estacao inalcancavel) confirma sessao morta  *
+      ******************************************************************
+       022-ESTACAO-VIVA.
+
+           MOVE 0 TO PING-STATUS
+           MOVE SPACES TO PING-NOME
+           MOVE CWUSED-COMPUTERNAME TO PING-NOME
+           PERFORM VARYING PING-NOME-POS FROM 1 BY 1
+                     UNTIL PING-NOME-POS > LENGTH OF PING-NOME
+                IF  NOT (PING-NOME (PING-NOME-POS: 1) ALPHABETIC-UPPER
+                    OR   PING-NOME (PING-NOME-POS: 1) ALPHABETIC-LOWER
+                    OR   PING-NOME (PING-NOME-POS: 1) NUMERIC
+                    OR   PING-NOME (PING-NOME-POS: 1) = "."
+                    OR   PING-NOME (PING-NOME-POS: 1) = "-"
+                    OR   PING-NOME (PING-NOME-POS: 1) = "_")
+                     MOVE SPACE TO PING-NOME (PING-NOME-POS: 1)
+                END-IF
+           END-PERFORM
+           IF   PING-NOME = SPACES
+                MOVE 0 TO PING-STATUS
+           ELSE
+                CALL "CWUNIX" USING PARAMETROS-CWUNIX
+                IF   CWUNIX-ON
+                     STRING "ping -c 1 -W 1 "   DELIMITED BY SIZE
+                            PING-NOME           DELIMITED BY SPACE
+                            " >/dev/null 2>&1"  DELIMITED BY SIZE
+                       INTO PING-COMANDO
+                ELSE
+                     STRING "ping -n 1 -w 1000 " DELIMITED BY SIZE
+                            PING-NOME             DELIMITED BY SPACE
+                            " >NUL 2>&1"         DELIMITED BY SIZE
+                       INTO PING-COMANDO
+                END-IF
+                CALL "SYSTEM" USING PING-COMANDO
+                MOVE RETURN-CODE TO PING-STATUS
+           END-IF.
+
+       022-99-FIM. EXIT.
+
        END PROGRAM CWLOCK.
