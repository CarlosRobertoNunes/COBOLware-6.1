@@ -22,6 +22,10 @@
                   LOCK MODE     IS EXCLUSIVE
                   FILE STATUS   IS FS-LIST.
 
+           SELECT OPTIONAL HIST ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-HIST.
+
       $Set IdxFormat"14"
            SELECT WORK  ASSIGN TO DISK
                   ORGANIZATION  IS INDEXED
@@ -39,6 +43,17 @@
 
        01  LIST-REG PIC X(80).
 
+       FD  HIST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-HIST.
+
+       01  HIST-REG.
+           05 HIST-DATA                 PIC  X(010).
+           05 HIST-HORA                 PIC  X(008).
+           05 HIST-TRAVADOS             PIC  9(009).
+           05 HIST-TRAVANDO             PIC  9(009).
+           05 HIST-ESPERANDO            PIC  9(009).
+
        COPY LOCKS.fd.
 
        FD  WORK
@@ -74,8 +89,21 @@
            05 FS-LIST             PIC  X(002) VALUE SPACES.
            05 LB-LIST
                   PIC  X(255) VALUE '$TEMP/CWLOCKV.######'.
+       01  ER-HIST.
+           05 FS-HIST             PIC  X(002) VALUE SPACES.
+           05 LB-HIST              PIC  X(255) VALUE 'cwlockv.his'.
 
        77  TTY-NOME               PIC  X(030) VALUE SPACES.
+       77  MONITOR-OPT            PIC  X(006) VALUE SPACES.
+           88 MONITOR-ON                VALUE 'S'.
+       77  INTERVALO-OPT          PIC  X(006) VALUE SPACES.
+       77  INTERVALO-SEG          PIC  9(006) VALUE 60.
+       77  INTERVALO-POS          PIC  9(003) VALUE 0.
+       77  CMD-SLEEP              PIC  X(040) VALUE SPACES.
+
+       COPY CWUNIX.
+       77  TRAVANDO-COUNT         PIC  9(009) VALUE ZERO.
+       77  ESPERANDO-COUNT        PIC  9(009) VALUE ZERO.
        77  MESMO                  PIC  9(001) VALUE ZERO.
        77  APAGAR                 PIC  9(001) VALUE ZERO.
        77  LOCK-A                 PIC  9(001) VALUE ZERO.
@@ -112,6 +140,31 @@
                END-IF
            END-IF
 
+           DISPLAY 'CWLOCKVMON' UPON ENVIRONMENT-NAME
+           ACCEPT  MONITOR-OPT  FROM ENVIRONMENT-VALUE
+           IF  MONITOR-ON
+               DISPLAY 'CWLOCKVHIST' UPON ENVIRONMENT-NAME
+               ACCEPT  LB-HIST       FROM ENVIRONMENT-VALUE
+               IF  LB-HIST = SPACES
+                   MOVE 'cwlockv.his' TO LB-HIST
+               END-IF
+               DISPLAY 'CWLOCKVINTERVALO' UPON ENVIRONMENT-NAME
+               ACCEPT  INTERVALO-OPT      FROM ENVIRONMENT-VALUE
+               PERFORM VARYING INTERVALO-POS
+                         FROM LENGTH OF INTERVALO-OPT BY -1
+                         UNTIL INTERVALO-POS = 1
+                            OR INTERVALO-OPT (INTERVALO-POS: 1)
+                               NOT = SPACE
+                       CONTINUE
+               END-PERFORM
+               IF  INTERVALO-OPT (1: INTERVALO-POS) IS NUMERIC
+               AND INTERVALO-OPT NOT = SPACES
+                   MOVE INTERVALO-OPT (1: INTERVALO-POS)
+                     TO INTERVALO-SEG
+               END-IF
+               GO TO 900-MONITORAR
+           END-IF
+
            EXEC COBOLware FileName
                 LABEL LB-LIST
            END-EXEC.
@@ -134,51 +187,7 @@
                 GOBACK
            END-IF
            OPEN I-O WORK
-      *    MOVE LB       TO LOCKS-LABEL
-      *    MOVE USERNAME TO LOCKS-USERNAME
-      *    MOVE DEVICE   TO LOCKS-DEVICE
-           MOVE ZEROS    TO TRAVADOS
-           INITIALIZE LOCKS-REG
-           START LOCKS KEY NOT LESS LOCKS-CHAVE
-           PERFORM UNTIL FS-LOCKS > '09'
-                READ LOCKS NEXT RECORD
-                   EVALUATE TRUE
-                       WHEN FS-LOCKS = '10'
-                            EXIT PERFORM
-                       WHEN FS-LOCKS < '10'
-                            EXIT PERFORM CYCLE
-                       WHEN FS-LOCKS = '9D'
-                            START LOCKS KEY GREATER LOCKS-CHAVE
-                            ADD 1 TO TRAVADOS
-                            IF (LB NOT = SPACES)
-                            AND(LOCKS-LABEL NOT = LB)
-                                EXIT PERFORM CYCLE
-                            END-IF
-                            IF  (USERNAME NOT = SPACES)
-                            AND (LOCKS-USERNAME NOT = USERNAME)
-                                EXIT PERFORM CYCLE
-                            END-IF
-                            IF  (DEVICE NOT = SPACES)
-                            AND (LOCKS-DEVICE  NOT = DEVICE)
-                                EXIT PERFORM CYCLE
-                            END-IF
-                            MOVE LOCKS-LABEL    TO WORK-LABEL
-                            MOVE LOCKS-USERNAME TO WORK-USERNAME
-                            MOVE LOCKS-DEVICE   TO WORK-DEVICE
-                            MOVE LOCKS-STATUS   TO WORK-STATUS
-                            SET WORK-WAITING TO TRUE
-                            IF  WORK-RECORD-LOCKED
-                            OR  WORK-FILE-LOCKED
-                                SET WORK-LOCKING TO TRUE
-                            END-IF
-                            WRITE WORK-REG
-                       WHEN OTHER
-                            EXEC COBOLware ISAMerror
-                                 STATUS FS-LOCKS
-                                 LABEL  LB-LOCKS
-                            END-EXEC
-                      END-EVALUATE
-           END-PERFORM
+           PERFORM 050-LER-LOCKS THRU 050-99-FIM
 
            MOVE 0          TO LOCK-A
            MOVE SPACE      TO LIST-LABEL
@@ -261,4 +270,127 @@
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Varre LOCKS por inteiro populando WORK com a situacao de    *
+      *    cada travamento/espera encontrada (sem filtro em modo       *
+      *    monitor, com filtro opcional Arquivo/Usuario/Terminal em    *
+      *    modo interativo)                                            *
+      ******************************************************************
+       050-LER-LOCKS.
+
+           MOVE ZEROS    TO TRAVADOS
+           INITIALIZE LOCKS-REG
+           START LOCKS KEY NOT LESS LOCKS-CHAVE
+           PERFORM UNTIL FS-LOCKS > '09'
+                READ LOCKS NEXT RECORD
+                   EVALUATE TRUE
+                       WHEN FS-LOCKS = '10'
+                            EXIT PERFORM
+                       WHEN FS-LOCKS < '10'
+                            EXIT PERFORM CYCLE
+                       WHEN FS-LOCKS = '9D'
+                            START LOCKS KEY GREATER LOCKS-CHAVE
+                            ADD 1 TO TRAVADOS
+                            IF (LB NOT = SPACES)
+                            AND(LOCKS-LABEL NOT = LB)
+                                EXIT PERFORM CYCLE
+                            END-IF
+                            IF  (USERNAME NOT = SPACES)
+                            AND (LOCKS-USERNAME NOT = USERNAME)
+                                EXIT PERFORM CYCLE
+                            END-IF
+                            IF  (DEVICE NOT = SPACES)
+                            AND (LOCKS-DEVICE  NOT = DEVICE)
+                                EXIT PERFORM CYCLE
+                            END-IF
+                            MOVE LOCKS-LABEL    TO WORK-LABEL
+                            MOVE LOCKS-USERNAME TO WORK-USERNAME
+                            MOVE LOCKS-DEVICE   TO WORK-DEVICE
+                            MOVE LOCKS-STATUS   TO WORK-STATUS
+                            SET WORK-WAITING TO TRUE
+                            IF  WORK-RECORD-LOCKED
+                            OR  WORK-FILE-LOCKED
+                                SET WORK-LOCKING TO TRUE
+                            END-IF
+                            WRITE WORK-REG
+                       WHEN OTHER
+                            EXEC COBOLware ISAMerror
+                                 STATUS FS-LOCKS
+                                 LABEL  LB-LOCKS
+                            END-EXEC
+                      END-EVALUATE
+           END-PERFORM.
+
+       050-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Monitor de travamentos sem interacao: a cada passada varre  *
+      *    LOCKS por inteiro e acrescenta uma linha de historico em    *
+      *    HIST com a contagem de travando/esperando, permitindo       *
+      *    acompanhar a evolucao dos deadlocks ao longo do tempo       *
+      ******************************************************************
+       900-MONITORAR.
+
+           OPEN I-O WORK
+           IF  FS-WORK > '09'
+               DELETE FILE WORK
+               OPEN OUTPUT WORK
+               CLOSE WORK
+               OPEN I-O WORK
+           END-IF
+
+           PERFORM 050-LER-LOCKS THRU 050-99-FIM
+
+           PERFORM 910-GRAVA-HISTORICO THRU 910-99-FIM
+
+           CLOSE WORK
+           DELETE FILE WORK
+
+           CALL "CWUNIX" USING PARAMETROS-CWUNIX
+           MOVE SPACES TO CMD-SLEEP
+           IF   CWUNIX-ON
+                STRING 'sleep '         DELIMITED BY SIZE
+                       INTERVALO-SEG    DELIMITED BY SIZE
+                  INTO CMD-SLEEP
+           ELSE
+                STRING 'timeout /t '    DELIMITED BY SIZE
+                       INTERVALO-SEG    DELIMITED BY SIZE
+                       ' /nobreak >NUL' DELIMITED BY SIZE
+                  INTO CMD-SLEEP
+           END-IF
+           CALL 'system' USING CMD-SLEEP
+
+           GO TO 900-MONITORAR.
+
+       910-GRAVA-HISTORICO.
+
+           MOVE ZERO TO TRAVANDO-COUNT ESPERANDO-COUNT
+           MOVE LOW-VALUES TO WORK-CHAVE
+           START WORK KEY NOT LESS WORK-CHAVE
+           PERFORM UNTIL FS-WORK > '09'
+                READ WORK NEXT RECORD
+                IF  FS-WORK < '10'
+                    IF  WORK-LOCKING
+                        ADD 1 TO TRAVANDO-COUNT
+                    ELSE
+                        ADD 1 TO ESPERANDO-COUNT
+                    END-IF
+                END-IF
+           END-PERFORM
+
+           MOVE SPACES        TO HIST-REG
+           ACCEPT HIST-DATA   FROM DATE YYYYMMDD
+           ACCEPT HIST-HORA   FROM TIME
+           MOVE TRAVADOS      TO HIST-TRAVADOS
+           MOVE TRAVANDO-COUNT  TO HIST-TRAVANDO
+           MOVE ESPERANDO-COUNT TO HIST-ESPERANDO
+
+           OPEN EXTEND HIST
+           IF  FS-HIST < '10'
+               WRITE HIST-REG
+               CLOSE HIST
+           END-IF.
+
+       910-99-FIM. EXIT.
+
        END PROGRAM CWLOCKV.
