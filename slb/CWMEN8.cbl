@@ -66,6 +66,11 @@
            05 Y                        PIC  9(002) VALUE ZERO.
            05 FL-EXIT                  PIC  9(001) VALUE 1.
            05 SALVA-CHAVE              PIC  X(032) VALUE SPACES.
+           05 MAXUSERS-LICENCA         PIC  9(006) VALUE ZERO.
+           05 CONTADOR-PS-ATIVOS       PIC  9(006) VALUE ZERO.
+           05 PERCENTUAL-LICENCA       PIC  9(003) VALUE ZERO.
+           05 ALERTA-LICENCA-TEXTO     PIC  X(080) VALUE SPACES.
+           05 SALVA-REG-LICENCA        PIC  X(2008) VALUE SPACES.
            05 MENSAGEM-ERRO            PIC  X(074) VALUE SPACES.
               88 SEM-ERRO                          VALUE SPACES.
            05 MENSAGENS-DE-ERRO.
@@ -874,6 +879,7 @@
                             END-IF
                           END-PERFORM
                           PERFORM 170-EXIBE-DADOS THRU 170-99-FIM
+                          PERFORM 145-VERIFICA-LICENCA THRU 145-99-FIM
                      END-IF
                 END-IF
            ELSE
@@ -885,6 +891,68 @@
 
        140-99-FIM. EXIT.
 
+      ******************************************************************
+      *    Avisa (console e CWLOGF) quando a quantidade de usuarios    *
+      *    cadastrados (tipo "PS") atinge 90% do limite licenciado     *
+      *    (CWCONF-MAXUSERS, registro "MX"), apos a inclusao de mais   *
+      *    um usuario                                                 *
+      ******************************************************************
+       145-VERIFICA-LICENCA.
+
+           MOVE ZERO       TO MAXUSERS-LICENCA
+                              CONTADOR-PS-ATIVOS
+                              PERCENTUAL-LICENCA
+           MOVE CWCONF-REG TO SALVA-REG-LICENCA
+
+           MOVE "MX" TO CWCONF-REGLG
+           SET CWSQLC-READ        TO TRUE
+           SET CWSQLC-EQUAL       TO TRUE
+           SET CWSQLC-IGNORE-LOCK TO TRUE
+           CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+           IF   FS-CWCONF < "10"
+                MOVE CWCONF-MAXUSERS TO MAXUSERS-LICENCA
+           END-IF
+
+           IF   MAXUSERS-LICENCA NOT = ZERO
+                MOVE LOW-VALUES TO CWCONF-CHAVE
+                MOVE "PS"       TO CWCONF-CHAVE (1: 2)
+                SET CWSQLC-START       TO TRUE
+                SET CWSQLC-NOT-LESS    TO TRUE
+                CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+                PERFORM UNTIL FS-CWCONF > "09"
+                           OR CWCONF-TIPO NOT = "PS"
+                        ADD 1 TO CONTADOR-PS-ATIVOS
+                        SET CWSQLC-READ        TO TRUE
+                        SET CWSQLC-NEXT        TO TRUE
+                        SET CWSQLC-IGNORE-LOCK TO TRUE
+                        CALL "CWCONF" USING CWSQLC CWCONF-REG
+                                            FS-CWCONF KCO PCO
+                END-PERFORM
+
+                COMPUTE PERCENTUAL-LICENCA =
+                        (CONTADOR-PS-ATIVOS * 100) / MAXUSERS-LICENCA
+
+                IF   PERCENTUAL-LICENCA NOT LESS 90
+                     MOVE SPACES TO ALERTA-LICENCA-TEXTO
+                     STRING "CWCONF: " DELIMITED BY SIZE
+                            CONTADOR-PS-ATIVOS DELIMITED BY SIZE
+                            " de "             DELIMITED BY SIZE
+                            MAXUSERS-LICENCA   DELIMITED BY SIZE
+                            " usuarios licenciados em uso ("
+                                               DELIMITED BY SIZE
+                            PERCENTUAL-LICENCA DELIMITED BY SIZE
+                            "%)"               DELIMITED BY SIZE
+                       INTO ALERTA-LICENCA-TEXTO
+                     DISPLAY ALERTA-LICENCA-TEXTO UPON CONSOLE
+                     CALL "CWLOGW" USING "^" ALERTA-LICENCA-TEXTO
+                END-IF
+           END-IF
+
+           MOVE SALVA-REG-LICENCA TO CWCONF-REG
+           MOVE "00"              TO FS-CWCONF.
+
+       145-99-FIM. EXIT.
+
        160-CHECK-COMANDO.
 
            COPY CWEFAB.
