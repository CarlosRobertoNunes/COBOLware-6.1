@@ -53,6 +53,7 @@
            05 DIAS-SENHA               PIC  9(007) VALUE 0.
            05 EXPIRE                   PIC  9(003) VALUE 0.
            05 EXPIRADA                 PIC  9(001) VALUE 0.
+           05 EXPIRADA-FS              PIC  X(001) VALUE SPACE.
            05 GRUPO                    PIC  X(022) VALUE SPACES.
            05 CHECK-NIVEL              PIC  X(001) VALUE '0'.
            05 FSSERVER                 PIC  X(050) VALUE SPACES.
@@ -182,6 +183,7 @@
 
        LOGIN.
 
+           MOVE SPACE TO EXPIRADA-FS
            IF CWUNIX-GUI
               CALL SP2   USING SP2-DISPLAY-WINDOW SP2-NULL-PARM
            END-IF
@@ -391,6 +393,7 @@
                    IF  FS-CWCONF < "10"
                        MOVE CWCONF-SENHA   TO SENHA-AUTO
                        MOVE CWCONF-ESQUECI TO ESQUECI
+                       MOVE SPACE TO EXPIRADA-FS
                        CALL "CWFSPW" USING CWCONF-CHAVE
                                            CWCONF-SENHA
                                            CWCONF-SIZE-PS
@@ -398,6 +401,7 @@
                                            CWCONF-ESQUECI-SIZE
                                            CWCONF-ESQUECI-FATOR
                                            CWCONF-ESQUECI
+                                           EXPIRADA-FS
                        IF  (CWCONF-SENHA   NOT = SENHA-AUTO)
                        OR  (CWCONF-ESQUECI NOT = ESQUECI)
                             SET CWSQLC-REWRITE TO TRUE
@@ -607,6 +611,7 @@
                               DAYS-FINAL;DIAS-SENHA
                          END-EXEC
                          IF   DIAS-SENHA > EXPIRE
+                         OR   EXPIRADA-FS = "1"
                               EXEC COBOLware Send
            Message "Senha expirada op‡äes bloqueadas, altere sua senha."
                               END-EXEC
