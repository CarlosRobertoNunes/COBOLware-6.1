@@ -37,22 +37,45 @@
            05 ER-RELATO.
               10 FS-RELATO             PIC  X(002) VALUE "00".
               10 LB-RELATO             PIC  X(255) VALUE SPACES.
+           05 X91-RESULT        COMP-X PIC  9(002) VALUE 0.
+           05 X91-FUNCTION      COMP-X PIC  9(002) VALUE 16.
+           05 X91-PARAMETER     COMP-X PIC  9(002) VALUE 0.
 
        COPY CWSEND.
        COPY CWIMPR.
 
        LINKAGE SECTION.
 
-       COPY CWSPLF.
+       01  PARAMETROS-CWSPLF.
+           05 CWSPLF-FILE              PIC  X(050).
+           05 CWSPLF-REPORT            PIC  X(007).
+           05 CWSPLF-FORM-TYPE         PIC  X(001).
+           05 CWSPLF-FLAG              PIC  X(001).
+           05 CWSPLF-WIDTH             PIC  9(003).
+           05 CWSPLF-TITLE             PIC  X(174).
+           05 CWSPLF-NOTE              PIC  X(020).
+           05 CWSPLF-SIMULA            PIC  X(001).
+              88 CWSPLF-SIMULACAO            VALUE "S".
+           05 CWSPLF-FOLHAS            PIC  9(006).
+           05 CWSPLF-LINHAS            PIC  9(010).
+           05 CWSPLF-OLDFILE           PIC  X(050).
 
        PROCEDURE DIVISION USING PARAMETROS-CWSPLF.
 
        000-INICIO.
 
-           IF   CWSPLF-OLDFILE = SPACES
-                MOVE CWSPLF-FILE    TO LB-RELATO
-           ELSE
+      ******************************************************************
+      *    CWSPLF-OLDFILE e o decimo-primeiro parametro, opcional, da  *
+      *    chamada; chamadores antigos (ex.: TXT/SPOOL.cbl) nao o      *
+      *    informam, entao so e lido quando realmente repassado        *
+      ******************************************************************
+           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
+
+           IF   X91-PARAMETER > 10
+           AND  CWSPLF-OLDFILE NOT = SPACES
                 MOVE CWSPLF-OLDFILE TO LB-RELATO
+           ELSE
+                MOVE CWSPLF-FILE    TO LB-RELATO
            END-IF
 
            CALL "CWFILE" USING LB-RELATO LENGTH LB-RELATO
@@ -79,7 +102,15 @@
            MOVE CWSPLF-NOTE        TO CWIMPR-NOTE
            MOVE 99                 TO CWIMPR-SIZE-PAGE
            MOVE 0                  TO I
+           MOVE ZEROS               TO CWSPLF-FOLHAS CWSPLF-LINHAS
            MOVE SPACES             TO CWIMPR-DETAIL
+
+           IF   CWSPLF-SIMULACAO
+                PERFORM RT-SIMULAR-SPOOL
+                CLOSE RELATO
+                GOBACK
+           END-IF
+
            PERFORM UNTIL FS-RELATO > "09"
                       OR CWIMPR-END-PRINT
                    READ RELATO
@@ -108,5 +139,36 @@
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Conta paginas/linhas resultantes sem gravar no spool        *
+      *    (modo simulacao, chamador informa CWSPLF-SIMULA = "S")      *
+      ******************************************************************
+       RT-SIMULAR-SPOOL.
+
+           MOVE 1 TO CWSPLF-FOLHAS
+           PERFORM UNTIL FS-RELATO > "09"
+                   READ RELATO
+                     NOT AT END
+                      EVALUATE TRUE
+                          WHEN RELATO-REG = X"0A"
+                           AND ANTERIOR = X"0D"
+                               CONTINUE
+                          WHEN RELATO-REG = X"0D" OR X"0A"
+                               ADD  1 TO CWSPLF-LINHAS
+                               MOVE 0 TO I
+                          WHEN RELATO-REG = X"0C"
+                               ADD  1 TO CWSPLF-FOLHAS
+                          WHEN I < Y
+                               ADD  1 TO I
+                      END-EVALUATE
+                      MOVE RELATO-REG TO ANTERIOR
+           END-PERFORM
+           IF   I NOT = 0
+                ADD  1 TO CWSPLF-LINHAS
+           END-IF
+           MOVE Y TO CWSPLF-WIDTH.
+
+       RT-SIMULAR-SPOOL-EXIT. EXIT.
+
        END PROGRAM CWSPLF.
 
