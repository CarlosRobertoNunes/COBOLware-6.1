@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CWPASSR.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Reorganiza CWPASS do layout anterior (sem    *
+                      *  CWPASS-DATA-SENHA) para o layout atual,      *
+                      *  acrescido da data da ultima troca de senha.  *
+                      *  Deve ser rodado uma unica vez, antes de      *
+                      *  colocar em producao uma versao do CWFSPW     *
+                      *  que grava CWPASS-DATA-SENHA, em qualquer     *
+                      *  instalacao que ja possua um CWPASS existente.*
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CWPASS-ANTIGO ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS SEQUENTIAL
+                  RECORD  KEY   IS CWPASS-ANTIGO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-ANTIGO.
+
+      $Set IdxFormat"14" DataCompress"1" KeyCompress"7"
+           SELECT CWPASS-NOVO   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS SEQUENTIAL
+                  RECORD  KEY   IS CWPASS-NOVO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CWPASS-ANTIGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-ANTIGO.
+
+       01  CWPASS-ANTIGO-REG.
+           05 CWPASS-ANTIGO-CHAVE.
+              10 CWPASS-ANTIGO-TIPO              PIC  X(002).
+              10 CWPASS-ANTIGO-NOME               PIC  X(030).
+           05 CWPASS-ANTIGO-SIZE-PS       COMP-X PIC  9(002).
+           05 CWPASS-ANTIGO-FATOR-PS      COMP-X PIC  9(002).
+           05 CWPASS-ANTIGO-SENHA                PIC  X(030).
+           05 CWPASS-ANTIGO-ESQUECI-SIZE  COMP-X PIC  9(002).
+           05 CWPASS-ANTIGO-ESQUECI-FATOR COMP-X PIC  9(002).
+           05 CWPASS-ANTIGO-ESQUECI              PIC  X(060).
+
+       FD  CWPASS-NOVO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-NOVO.
+
+       01  CWPASS-NOVO-REG.
+           05 CWPASS-NOVO-CHAVE.
+              10 CWPASS-NOVO-TIPO                PIC  X(002).
+              10 CWPASS-NOVO-NOME                 PIC  X(030).
+           05 CWPASS-NOVO-SIZE-PS         COMP-X PIC  9(002).
+           05 CWPASS-NOVO-FATOR-PS        COMP-X PIC  9(002).
+           05 CWPASS-NOVO-SENHA                  PIC  X(030).
+           05 CWPASS-NOVO-ESQUECI-SIZE    COMP-X PIC  9(002).
+           05 CWPASS-NOVO-ESQUECI-FATOR   COMP-X PIC  9(002).
+           05 CWPASS-NOVO-ESQUECI                PIC  X(060).
+           05 CWPASS-NOVO-DATA-SENHA      COMP-3 PIC  9(008).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 ER-ANTIGO.
+              10 FS-ANTIGO          PIC  X(002) VALUE "00".
+              10 LB-ANTIGO          PIC  X(255) VALUE "cwpass".
+           05 ER-NOVO.
+              10 FS-NOVO            PIC  X(002) VALUE "00".
+              10 LB-NOVO            PIC  X(255) VALUE "cwpass.novo".
+           05 TOTAL-LIDOS           PIC  9(009) VALUE 0.
+           05 TOTAL-GRAVADOS        PIC  9(009) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           DISPLAY "CWREBUILD" UPON ENVIRONMENT-NAME
+           DISPLAY "OFF"       UPON ENVIRONMENT-VALUE
+
+           OPEN INPUT CWPASS-ANTIGO
+           IF  FS-ANTIGO > "09"
+               DISPLAY "CWPASSR: nao foi possivel abrir " LB-ANTIGO
+                       ", file status " FS-ANTIGO
+               GO TO 000-99-FIM
+           END-IF
+
+           OPEN OUTPUT CWPASS-NOVO
+           IF  FS-NOVO > "09"
+               DISPLAY "CWPASSR: nao foi possivel criar " LB-NOVO
+                       ", file status " FS-NOVO
+               CLOSE CWPASS-ANTIGO
+               GO TO 000-99-FIM
+           END-IF
+
+           PERFORM TEST AFTER UNTIL FS-ANTIGO > "09"
+               READ CWPASS-ANTIGO NEXT RECORD
+               IF  FS-ANTIGO < "10"
+                   ADD 1 TO TOTAL-LIDOS
+                   PERFORM 100-CONVERTE-REGISTRO THRU 100-99-FIM
+               END-IF
+           END-PERFORM
+
+           CLOSE CWPASS-ANTIGO
+           CLOSE CWPASS-NOVO
+
+           DISPLAY "CWPASSR: " TOTAL-LIDOS    " registro(s) lido(s) de "
+                   LB-ANTIGO
+           DISPLAY "CWPASSR: " TOTAL-GRAVADOS " registro(s) gravado(s) "
+                   "em " LB-NOVO
+           DISPLAY "CWPASSR: renomeie " LB-NOVO " para " LB-ANTIGO
+                   " (apos backup do arquivo atual) para concluir a"
+           DISPLAY "CWPASSR: reorganizacao."
+
+       000-99-FIM. STOP RUN.
+
+      ******************************************************************
+      *    Copia um registro no layout antigo para o layout novo,      *
+      *    zerando CWPASS-DATA-SENHA pois a data da ultima troca de    *
+      *    senha nao existia no arquivo de origem                      *
+      ******************************************************************
+       100-CONVERTE-REGISTRO.
+
+           MOVE SPACES TO CWPASS-NOVO-REG
+           MOVE CWPASS-ANTIGO-TIPO          TO CWPASS-NOVO-TIPO
+           MOVE CWPASS-ANTIGO-NOME          TO CWPASS-NOVO-NOME
+           MOVE CWPASS-ANTIGO-SIZE-PS       TO CWPASS-NOVO-SIZE-PS
+           MOVE CWPASS-ANTIGO-FATOR-PS      TO CWPASS-NOVO-FATOR-PS
+           MOVE CWPASS-ANTIGO-SENHA         TO CWPASS-NOVO-SENHA
+           MOVE CWPASS-ANTIGO-ESQUECI-SIZE  TO CWPASS-NOVO-ESQUECI-SIZE
+           MOVE CWPASS-ANTIGO-ESQUECI-FATOR TO CWPASS-NOVO-ESQUECI-FATOR
+           MOVE CWPASS-ANTIGO-ESQUECI       TO CWPASS-NOVO-ESQUECI
+           MOVE 0                           TO CWPASS-NOVO-DATA-SENHA
+
+           WRITE CWPASS-NOVO-REG
+           IF  FS-NOVO < "10"
+               ADD 1 TO TOTAL-GRAVADOS
+           ELSE
+               DISPLAY "CWPASSR: erro gravando " CWPASS-NOVO-CHAVE
+                       ", file status " FS-NOVO
+           END-IF.
+
+       100-99-FIM. EXIT.
