@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CWCHECR.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Verificacao em lote de codigos via CWCHEC,   *
+                      *  emitindo relatorio de quais registros        *
+                      *  falharam em qual verificacao especifica      *
+                      *  (CEI/CIC/CNPJ/PIS/Titulo de eleitor/UF/IE/   *
+                      *  cartao)                                      *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOTE-CWCHEC ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-LOTE-CWCHEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOTE-CWCHEC
+           VALUE OF FILE-ID IS LB-LOTE-CWCHEC.
+
+       01  LOTE-REG.
+           05 LOTE-IDENTIFICACAO      PIC  X(020).
+           05 LOTE-CEI                PIC  9(014).
+           05 LOTE-CIC                PIC  9(014).
+           05 LOTE-CNPJ               PIC  9(014).
+           05 LOTE-PIS-PASEP          PIC  9(011).
+           05 LOTE-TITULO-ELEITOR     PIC  9(012).
+           05 LOTE-UF                 PIC  X(002).
+           05 LOTE-IE                 PIC  X(014).
+           05 LOTE-CARD               PIC  X(020).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 LB-LOTE-CWCHEC          PIC  X(255) VALUE "cwchecr.lst".
+           05 FS-LOTE-CWCHEC          PIC  X(002) VALUE "00".
+           05 SW-FIM-LOTE             PIC  X(001) VALUE "N".
+              88 FIM-LOTE                    VALUE "S".
+           05 RESTANTE        COMP-X  PIC  9(003) VALUE ZERO.
+           05 WS-REGISTROS-LIDOS      PIC  9(009) VALUE ZERO.
+           05 WS-REGISTROS-INVALIDOS  PIC  9(009) VALUE ZERO.
+
+       01  LINHAS-DE-IMPRESSAO-CWCHECR.
+       02  LINHA-TITULO-CWCHECR.
+           05 FILLER                  PIC  X(038) VALUE
+              "VERIFICACAO EM LOTE DE CODIGOS CWCHEC".
+       02  LINHA-HEADER-CWCHECR.
+           05 FILLER                  PIC  X(021) VALUE
+              "IDENTIFICACAO".
+           05 FILLER                  PIC  X(005) VALUE "CEI".
+           05 FILLER                  PIC  X(005) VALUE "CIC".
+           05 FILLER                  PIC  X(005) VALUE "CNPJ".
+           05 FILLER                  PIC  X(005) VALUE "PIS".
+           05 FILLER                  PIC  X(005) VALUE "TSE".
+           05 FILLER                  PIC  X(005) VALUE "UF".
+           05 FILLER                  PIC  X(005) VALUE "IE".
+           05 FILLER                  PIC  X(005) VALUE "CARD".
+       02  LINHA-DETALHE-CWCHECR.
+           05 DET-IDENTIFICACAO       PIC  X(020).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-CEI                 PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-CIC                 PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-CNPJ                PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-PIS                 PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-TSE                 PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-UF                  PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-IE                  PIC  X(004).
+           05 FILLER                  PIC  X(001) VALUE SPACE.
+           05 DET-CARD                PIC  X(004).
+       02  LINHA-RESUMO-CWCHECR.
+           05 FILLER                  PIC  X(010) VALUE "LIDOS: ".
+           05 RESUMO-LIDOS-ED         PIC  Z(008)9.
+           05 FILLER                  PIC  X(013) VALUE
+              "  INVALIDOS: ".
+           05 RESUMO-INVALIDOS-ED     PIC  Z(008)9.
+
+       COPY CWIMPR.
+       COPY CWCHEC.
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           PERFORM 800-INICIAIS        THRU 800-99-FIM
+           PERFORM 100-PROCESSA-LOTE   THRU 100-99-FIM
+           PERFORM 900-FINAIS          THRU 900-99-FIM.
+
+       000-99-FIM. GOBACK.
+
+      ******************************************************************
+      *    Le LOTE-CWCHEC sequencialmente, verificando cada registro   *
+      *    atraves de CWCHEC e imprimindo o resultado de cada          *
+      *    verificacao solicitada (campo nao informado fica em branco) *
+      ******************************************************************
+       100-PROCESSA-LOTE.
+
+           PERFORM UNTIL FIM-LOTE
+                   READ LOTE-CWCHEC
+                     AT END
+                        SET FIM-LOTE TO TRUE
+                     NOT AT END
+                        ADD  1 TO WS-REGISTROS-LIDOS
+                        PERFORM 110-VERIFICA-REGISTRO
+                           THRU 110-99-FIM
+                   END-READ
+           END-PERFORM.
+
+       100-99-FIM. EXIT.
+
+       110-VERIFICA-REGISTRO.
+
+           MOVE SPACES              TO PARAMETROS-CWCHEC
+           MOVE ZERO                TO CWCHEC-CEI
+                                        CWCHEC-CIC
+                                        CWCHEC-CNPJ
+                                        CWCHEC-PIS-PASEP
+                                        CWCHEC-TITULO-ELEITOR
+           MOVE LOTE-CEI             TO CWCHEC-CEI
+           MOVE LOTE-CIC             TO CWCHEC-CIC
+           MOVE LOTE-CNPJ            TO CWCHEC-CNPJ
+           MOVE LOTE-PIS-PASEP       TO CWCHEC-PIS-PASEP
+           MOVE LOTE-TITULO-ELEITOR  TO CWCHEC-TITULO-ELEITOR
+           MOVE LOTE-UF              TO CWCHEC-UF
+           MOVE LOTE-IE              TO CWCHEC-IE
+           MOVE LOTE-CARD            TO CWCHEC-CARD
+
+           CALL "CWCHEC" USING PARAMETROS-CWCHEC
+
+           MOVE CWCHEC-ERROR-LEVEL TO RESTANTE
+           MOVE SPACES TO LINHA-DETALHE-CWCHECR
+           MOVE LOTE-IDENTIFICACAO TO DET-IDENTIFICACAO
+
+           IF   RESTANTE NOT LESS 128
+                MOVE "ERRO" TO DET-CARD
+                SUBTRACT 128 FROM RESTANTE
+           ELSE
+                IF   LOTE-CARD NOT = SPACES
+                     MOVE "OK"   TO DET-CARD
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 64
+                MOVE "ERRO" TO DET-IE
+                SUBTRACT 64 FROM RESTANTE
+           ELSE
+                IF   LOTE-IE NOT = SPACES
+                     MOVE "OK"   TO DET-IE
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 32
+                MOVE "ERRO" TO DET-UF
+                SUBTRACT 32 FROM RESTANTE
+           ELSE
+                IF   LOTE-UF NOT = SPACES
+                     MOVE "OK"   TO DET-UF
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 16
+                MOVE "ERRO" TO DET-TSE
+                SUBTRACT 16 FROM RESTANTE
+           ELSE
+                IF   LOTE-TITULO-ELEITOR NOT = ZERO
+                     MOVE "OK"   TO DET-TSE
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 8
+                MOVE "ERRO" TO DET-PIS
+                SUBTRACT 8 FROM RESTANTE
+           ELSE
+                IF   LOTE-PIS-PASEP NOT = ZERO
+                     MOVE "OK"   TO DET-PIS
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 4
+                MOVE "ERRO" TO DET-CNPJ
+                SUBTRACT 4 FROM RESTANTE
+           ELSE
+                IF   LOTE-CNPJ NOT = ZERO
+                     MOVE "OK"   TO DET-CNPJ
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 2
+                MOVE "ERRO" TO DET-CIC
+                SUBTRACT 2 FROM RESTANTE
+           ELSE
+                IF   LOTE-CIC NOT = ZERO
+                     MOVE "OK"   TO DET-CIC
+                END-IF
+           END-IF
+
+           IF   RESTANTE NOT LESS 1
+                MOVE "ERRO" TO DET-CEI
+           ELSE
+                IF   LOTE-CEI NOT = ZERO
+                     MOVE "OK"   TO DET-CEI
+                END-IF
+           END-IF
+
+           IF   CWCHEC-ERROR-LEVEL NOT = ZERO
+                ADD  1 TO WS-REGISTROS-INVALIDOS
+           END-IF
+
+           MOVE LINHA-DETALHE-CWCHECR TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR.
+
+       110-99-FIM. EXIT.
+
+       800-INICIAIS.
+
+           DISPLAY "CWCHECRLOTE"   UPON ENVIRONMENT-NAME
+           ACCEPT  LB-LOTE-CWCHEC  FROM ENVIRONMENT-VALUE
+           IF   LB-LOTE-CWCHEC = SPACES
+                MOVE "cwchecr.lst" TO LB-LOTE-CWCHEC
+           END-IF
+
+           OPEN INPUT LOTE-CWCHEC
+           IF   FS-LOTE-CWCHEC > "09"
+                DISPLAY "CWCHECR: nao foi possivel abrir "
+                        LB-LOTE-CWCHEC ", file status "
+                        FS-LOTE-CWCHEC
+                GOBACK
+           END-IF
+
+           MOVE "CWCHECR"           TO CWIMPR-REPORT
+           MOVE LINHA-TITULO-CWCHECR TO CWIMPR-TITLE
+                                         CWIMPR-NOTE
+           MOVE LINHA-HEADER-CWCHECR TO CWIMPR-HEADER-1
+           MOVE SPACES               TO CWIMPR-TIME-REPORT.
+
+       800-99-FIM. EXIT.
+
+       900-FINAIS.
+
+           MOVE WS-REGISTROS-LIDOS     TO RESUMO-LIDOS-ED
+           MOVE WS-REGISTROS-INVALIDOS TO RESUMO-INVALIDOS-ED
+           MOVE LINHA-RESUMO-CWCHECR   TO CWIMPR-DETAIL
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           MOVE "CLOSE" TO CWIMPR-TIME-REPORT
+           CALL "CWIMPR" USING PARAMETROS-CWIMPR
+
+           CLOSE LOTE-CWCHEC.
+
+       900-99-FIM. EXIT.
+
+       END PROGRAM CWCHECR.
