@@ -43,6 +43,14 @@
                   LOCK MODE     IS EXCLUSIVE
                   FILE STATUS   IS FS-REPKEY.
 
+      $Set IdxFormat"14" DataCompress"1" KeyCompress"7"
+           SELECT OPTIONAL FAVORITO ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS FAVORITO-CHAVE
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS FS-FAVORITO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -71,6 +79,17 @@
            05 REPKEY-EXT               PIC  X(003).
            05 REPKEY-COMANDO           PIC  X(007).
 
+       FD  FAVORITO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS LB-FAVORITO.
+
+       01  FAVORITO-REG.
+           05 FAVORITO-CHAVE.
+              10 FAVORITO-USUARIO     PIC  X(030).
+              10 FAVORITO-SLOT        PIC  9(001).
+           05 FAVORITO-COLUNA         PIC  9(001).
+           05 FAVORITO-OPCAO          PIC  9(001).
+
        WORKING-STORAGE SECTION.
 
        01  PRNTER-REG.
@@ -169,6 +188,8 @@
               10 FULL-SCREEN           PIC  9(001) VALUE 0.
               10 COLUNA-SORT           PIC  9(001) VALUE 0.
               10 OPCAO-SORT            PIC  9(001) VALUE 0.
+           05 FAVORITO-SLOT-SEL        PIC  9(001) VALUE 0.
+           05 FAVORITO-ACAO            PIC  9(001) VALUE 0.
            05 REORDENAR                PIC  9(001) VALUE 0.
            05 EXPORTOU                 PIC  9(001) VALUE 0.
            05 FULL-LIMITE              PIC  9(002) VALUE 15.
@@ -458,6 +479,12 @@
            05 ER-REPKEY.
               10 FS-REPKEY             PIC  X(002) VALUE "00".
               10 LB-REPKEY             PIC  X(255) VALUE SPACES.
+           05 ER-FAVORITO.
+              10 FS-FAVORITO           PIC  X(002) VALUE "00".
+              10 LB-FAVORITO           PIC  X(255) VALUE
+                 "$COBOLWARE/cwmen9.fav".
+           05 FAVORITO-ACHOU           PIC  X(001) VALUE "N".
+              88 FAVORITO-ACHOU-SIM            VALUE "S".
            05 GET-OS.
               10 PARAMETER-SIZE      PIC 9(004) COMP-X VALUE 14.
               10 P-OS-TYPE           PIC 9(002) COMP-X.
@@ -1050,6 +1077,10 @@ txt   *                      LENGTH OF AREAS-DE-TRABALHO-2
                                     AND  PX = 1
                                          PERFORM 113-IMPORTA
                                             THRU 113-99-FIM
+                                   WHEN (CHAR = "F" OR "f")
+                                    AND  PX = 1
+                                         PERFORM 119-FAVORITOS
+                                            THRU 119-99-FIM
                                    WHEN OTHER
                                     COMPUTE PX-PLUS = PX + 2
                                     COMPUTE COLUMN-CURSOR = PX-PLUS - 1
@@ -1944,6 +1975,167 @@ JO           AND (SIZE-REPKEY NOT < 11)
 
        118-99-FIM. EXIT.
 
+      ******************************************************************
+      *    Filtros favoritos de ordenacao: grava, aplica ou remove     *
+      *    um dos 9 presets de coluna/sentido de ordenacao (ver        *
+      *    112-ORDEM) do operador corrente, persistidos no arquivo     *
+      *    FAVORITO, chave USUARIO + SLOT                              *
+      ******************************************************************
+       119-FAVORITOS.
+
+           MOVE OPERADOR TO FAVORITO-USUARIO
+           OPEN I-O FAVORITO
+           IF   FS-FAVORITO = "35"
+                OPEN OUTPUT FAVORITO
+                CLOSE       FAVORITO
+                OPEN I-O    FAVORITO
+           END-IF
+           IF   FS-FAVORITO > "09"
+                GO TO 119-99-FIM
+           END-IF
+
+           MOVE 09                     TO CWBOXS-LINE
+           MOVE 23                     TO CWBOXS-COLUMN
+           MOVE 0                      TO CWBOXS-OPTION
+           MOVE "Favoritos_de_ordem:"  TO CWBOXS-TITLE
+           MOVE SPACES                 TO CWBOXS-ITENS
+           PERFORM VARYING FAVORITO-SLOT-SEL FROM 1 BY 1
+                     UNTIL FAVORITO-SLOT-SEL > 9
+                   PERFORM 121-DESCREVE-SLOT THRU 121-99-FIM
+           END-PERFORM
+           CALL "CWBOXS"  USING PARAMETROS-CWBOXS
+           IF   CWBOXS-OPTION = 0
+                CLOSE FAVORITO
+                GO TO 119-99-FIM
+           END-IF
+           MOVE CWBOXS-OPTION TO FAVORITO-SLOT-SEL
+
+           MOVE 09                    TO CWBOXS-LINE
+           MOVE 43                    TO CWBOXS-COLUMN
+           MOVE 0                     TO CWBOXS-OPTION
+           MOVE "Acao:_"              TO CWBOXS-TITLE
+           MOVE SPACES                TO CWBOXS-ITENS
+           MOVE "Aplicar"             TO CWBOXS-TEXT (1)
+           MOVE "A"                   TO CWBOXS-CHAR (1)
+           MOVE "Gravar_ordem_atual"  TO CWBOXS-TEXT (2)
+           MOVE "G"                   TO CWBOXS-CHAR (2)
+           MOVE "Remover"             TO CWBOXS-TEXT (3)
+           MOVE "R"                   TO CWBOXS-CHAR (3)
+           CALL "CWBOXS"  USING PARAMETROS-CWBOXS
+           MOVE CWBOXS-OPTION TO FAVORITO-ACAO
+
+           EVALUATE FAVORITO-ACAO
+               WHEN 1 PERFORM 122-APLICA-FAVORITO  THRU 122-99-FIM
+               WHEN 2 PERFORM 123-GRAVA-FAVORITO   THRU 123-99-FIM
+               WHEN 3 PERFORM 124-REMOVE-FAVORITO  THRU 124-99-FIM
+               WHEN OTHER
+                      CONTINUE
+           END-EVALUATE
+
+           CLOSE FAVORITO
+
+           IF   FAVORITO-ACAO = 1
+                PERFORM 115-PREPARA-LISTA THRU 115-99-FIM
+                CALL "CWMSGW" USING "080377" TOPO
+                MOVE    1           TO PONTEIRO
+                PERFORM 110-EXIBE THRU 110-99-FIM
+           END-IF.
+
+       119-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Monta o rotulo de um slot de favorito para exibicao na      *
+      *    caixa de selecao (vazio ou coluna/sentido ja gravados)      *
+      ******************************************************************
+       121-DESCREVE-SLOT.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                MOVE SPACES TO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                STRING "Favorito " DELIMITED BY SIZE
+                       FAVORITO-SLOT-SEL DELIMITED BY SIZE
+                       ": "        DELIMITED BY SIZE
+                  INTO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                EVALUATE FAVORITO-COLUNA
+                    WHEN 1 MOVE "Codigo"    TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 3 MOVE "Folhas"    TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 4 MOVE "Nota"      TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN 5 MOVE "Usuario"   TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                    WHEN OTHER
+                           MOVE "Data/hora" TO CWBOXS-TEXT
+                                          (FAVORITO-SLOT-SEL) (13: )
+                END-EVALUATE
+                IF   FAVORITO-OPCAO = 1
+                     MOVE "/Asc"  TO CWBOXS-TEXT
+                                   (FAVORITO-SLOT-SEL) (20: )
+                ELSE
+                     MOVE "/Desc" TO CWBOXS-TEXT
+                                   (FAVORITO-SLOT-SEL) (20: )
+                END-IF
+           ELSE
+                MOVE SPACES TO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+                STRING "Favorito " DELIMITED BY SIZE
+                       FAVORITO-SLOT-SEL DELIMITED BY SIZE
+                       ": (vazio)" DELIMITED BY SIZE
+                  INTO CWBOXS-TEXT (FAVORITO-SLOT-SEL)
+           END-IF
+           MOVE FAVORITO-SLOT-SEL TO CWBOXS-CHAR (FAVORITO-SLOT-SEL).
+
+       121-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Aplica o preset do slot selecionado como ordem corrente     *
+      ******************************************************************
+       122-APLICA-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                MOVE FAVORITO-COLUNA TO COLUNA-SORT
+                MOVE FAVORITO-OPCAO  TO OPCAO-SORT
+           ELSE
+                MOVE SPACES                 TO CWSEND-SCREENS
+                MOVE "Favorito vazio"       TO CWSEND-MSG
+                CALL "CWSEND" USING PARAMETROS-CWSEND
+           END-IF.
+
+       122-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Grava no slot selecionado a ordem (coluna/sentido) corrente *
+      ******************************************************************
+       123-GRAVA-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           MOVE COLUNA-SORT TO FAVORITO-COLUNA
+           MOVE OPCAO-SORT  TO FAVORITO-OPCAO
+           IF   FS-FAVORITO = "00"
+                REWRITE FAVORITO-REG
+           ELSE
+                WRITE   FAVORITO-REG
+           END-IF.
+
+       123-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Remove a ordem gravada no slot selecionado                  *
+      ******************************************************************
+       124-REMOVE-FAVORITO.
+
+           MOVE FAVORITO-SLOT-SEL TO FAVORITO-SLOT
+           READ FAVORITO
+           IF   FS-FAVORITO = "00"
+                DELETE FAVORITO RECORD
+           END-IF.
+
+       124-99-FIM. EXIT.
+
        120-EXEC.
 
            CALL "CBL_SET_CSR_POS" USING ERASE-CURSOR
