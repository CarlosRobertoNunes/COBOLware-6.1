@@ -24,6 +24,18 @@
            05 byte-count    pic x(4) comp-x value 0.
            05 flags         pic x comp-x    value 0.
            05 reserved      pic x comp-x.
+           05 lock-offset   pic x(8) comp-x value 0.
+           05 lock-length   pic x(4) comp-x value 99999999.
+           05 lock-tries    pic 9(004)      value 0.
+      *
+      *    Arquivo de controle sempre presente, travado do inicio ao
+      *    fim da operacao (inclusive antes do CBL_CREATE_FILE que
+      *    cria o arquivo LDA na primeira vez), para fechar a janela
+      *    em que dois processos concorrentes poderiam criar/gravar
+      *    a mesma area de troca ao mesmo tempo
+           05 controle-name   pic x(259)      value spaces.
+           05 controle-handle pic x(4).
+           05 controle-tries  pic 9(004)      value 0.
 
        LINKAGE SECTION.
 
@@ -39,6 +51,30 @@
            ACCEPT LDANAME FROM ENVIRONMENT-VALUE
            MOVE   LDALENGTH TO byte-count
 
+           STRING LDANAME DELIMITED BY SPACE
+                  '.lck'  DELIMITED BY SIZE
+                  INTO CONTROLE-NAME
+
+      *    Trava o arquivo de controle ANTES de tocar no arquivo LDA
+      *    propriamente dito (inclusive antes do CBL_CREATE_FILE, que
+      *    cria/trunca o arquivo na primeira gravaá∆o), fechando a
+      *    janela em que duas tarefas concorrentes poderiam criar ou
+      *    gravar a mesma area de troca ao mesmo tempo
+           PERFORM 005-ABRIR-CONTROLE
+           MOVE 0 TO CONTROLE-TRIES
+           PERFORM 006-LOCK-CONTROLE THRU 006-99-FIM
+                   WITH TEST AFTER
+                   UNTIL RETURN-CODE = 0 OR CONTROLE-TRIES > 200
+
+      *    Desistiu apos 200 tentativas sem conseguir a trava de
+      *    controle: nao prossegue para o arquivo LDA com o
+      *    controle possivelmente ainda preso por outra tarefa
+           IF  RETURN-CODE NOT = 0
+               MOVE LOW-VALUES TO LDABUFFER(1:LDALENGTH)
+               call "CBL_CLOSE_FILE" using controle-handle
+               GOBACK
+           END-IF
+
            IF   OPTION = 'A' OR 'a'
                 call "CBL_OPEN_FILE" using LDANAME
                                            access-mode
@@ -56,11 +92,25 @@
       *                 Message LDAMSG
       *            END-EXEC
                 ELSE
-                    call "CBL_READ_FILE" using file-handle
-                                               file-offset
-                                               byte-count
-                                               flags
-                                               LDABUFFER
+                    MOVE 0 TO LOCK-TRIES
+                    PERFORM 010-LOCK THRU 010-99-FIM
+                            WITH TEST AFTER
+                            UNTIL RETURN-CODE = 0 OR LOCK-TRIES > 200
+      *             Desistiu apos 200 tentativas: arquivo ainda
+      *             travado por outra tarefa, nao le conteudo
+      *             possivelmente inconsistente
+                    IF  RETURN-CODE NOT = 0
+                        MOVE LOW-VALUES TO LDABUFFER(1:LDALENGTH)
+                    ELSE
+                        call "CBL_READ_FILE" using file-handle
+                                                   file-offset
+                                                   byte-count
+                                                   flags
+                                                   LDABUFFER
+                        call "CBL_UNLOCK_FILE" using file-handle
+                                                      lock-offset
+                                                      lock-length
+                    END-IF
                 end-if
            ELSE
                 call "CBL_CREATE_FILE" using LDANAME
@@ -68,15 +118,78 @@
                                              deny-mode
                                              device
                                              file-handle
-                call "CBL_WRITE_FILE" using file-handle
-                                            file-offset
-                                            byte-count
-                                            flags
-                                            LDABUFFER
+                MOVE 0 TO LOCK-TRIES
+                PERFORM 010-LOCK THRU 010-99-FIM
+                        WITH TEST AFTER
+                        UNTIL RETURN-CODE = 0 OR LOCK-TRIES > 200
+      *         Desistiu apos 200 tentativas: arquivo ainda travado
+      *         por outra tarefa, nao grava por cima de conteudo
+      *         que pode estar sendo lido naquele instante
+                IF  RETURN-CODE = 0
+                    call "CBL_WRITE_FILE" using file-handle
+                                                file-offset
+                                                byte-count
+                                                flags
+                                                LDABUFFER
+                    call "CBL_UNLOCK_FILE" using file-handle
+                                                  lock-offset
+                                                  lock-length
+                END-IF
            END-IF
 
-           call "CBL_CLOSE_FILE" using file-handle.
+           call "CBL_CLOSE_FILE" using file-handle
+
+           call "CBL_UNLOCK_FILE" using controle-handle
+                                         lock-offset
+                                         lock-length
+           call "CBL_CLOSE_FILE" using controle-handle.
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Tenta travar a area de troca (LDA) para evitar que duas      *
+      *    tarefas leiam/gravem o arquivo ao mesmo tempo; tenta de      *
+      *    novo, ate um limite, se a trava estiver ocupada              *
+      ******************************************************************
+       010-LOCK.
+
+           call "CBL_LOCK_FILE" using file-handle
+                                       lock-offset
+                                       lock-length
+           ADD 1 TO LOCK-TRIES.
+
+       010-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Abre o arquivo de controle (sempre presente), criando-o    *
+      *    na primeira vez, para servir de trava antes do arquivo LDA *
+      ******************************************************************
+       005-ABRIR-CONTROLE.
+
+           call "CBL_OPEN_FILE" using CONTROLE-NAME
+                                       access-mode
+                                       deny-mode
+                                       device
+                                       CONTROLE-HANDLE
+           IF  RETURN-CODE NOT = 0
+               call "CBL_CREATE_FILE" using CONTROLE-NAME
+                                             access-mode
+                                             deny-mode
+                                             device
+                                             CONTROLE-HANDLE
+           END-IF.
+
+      ******************************************************************
+      *    Tenta travar o arquivo de controle; tenta de novo, ate um  *
+      *    limite, se a trava estiver ocupada                         *
+      ******************************************************************
+       006-LOCK-CONTROLE.
+
+           call "CBL_LOCK_FILE" using controle-handle
+                                       lock-offset
+                                       lock-length
+           ADD 1 TO CONTROLE-TRIES.
+
+       006-99-FIM. EXIT.
+
        END PROGRAM CWLDAF.
