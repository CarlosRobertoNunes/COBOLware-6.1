@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GRVARSB.
+       AUTHOR.        COBOLware Services Ltda.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Exportacao/importacao em lote de variaveis   *
+                      *  de ambiente (GRVARS), para promover de uma   *
+                      *  vez o ambiente de um job de teste para       *
+                      *  producao                                     *
+                      *                                               *
+                      *  EXPORT le uma lista de nomes de variaveis e  *
+                      *  grava seus valores atuais num arquivo de     *
+                      *  dump. IMPORT le esse dump e gera um script   *
+                      *  shell com um "export NOME=VALOR" por linha,  *
+                      *  para ser executado (". arquivo" ou "source") *
+                      *  pelo chamador antes do job promovido - uma   *
+                      *  variavel de ambiente so sobrevive no         *
+                      *  processo que a definiu, por isso o proprio   *
+                      *  GRVARSB nao pode aplica-la ao ambiente de    *
+                      *  quem o invocou                               *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LISTA  ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-LISTA.
+
+           SELECT DUMP   ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-DUMP.
+
+           SELECT SCRIPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS FS-SCRIPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LISTA
+           VALUE OF FILE-ID IS LB-LISTA.
+
+       01  LISTA-REG                        PIC  X(080).
+
+       FD  DUMP
+           VALUE OF FILE-ID IS LB-DUMP.
+
+       01  DUMP-REG                         PIC  X(095).
+
+       FD  SCRIPT
+           VALUE OF FILE-ID IS LB-SCRIPT.
+
+       01  SCRIPT-REG                       PIC  X(350).
+
+       WORKING-STORAGE SECTION.
+
+       01  AREAS-DE-TRABALHO.
+           05 ER-LISTA.
+              10 FS-LISTA              PIC  X(002) VALUE "00".
+              10 LB-LISTA               PIC  X(255) VALUE SPACES.
+           05 ER-DUMP.
+              10 FS-DUMP                PIC  X(002) VALUE "00".
+              10 LB-DUMP                PIC  X(255) VALUE SPACES.
+           05 ER-SCRIPT.
+              10 FS-SCRIPT              PIC  X(002) VALUE "00".
+              10 LB-SCRIPT              PIC  X(255) VALUE SPACES.
+           05 GRVARSB-MODO               PIC  X(006) VALUE SPACES.
+              88 MODO-EXPORTA                  VALUE "EXPORT".
+              88 MODO-IMPORTA                  VALUE "IMPORT".
+           05 SW-FIM                     PIC  X(001) VALUE "N".
+              88 FIM-ARQUIVO                   VALUE "S".
+           05 POS-IGUAL                  PIC  9(003) VALUE 0.
+           05 WS-REGISTROS-LIDOS         PIC  9(006) VALUE 0.
+           05 WS-REGISTROS-GRAVADOS      PIC  9(006) VALUE 0.
+           05 WS-VALOR-ESCAPADO          PIC  X(320) VALUE SPACES.
+           05 WS-POS-ESCAPADO            PIC  9(003) VALUE 0.
+           05 WS-POS-ORIGEM              PIC  9(003) VALUE 0.
+           05 WS-CHAR                    PIC  X(001) VALUE SPACE.
+
+       01  PARAMETROS-GRVARS.
+           05 GRVARS-NOME                PIC  X(012).
+           05 GRVARS-CONTEUDO            PIC  X(080).
+
+       PROCEDURE DIVISION.
+
+       000-INICIO.
+
+           DISPLAY "GRVARSBMODO" UPON ENVIRONMENT-NAME
+           ACCEPT   GRVARSB-MODO FROM ENVIRONMENT-VALUE
+
+           DISPLAY "GRVARSBLISTA" UPON ENVIRONMENT-NAME
+           ACCEPT   LB-LISTA      FROM ENVIRONMENT-VALUE
+
+           DISPLAY "GRVARSBDUMP" UPON ENVIRONMENT-NAME
+           ACCEPT   LB-DUMP       FROM ENVIRONMENT-VALUE
+           IF   LB-DUMP = SPACES
+                MOVE "grvarsb.dat" TO LB-DUMP
+           END-IF
+
+           DISPLAY "GRVARSBSCRIPT" UPON ENVIRONMENT-NAME
+           ACCEPT   LB-SCRIPT      FROM ENVIRONMENT-VALUE
+           IF   LB-SCRIPT = SPACES
+                MOVE "grvarsb.sh" TO LB-SCRIPT
+           END-IF
+
+           IF   MODO-EXPORTA
+                PERFORM 100-EXPORTA THRU 100-99-FIM
+           ELSE IF MODO-IMPORTA
+                PERFORM 200-GERA-SCRIPT THRU 200-99-FIM
+           ELSE
+                DISPLAY "GRVARSB: informe GRVARSBMODO = "
+                        "EXPORT ou IMPORT"
+           END-IF.
+
+       000-99-FIM. GOBACK.
+
+      ******************************************************************
+      *    Le a lista de nomes de variaveis (GRVARSBLISTA), consulta   *
+      *    o valor atual de cada uma via GRVARS e grava o par          *
+      *    NOME=VALOR, uma linha por variavel, no arquivo de dump      *
+      *    (GRVARSBDUMP)                                               *
+      ******************************************************************
+       100-EXPORTA.
+
+           OPEN INPUT LISTA
+           IF   FS-LISTA > "09"
+                DISPLAY "GRVARSB: nao foi possivel abrir " LB-LISTA
+                        ", file status " FS-LISTA
+                GOBACK
+           END-IF
+
+           OPEN OUTPUT DUMP
+           IF   FS-DUMP > "09"
+                DISPLAY "GRVARSB: nao foi possivel abrir " LB-DUMP
+                        ", file status " FS-DUMP
+                CLOSE LISTA
+                GOBACK
+           END-IF
+
+           MOVE "N" TO SW-FIM
+           PERFORM UNTIL FIM-ARQUIVO
+                   READ LISTA
+                     AT END
+                        SET FIM-ARQUIVO TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-REGISTROS-LIDOS
+                        IF   LISTA-REG NOT = SPACES
+                             PERFORM 110-EXPORTA-VARIAVEL
+                                THRU 110-99-FIM
+                        END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE LISTA
+           CLOSE DUMP
+
+           DISPLAY "GRVARSB: " WS-REGISTROS-LIDOS " nome(s) lido(s), "
+                   WS-REGISTROS-GRAVADOS " variavel(is) exportada(s) "
+                   "para " LB-DUMP.
+
+       100-99-FIM. EXIT.
+
+       110-EXPORTA-VARIAVEL.
+
+           MOVE SPACES         TO PARAMETROS-GRVARS
+           MOVE LISTA-REG      TO GRVARS-NOME
+           CALL "GRVARS" USING PARAMETROS-GRVARS
+
+           MOVE SPACES         TO DUMP-REG
+           STRING GRVARS-NOME     DELIMITED BY SPACE
+                  "="              DELIMITED BY SIZE
+                  GRVARS-CONTEUDO  DELIMITED BY SIZE
+             INTO DUMP-REG
+           WRITE DUMP-REG
+           ADD  1 TO WS-REGISTROS-GRAVADOS.
+
+       110-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Le o arquivo de dump (GRVARSBDUMP) no formato NOME=VALOR,   *
+      *    uma linha por variavel, e gera um script shell              *
+      *    (GRVARSBSCRIPT) com um "export NOME=VALOR" por linha. Uma   *
+      *    variavel de ambiente definida por este processo desaparece  *
+      *    com ele, por isso quem promove o ambiente deve executar o   *
+      *    script gerado (". script" ou "source script") no proprio   *
+      *    shell/job que vai rodar em seguida, e nao esperar que o     *
+      *    GRVARSB aplique a variavel diretamente                      *
+      ******************************************************************
+       200-GERA-SCRIPT.
+
+           OPEN INPUT DUMP
+           IF   FS-DUMP > "09"
+                DISPLAY "GRVARSB: nao foi possivel abrir " LB-DUMP
+                        ", file status " FS-DUMP
+                GOBACK
+           END-IF
+
+           OPEN OUTPUT SCRIPT
+           IF   FS-SCRIPT > "09"
+                DISPLAY "GRVARSB: nao foi possivel abrir " LB-SCRIPT
+                        ", file status " FS-SCRIPT
+                CLOSE DUMP
+                GOBACK
+           END-IF
+
+           MOVE "N" TO SW-FIM
+           PERFORM UNTIL FIM-ARQUIVO
+                   READ DUMP
+                     AT END
+                        SET FIM-ARQUIVO TO TRUE
+                     NOT AT END
+                        ADD 1 TO WS-REGISTROS-LIDOS
+                        IF   DUMP-REG NOT = SPACES
+                             PERFORM 210-GERA-LINHA-SCRIPT
+                                THRU 210-99-FIM
+                        END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE DUMP
+           CLOSE SCRIPT
+
+           DISPLAY "GRVARSB: " WS-REGISTROS-GRAVADOS " variavel(is) "
+                   "escrita(s) em " LB-SCRIPT
+                   " - execute (source) esse script no job de destino"
+                   " para aplicar o ambiente".
+
+       200-99-FIM. EXIT.
+
+       210-GERA-LINHA-SCRIPT.
+
+           MOVE SPACES TO PARAMETROS-GRVARS
+           MOVE 0      TO POS-IGUAL
+           INSPECT DUMP-REG TALLYING POS-IGUAL
+                   FOR CHARACTERS BEFORE INITIAL "="
+           ADD  1 TO POS-IGUAL
+           IF   POS-IGUAL > 1
+           AND  POS-IGUAL <= LENGTH OF DUMP-REG
+                MOVE DUMP-REG (1: POS-IGUAL - 1)   TO GRVARS-NOME
+                MOVE DUMP-REG (POS-IGUAL + 1: )    TO GRVARS-CONTEUDO
+                PERFORM 220-ESCAPA-VALOR THRU 220-99-FIM
+                MOVE SPACES  TO SCRIPT-REG
+                STRING "export "        DELIMITED BY SIZE
+                       GRVARS-NOME      DELIMITED BY SPACE
+                       "='"             DELIMITED BY SIZE
+                       WS-VALOR-ESCAPADO (1: WS-POS-ESCAPADO)
+                                        DELIMITED BY SIZE
+                       "'"              DELIMITED BY SIZE
+                  INTO SCRIPT-REG
+                WRITE SCRIPT-REG
+                ADD  1 TO WS-REGISTROS-GRAVADOS
+           END-IF.
+
+       210-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Coloca o valor da variavel entre aspas simples para o       *
+      *    shell, trocando cada aspa simples por '\'' (fecha, aspa     *
+      *    escapada, reabre) - evita que um valor com aspas, espacos   *
+      *    ou metacaracteres de shell quebre o script ou permita       *
+      *    injecao de comandos no "export" gerado                      *
+      ******************************************************************
+       220-ESCAPA-VALOR.
+
+           MOVE SPACES TO WS-VALOR-ESCAPADO
+           MOVE 0      TO WS-POS-ESCAPADO
+           PERFORM VARYING WS-POS-ORIGEM FROM 1 BY 1
+                   UNTIL WS-POS-ORIGEM > LENGTH OF GRVARS-CONTEUDO
+                   MOVE GRVARS-CONTEUDO (WS-POS-ORIGEM: 1) TO WS-CHAR
+                   IF   WS-CHAR = "'"
+                        ADD  1   TO WS-POS-ESCAPADO
+                        MOVE "'" TO WS-VALOR-ESCAPADO
+                                     (WS-POS-ESCAPADO: 1)
+                        ADD  1   TO WS-POS-ESCAPADO
+                        MOVE "\" TO WS-VALOR-ESCAPADO
+                                     (WS-POS-ESCAPADO: 1)
+                        ADD  1   TO WS-POS-ESCAPADO
+                        MOVE "'" TO WS-VALOR-ESCAPADO
+                                     (WS-POS-ESCAPADO: 1)
+                        ADD  1   TO WS-POS-ESCAPADO
+                        MOVE "'" TO WS-VALOR-ESCAPADO
+                                     (WS-POS-ESCAPADO: 1)
+                   ELSE
+                        ADD  1 TO WS-POS-ESCAPADO
+                        MOVE WS-CHAR TO WS-VALOR-ESCAPADO
+                                         (WS-POS-ESCAPADO: 1)
+                   END-IF
+           END-PERFORM.
+
+       220-99-FIM. EXIT.
+
+       END PROGRAM GRVARSB.
