@@ -21,6 +21,10 @@
                   ORGANIZATION  IS LINE SEQUENTIAL
                   FILE STATUS   IS FS-REMOVE.
 
+           SELECT OPTIONAL SUMARIO ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS FS-SUMARIO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -37,6 +41,16 @@
 
        01  REMOVE-REG           PIC X(50).
 
+       FD  SUMARIO
+           VALUE OF FILE-ID IS LB-SUMARIO.
+
+       01  SUMARIO-REG.
+           05 SUMARIO-DATA                   PIC  X(010).
+           05 SUMARIO-HORA                   PIC  X(008).
+           05 SUMARIO-HANDLER                PIC  X(030).
+           05 SUMARIO-REGISTROS              PIC  9(009).
+           05 SUMARIO-BYTES                  PIC  9(009).
+
        WORKING-STORAGE SECTION.
 
        01  AREAS-DE-TRABALHO.
@@ -46,9 +60,13 @@
        02  ER-REMOVE.
            10 FS-REMOVE      PIC X(002) VALUE '00'.
            10 LB-REMOVE      PIC X(255) VALUE SPACES.
+       02  ER-SUMARIO.
+           10 FS-SUMARIO     PIC X(002) VALUE '00'.
+           10 LB-SUMARIO     PIC X(255) VALUE SPACES.
        02  LEN-QUEUE         PIC 9(004) COMP-X.
        02  WS-HANDLER        PIC X(030) VALUE SPACES.
        02  MAXIMO     COMP-3 PIC 9(018) VALUE 10000.
+       02  ALERTA     COMP-3 PIC 9(018) VALUE 1000.
        02  CWNUMERO          PIC X(018) VALUE SPACES.
        02  NUMERO            PIC 9(018) VALUE 0.
        02  I                 PIC 9(004) COMP-X.
@@ -57,6 +75,9 @@
        02  LETRA             PIC X(001) VALUE SPACE.
        02  LIDOS             PIC 9(018) COMP-3 VALUE ZERO.
        02  ACUMULADOS        PIC 9(018) COMP-3 VALUE ZERO.
+       02  TOTAL-RODADA      PIC 9(018) COMP-3 VALUE ZERO.
+       02  TOTAL-RODADA-ED   PIC Z(017)9.
+       02  ALERTA-TEXTO      PIC X(080) VALUE SPACES.
        02  CMD               PIC X(255) VALUE SPACES.
 
        PROCEDURE DIVISION.
@@ -68,6 +89,9 @@
            STRING LB-QUEUE  DELIMITED BY SPACE
                   '.cmd' DELIMITED BY SIZE
             INTO LB-REMOVE
+           STRING LB-QUEUE  DELIMITED BY SPACE
+                  '.sum' DELIMITED BY SIZE
+            INTO LB-SUMARIO
            IF LB-QUEUE = SPACES
            OR LETRA    = SPACES
               GOBACK
@@ -86,10 +110,18 @@
 
            IF   MAXIMO NOT = 0
                 SUBTRACT 1 FROM MAXIMO
+           END-IF
+
+           DISPLAY "CWQUEUEALERT" UPON ENVIRONMENT-NAME
+           PERFORM AJUSTA THRU FIM-AJUSTA
+
+           IF  NUMERO NOT = 0
+               MOVE NUMERO TO ALERTA
            END-IF.
 
        000-INICIO.
 
+           MOVE ZERO            TO TOTAL-RODADA
            MOVE LOW-VALUES TO QUEUE-CHAVE
            START QUEUE KEY NOT LESS QUEUE-CHAVE
            PERFORM TEST AFTER UNTIL FS-QUEUE > '09'
@@ -113,6 +145,9 @@
                            IF FS-REMOVE < '10'
                               WRITE REMOVE-REG
                               CLOSE REMOVE
+                              ADD  ACUMULADOS TO TOTAL-RODADA
+                              PERFORM 200-GRAVA-SUMARIO
+                                 THRU 200-99-FIM
                               PERFORM TEST AFTER
                                 UNTIL FS-REMOVE = '30' OR '35'
                                      OPEN INPUT REMOVE
@@ -149,11 +184,57 @@
                   END-IF
                END-IF
            END-PERFORM
+
+           PERFORM 300-VERIFICA-ALERTA THRU 300-99-FIM
+
            CALL 'system' USING Z'sleep 60'
            GO TO 000-INICIO.
 
        000-99-FIM. GOBACK.
 
+      ******************************************************************
+      *    Grava um registro de resumo (handler/transacao, quantidade  *
+      *    de registros e volume aproximado em bytes) toda vez que um  *
+      *    excesso e transferido para REMOVE, ao lado de REMOVE-REG    *
+      ******************************************************************
+       200-GRAVA-SUMARIO.
+
+           MOVE SPACES         TO SUMARIO-REG
+           ACCEPT SUMARIO-DATA FROM DATE YYYYMMDD
+           ACCEPT SUMARIO-HORA FROM TIME
+           MOVE QUEUE-HANDLER   TO SUMARIO-HANDLER
+           MOVE ACUMULADOS      TO SUMARIO-REGISTROS
+           COMPUTE SUMARIO-BYTES = ACUMULADOS * LEN-QUEUE
+
+           OPEN EXTEND SUMARIO
+           IF   FS-SUMARIO < '10'
+                WRITE SUMARIO-REG
+                CLOSE SUMARIO
+           END-IF.
+
+       200-99-FIM. EXIT.
+
+      ******************************************************************
+      *    Dispara um alerta para o operador via CWLOGF quando o       *
+      *    total de registros transferidos na rodada ultrapassa o      *
+      *    limiar configurado em CWQUEUEALERT                          *
+      ******************************************************************
+       300-VERIFICA-ALERTA.
+
+           IF   ALERTA NOT = ZERO
+           AND  TOTAL-RODADA > ALERTA
+                MOVE SPACES       TO ALERTA-TEXTO
+                MOVE TOTAL-RODADA TO TOTAL-RODADA-ED
+                STRING 'CWQUEUEM: ' DELIMITED BY SIZE
+                       TOTAL-RODADA-ED DELIMITED BY SIZE
+                       ' registros movidos para REMOVE nesta rodada'
+                                    DELIMITED BY SIZE
+                  INTO ALERTA-TEXTO
+                CALL "CWLOGW" USING "^" ALERTA-TEXTO
+           END-IF.
+
+       300-99-FIM. EXIT.
+
        AJUSTA.
 
            MOVE SPACES TO CWNUMERO
