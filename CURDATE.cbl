@@ -102,19 +102,81 @@
               '#CURDATE.'.
            03 WS-DISPLAY                     PIC  -ZZZ.ZZZ.ZZZ.ZZZ.ZZ9.
       *
+       01  WS-JULIANO.
+           03 WS-ANO-NUM                     PIC  9(004)    VALUE ZEROS.
+           03 WS-DIA-ANO                     PIC  9(003)    VALUE ZEROS.
+           03 WS-INICIO-ANO-LONG             PIC  9(008)    VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *        AREA DE ARITMETICA DE DATAS / DIAS UTEIS                *
+      *----------------------------------------------------------------*
+      *
+       01  WS-DIAS-SEMANA-STR    PIC  X(021) VALUE
+           'DOMSEGTERQUAQUISEXSAB'.
+       01  WS-DIAS-SEMANA REDEFINES WS-DIAS-SEMANA-STR.
+           03 WS-DIA-SEMANA-TAB  OCCURS 7 TIMES  PIC  X(003).
+      *
+       01  WS-ARITMETICA-DATA.
+           03 WS-INT-BASE                    PIC  9(008)    VALUE ZEROS.
+           03 WS-INT-ATUAL                   PIC  9(008)    VALUE ZEROS.
+           03 WS-DIAS-ALVO                   PIC  9(005)    VALUE ZEROS.
+           03 WS-DIAS-CONTADOS               PIC  9(005)    VALUE ZEROS.
+           03 WS-DOW                         PIC  9(001)    VALUE ZERO.
+           03 WS-DATA-ATUAL-CCYYMMDD         PIC  9(008)    VALUE ZEROS.
+           03 WS-DIA-UTIL-FLAG               PIC  X(001)    VALUE 'S'.
+              88 DIA-UTIL                                  VALUE 'S'.
+              88 DIA-NAO-UTIL                              VALUE 'N'.
+      *----------------------------------------------------------------*
+      *    Verificacao do numero real de argumentos da chamada, para   *
+      *    so acessar PARAMETROS-CURDATE quando o chamador de fato o   *
+      *    forneceu (entrada via ENTRY "CURDATE-CALL"); o ponto de     *
+      *    entrada principal (executavel standalone via JCL) nao       *
+      *    recebe parametro algum                                      *
+      *----------------------------------------------------------------*
+       01  WS-X91.
+           05 X91-RESULT                 COMP-X PIC  9(002) VALUE 0.
+           05 X91-FUNCTION               COMP-X PIC  9(002) VALUE 16.
+           05 X91-PARAMETER              COMP-X PIC  9(002) VALUE 0.
       *================================================================*
        01  FILLER                            PIC  X(32)  VALUE
                                      'FFF  FIM DAWORKING-STORAGE  FFF'.
       *================================================================*
-      *                                                                *
+       LINKAGE SECTION.
+      *================================================================*
+      *
+       01  PARAMETROS-CURDATE.
+           03 CURDATE-OPERACAO               PIC  X(004)   VALUE SPACES.
+              88 CURDATE-OP-SOMAR-DIAS                  VALUE 'SDIA'.
+           03 CURDATE-FORMATO                PIC  X(004).
+              88 CURDATE-FORMATO-ISO                    VALUE 'ISO '.
+              88 CURDATE-FORMATO-US                      VALUE 'US  '.
+              88 CURDATE-FORMATO-JULIAN                  VALUE 'JUL '.
+           03 CURDATE-RESULTADO              PIC  X(010).
+           03 CURDATE-DATA-BASE              PIC  9(008).
+           03 CURDATE-DIAS                   PIC  S9(005).
+           03 CURDATE-UTEIS                  PIC  X(001).
+              88 CURDATE-DIAS-UTEIS                     VALUE 'S'.
+           03 CURDATE-FERIADOS-QTDE          PIC  9(003).
+           03 CURDATE-FERIADOS-TAB OCCURS 50 TIMES
+                                             INDEXED BY INDFER.
+              05 CURDATE-FERIADO             PIC  9(008).
+           03 CURDATE-DATA-RESULTADO         PIC  9(008).
+           03 CURDATE-DIA-SEMANA             PIC  X(003).
       *================================================================*
        PROCEDURE DIVISION.
       *================================================================*
       *                                                                *
       *----------------------------------------------------------------*
       *                        ROTINA PRINCIPAL                        *
+      *   Executavel standalone (JCL) mantido no ponto de entrada      *
+      *   principal do programa; RT-PROCESSAR so entra no calculo de   *
+      *   CURDATE-OPERACAO/CURDATE-FORMATO quando PARAMETROS-CURDATE   *
+      *   foi de fato fornecido, o que so acontece via o ponto de      *
+      *   entrada CURDATE-CALL, usado pelos CALLers que passam esses   *
+      *   parametros                                                   *
       *----------------------------------------------------------------*
        RT-PRINCIPAL                                SECTION.
+      *
+           ENTRY "CURDATE-CALL" USING PARAMETROS-CURDATE.
       *
            PERFORM RT-INICIAR
       *
@@ -147,7 +209,17 @@
       *----------------------------------------------------------------*
        RT-PROCESSAR                                SECTION.
       *
-           PERFORM RT-JOB-001.
+           CALL X"91" USING X91-RESULT X91-FUNCTION X91-PARAMETER
+      *
+           PERFORM RT-JOB-001
+      *
+           IF  X91-PARAMETER > 0
+               IF  CURDATE-OP-SOMAR-DIAS
+                   PERFORM RT-SOMAR-DIAS
+               ELSE
+                   PERFORM RT-FORMATAR-DATA
+               END-IF
+           END-IF.
       *
        RT-PROCESSARX.                              EXIT.
       *----------------------------------------------------------------*
@@ -225,6 +297,110 @@
 [   ]                   WS-CURR-TIME.
       *
        RT-JOB-001X.                                EXIT.
+      *----------------------------------------------------------------*
+      *      MONTAR CURDATE-RESULTADO NO FORMATO SOLICITADO             *
+      *----------------------------------------------------------------*
+       RT-FORMATAR-DATA                            SECTION.
+      *
+           MOVE SPACES TO CURDATE-RESULTADO
+      *
+           EVALUATE TRUE
+               WHEN CURDATE-FORMATO-US
+                    STRING WS-MES-DATA       DELIMITED BY SIZE
+                           '/'               DELIMITED BY SIZE
+                           WS-DIA-DATA       DELIMITED BY SIZE
+                           '/'               DELIMITED BY SIZE
+                           WS-ANO-DATA       DELIMITED BY SIZE
+                      INTO CURDATE-RESULTADO
+               WHEN CURDATE-FORMATO-JULIAN
+                    PERFORM RT-CALCULAR-JULIANO
+                    STRING WS-ANO-DATA(3:2)  DELIMITED BY SIZE
+                           WS-DIA-ANO        DELIMITED BY SIZE
+                      INTO CURDATE-RESULTADO
+               WHEN OTHER
+                    STRING WS-ANO-DATA       DELIMITED BY SIZE
+                           '-'               DELIMITED BY SIZE
+                           WS-MES-DATA       DELIMITED BY SIZE
+                           '-'               DELIMITED BY SIZE
+                           WS-DIA-DATA       DELIMITED BY SIZE
+                      INTO CURDATE-RESULTADO
+           END-EVALUATE.
+      *
+       RT-FORMATAR-DATAX.                          EXIT.
+      *----------------------------------------------------------------*
+      *          CALCULAR O DIA JULIANO (DDD) DA DATA CORRENTE         *
+      *----------------------------------------------------------------*
+       RT-CALCULAR-JULIANO                         SECTION.
+      *
+           MOVE WS-ANO-DATA               TO WS-ANO-NUM
+           COMPUTE WS-INICIO-ANO-LONG = WS-ANO-NUM * 10000 + 0101
+      *
+           COMPUTE WS-DIA-ANO =
+                   FUNCTION INTEGER-OF-DATE(SYSDATE-LONG)
+                 - FUNCTION INTEGER-OF-DATE(WS-INICIO-ANO-LONG)
+                 + 1.
+      *
+       RT-CALCULAR-JULIANOX.                       EXIT.
+      *----------------------------------------------------------------*
+      *   SOMAR/SUBTRAIR DIAS (CORRIDOS OU UTEIS) A CURDATE-DATA-BASE  *
+      *----------------------------------------------------------------*
+       RT-SOMAR-DIAS                               SECTION.
+      *
+           COMPUTE WS-INT-BASE =
+                   FUNCTION INTEGER-OF-DATE(CURDATE-DATA-BASE)
+           MOVE WS-INT-BASE          TO WS-INT-ATUAL
+      *
+           IF  CURDATE-DIAS-UTEIS
+               COMPUTE WS-DIAS-ALVO = FUNCTION ABS(CURDATE-DIAS)
+               MOVE ZERO             TO WS-DIAS-CONTADOS
+               PERFORM UNTIL WS-DIAS-CONTADOS EQUAL WS-DIAS-ALVO
+                   IF  CURDATE-DIAS NOT LESS ZERO
+                       ADD 1        TO WS-INT-ATUAL
+                   ELSE
+                       SUBTRACT 1   FROM WS-INT-ATUAL
+                   END-IF
+                   PERFORM RT-EH-DIA-UTIL
+                   IF  DIA-UTIL
+                       ADD 1        TO WS-DIAS-CONTADOS
+                   END-IF
+               END-PERFORM
+           ELSE
+               COMPUTE WS-INT-ATUAL = WS-INT-BASE + CURDATE-DIAS
+           END-IF
+      *
+           COMPUTE CURDATE-DATA-RESULTADO =
+                   FUNCTION DATE-OF-INTEGER(WS-INT-ATUAL)
+           COMPUTE WS-DOW = FUNCTION MOD(WS-INT-ATUAL, 7)
+           MOVE WS-DIA-SEMANA-TAB(WS-DOW + 1) TO CURDATE-DIA-SEMANA.
+      *
+       RT-SOMAR-DIASX.                              EXIT.
+      *----------------------------------------------------------------*
+      *     CONFERIR SE WS-INT-ATUAL E DIA UTIL (SEM FINAL DE SEMANA   *
+      *              E FORA DA LISTA DE FERIADOS INFORMADA)            *
+      *----------------------------------------------------------------*
+       RT-EH-DIA-UTIL                               SECTION.
+      *
+           SET  DIA-UTIL TO TRUE
+      *
+           COMPUTE WS-DOW = FUNCTION MOD(WS-INT-ATUAL, 7)
+      *
+           IF  WS-DOW EQUAL ZERO OR WS-DOW EQUAL 6
+               SET  DIA-NAO-UTIL TO TRUE
+           ELSE
+               COMPUTE WS-DATA-ATUAL-CCYYMMDD =
+                       FUNCTION DATE-OF-INTEGER(WS-INT-ATUAL)
+               PERFORM VARYING INDFER FROM 1 BY 1
+                         UNTIL INDFER GREATER CURDATE-FERIADOS-QTDE
+                            OR INDFER GREATER 50
+                   IF  CURDATE-FERIADO(INDFER)
+                                    EQUAL WS-DATA-ATUAL-CCYYMMDD
+                       SET  DIA-NAO-UTIL TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+       RT-EH-DIA-UTILX.                             EXIT.
       ******************************************************************
       *                      FIM  DO  PROGRAMA                         *
       ******************************************************************
