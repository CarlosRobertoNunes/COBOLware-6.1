@@ -14,6 +14,12 @@
        FILE-CONTROL.
       *
            SELECT CARTAO ASSIGN TO CARD.
+      *
+           SELECT RATETAB ASSIGN TO RATETAB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS RATETAB-EMP
+                  FILE STATUS  IS FL-STA-RATETAB.
       *
            SELECT WORKSDS ASSIGN TO WORKSDS
                   ORGANIZATION IS INDEXED
@@ -23,6 +29,12 @@
                   FILE STATUS  IS FL-STA-WORKSDS.
       *
            SELECT LISTA ASSIGN TO LISTA.
+      *
+           SELECT OPTIONAL PERSNL ASSIGN TO SYS010
+                  ORGANIZATION  IS SEQUENTIAL
+                  FILE STATUS   IS FL-STA-PERSNL.
+      *
+           SELECT CARTAO-ERROS ASSIGN TO CARTERRS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +49,44 @@
            03 FILLER                         PIC  X(001).
            03 RAISE-PERCENT                  PIC  9(002).
            03 FILLER                         PIC  X(072).
+      *
+      *----------------------------------------------------------------*
+      *  TABELA MESTRE DE PERCENTUAIS DE AUMENTO, POR MATRICULA         *
+      *  (CARTAO PASSA A SER TRATADO COMO LISTA DE EXCECOES SOBRE ELA)  *
+      *----------------------------------------------------------------*
+       FD  RATETAB
+           RECORD CONTAINS 007 CHARACTERS.
+      *
+       01  REG-RATETAB.
+           03 RATETAB-EMP                    PIC  9(005).
+           03 RATETAB-RAISE-PERCENT          PIC  9(002).
+      *
+      *----------------------------------------------------------------*
+      *  CADASTRO DE EMPREGADOS (SAMPLE1) - USADO SO PARA VALIDAR       *
+      *  A MATRICULA (CARTAO-EMP) ANTES DE GRAVAR NO WORKSDS            *
+      *----------------------------------------------------------------*
+       FD  PERSNL
+           RECORDING MODE IS FIXED
+           RECORD CONTAINS 150 CHARACTERS
+           BLOCK CONTAINS 12 RECORDS.
+      *
+       01  REG-PERSNL.
+           03 PERSNL-EMP-NO                  PIC  9(005).
+           03 FILLER                         PIC  X(145).
+      *
+      *----------------------------------------------------------------*
+      *  CARTOES REJEITADOS POR MATRICULA INEXISTENTE EM PERSNL         *
+      *----------------------------------------------------------------*
+       FD  CARTAO-ERROS
+           LABEL RECORD IS OMITTED.
+      *
+       01  REG-CARTAO-ERROS.
+           03 ERRO-CARTAO-EMP                PIC  9(005).
+           03 FILLER                         PIC  X(002) VALUE SPACES.
+           03 ERRO-RAISE-PERCENT             PIC  9(002).
+           03 FILLER                         PIC  X(002) VALUE SPACES.
+           03 ERRO-DESCRICAO                 PIC  X(040) VALUE
+              'MATRICULA NAO CADASTRADA EM PERSNL'.
       *
        FD  LISTA
            LABEL RECORD IS OMITTED.
@@ -130,6 +180,18 @@
            05 LISTA-DET1-CARTAO-EMP          PIC  9(005) VALUE ZEROS.
            05 FILLER                         PIC  X(003) VALUE SPACES.
            05 LISTA-DET1-RAISE-PERCENT       PIC  9(002) VALUE ZEROS.
+       02  LISTA-ROD1.
+           05 FILLER                         PIC  X(011) VALUE SPACES.
+           05 FILLER                         PIC  X(004) VALUE 'TOT:'.
+           05 LISTA-ROD1-QTDE                PIC  ZZZZ9.
+           05 FILLER                         PIC  X(003) VALUE ' M:'.
+           05 LISTA-ROD1-MEDIA               PIC  Z9,99.
+       02  LISTA-ROD2.
+           05 FILLER                         PIC  X(009) VALUE SPACES.
+           05 FILLER                         PIC  X(006) VALUE 'GERAL:'.
+           05 LISTA-ROD2-QTDE                PIC  ZZZZ9.
+           05 FILLER                         PIC  X(003) VALUE ' M:'.
+           05 LISTA-ROD2-MEDIA               PIC  Z9,99.
       *----------------------------------------------------------------*
       **** VARIAVEIS DE CONTROLE DOS RELATORIOS                        *
       *----------------------------------------------------------------*
@@ -143,6 +205,9 @@
            03 DETAIL-COUNT                   PIC  9(018).
               88 FIRST-DETAIL                            VALUE 0.
            03 PAGE-COUNT                     PIC  9(018).
+           03 WS-LISTA-QTDE-ACUM             PIC  9(009).
+           03 WS-LISTA-RAISE-SOMA            PIC  9(009).
+           03 WS-LISTA-RAISE-MEDIA           PIC  9(003)V99.
       *
       *----------------------------------------------------------------*
       *        AREA DE VARIAVES AUXILIARES                             *
@@ -167,10 +232,58 @@
            03 WS-GRAVADOS-WORKSDS     COMP-3 PIC S9(017)    VALUE ZEROS.
            03 WS-LIDOS-CARTAO         COMP-3 PIC S9(017)    VALUE ZEROS.
            03 WS-LIDOS-WORKSDS        COMP-3 PIC S9(017)    VALUE ZEROS.
+           03 WS-LIDOS-RATETAB        COMP-3 PIC S9(017)    VALUE ZEROS.
            03 WS-ULT-LIDO-CARTAO             PIC  X(080)    VALUE SPACE.
            03 WS-ULT-LIDO-WORKSDS            PIC  X(1024)   VALUE SPACE.
       *
       *----------------------------------------------------------------*
+      *  CONTROLE DO MODO DE ENTRADA POR TABELA DE PERCENTUAIS          *
+      *----------------------------------------------------------------*
+       01  WS-RATETAB-CONTROLE.
+           03 WS-USAR-RATETAB          PIC  X(001)    VALUE 'N'.
+              88 USAR-RATETAB                          VALUE 'S'.
+           03 FL-STA-RATETAB           PIC  X(002)    VALUE ZEROS.
+              88 FL-RATETAB-EOF                        VALUE '10'.
+              88 FL-RATETAB-OK                         VALUE '00'.
+      *
+      *----------------------------------------------------------------*
+      *  LISTA DE EXCECOES (CARTAO) CARREGADA EM MEMORIA PARA APLICAR   *
+      *  SOBRE OS PERCENTUAIS LIDOS DA RATETAB                          *
+      *----------------------------------------------------------------*
+       01  WS-CARTAO-EXCECOES.
+           03 WS-EXCECAO-QTDE         COMP-3 PIC 9(004)    VALUE ZEROS.
+           03 WS-EXCECAO-TAB OCCURS 200 TIMES INDEXED BY INDOVR.
+              05 WS-EXCECAO-EMP              PIC 9(005).
+              05 WS-EXCECAO-RAISE-PERCENT    PIC 9(002).
+      *
+      *----------------------------------------------------------------*
+      *  MATRICULAS VALIDAS, CARREGADAS DE PERSNL PARA CONFERIR         *
+      *  CARTAO-EMP ANTES DE GRAVAR NO WORKSDS                          *
+      *----------------------------------------------------------------*
+       01  WS-PERSNL-CONTROLE.
+           03 FL-STA-PERSNL            PIC  X(002)    VALUE ZEROS.
+              88 FL-PERSNL-EOF                          VALUE '10'.
+              88 FL-PERSNL-OK                            VALUE '00'.
+           03 WS-EMP-VALIDO             PIC  X(001)    VALUE 'N'.
+              88 EMP-VALIDO                              VALUE 'S'.
+           03 WS-LIDOS-PERSNL          COMP-3 PIC S9(017) VALUE ZEROS.
+      *
+       01  WS-EMP-VALIDOS.
+           03 WS-EMP-VALIDOS-QTDE      COMP-3 PIC 9(004)  VALUE ZEROS.
+           03 WS-EMP-VALIDOS-TAB OCCURS 2000 TIMES INDEXED BY INDPER.
+              05 WS-EMP-VALIDOS-NO            PIC 9(005).
+      *
+      *----------------------------------------------------------------*
+      *  CONTROLE DO LISTADO DE CARTOES REJEITADOS                     *
+      *----------------------------------------------------------------*
+       01  WS-CARTAO-ERROS-CONTROLE.
+           03 WS-CARTAO-ERROS-ABERTO   PIC  X(001)    VALUE 'N'.
+              88 CARTAO-ERROS-ABERTO                    VALUE 'S'.
+           03 WS-CARTAO-ERROS-TOTAL    COMP-3 PIC S9(009) VALUE ZEROS.
+           03 WS-EXCECAO-TRUNCADOS     COMP-3 PIC 9(009)  VALUE ZEROS.
+           03 WS-EMP-VALIDOS-TRUNCADOS COMP-3 PIC 9(009)  VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
       *--> AREA MONTAR TABELAS                                         *
       *----------------------------------------------------------------*
       *
@@ -217,9 +330,35 @@
                ' WORKSDS-KEY = '.
             07  WS-OCOR3-WORKSDS-KEY         PIC  X(015) VALUE SPACES.
            05 FILLER                         PIC  X(150) VALUE SPACES.
+      *
+        03 WS-OCOR4-MENSAGEM.
+           05 WS-OCOR4-LAYOUT                PIC  X(004) VALUE 'QSAM'.
+           05 WS-OCOR4-SECTION-PGM           PIC  X(032) VALUE
+           'RT-LER-RATETAB'.
+           05 WS-OCOR4-COD-MSG               PIC  X(004) VALUE '0004'.
+           05 WS-OCOR4-COMPL                 PIC  X(100) VALUE
+           'ERRO DE LEITURA DO ARQUIVO RATETAB'.
+           05 WS-OCOR4-QSAM-MSG.
+              07 WS-OCOR4-QSAM-STAT          PIC  X(002) VALUE SPACES.
+              07 WS-OCOR4-QSAM-DDN           PIC  X(008) VALUE
+                 'RATETAB'.
+           05 FILLER                         PIC  X(180) VALUE SPACES.
+      *
+        03 WS-OCOR5-MENSAGEM.
+           05 WS-OCOR5-LAYOUT                PIC  X(004) VALUE 'QSAM'.
+           05 WS-OCOR5-SECTION-PGM           PIC  X(032) VALUE
+           'RT-CARREGAR-PERSNL-VALIDOS'.
+           05 WS-OCOR5-COD-MSG               PIC  X(004) VALUE '0005'.
+           05 WS-OCOR5-COMPL                 PIC  X(100) VALUE
+           'ARQUIVO PERSNL AUSENTE OU VAZIO - PROCESSAMENTO ABORTADO'.
+           05 WS-OCOR5-QSAM-MSG.
+              07 WS-OCOR5-QSAM-STAT          PIC  X(002) VALUE SPACES.
+              07 WS-OCOR5-QSAM-DDN           PIC  X(008) VALUE
+                 'PERSNL'.
+           05 FILLER                         PIC  X(180) VALUE SPACES.
       *
        01  WS-TABELA-ALTER.
-        03 WS-TABELA-ALTERX   OCCURS 3 TIMES INDEXED BY INDALT.
+        03 WS-TABELA-ALTERX   OCCURS 5 TIMES INDEXED BY INDALT.
            05 WS-ALTER-LAYOUT                PIC  X(004).
            05 WS-ALTER-SECTION-PGM           PIC  X(032).
            05 WS-ALTER-COD-MSG               PIC  X(004).
@@ -260,27 +399,84 @@
       *
            DISPLAY PGMID '001I ' FUNCTION WHEN-COMPILED
            PERFORM RT-OBTER-HORA
+      *
+           DISPLAY 'CARTA-RATE-TABLE'  UPON ENVIRONMENT-NAME
+           ACCEPT   WS-USAR-RATETAB    FROM ENVIRONMENT-VALUE
+           IF  USAR-RATETAB
+               DISPLAY PGMID '001I- ENTRADA POR RATETAB ATIVADA'
+           END-IF
       *
            DISPLAY PGMID '001I' TRACOS
            DISPLAY PGMID '001I- INICIO PROC: ' WS-DATA-HORADISP
            DISPLAY PGMID '001I' TRACOS
+      *
+           PERFORM RT-CARREGAR-PERSNL-VALIDOS
       *
            PERFORM RT-ABRIR-ATUALIZAR-WORKSDS.
       *
        RT-INICIARX.                                EXIT.
       *----------------------------------------------------------------*
+      *   CARREGA EM MEMORIA AS MATRICULAS CADASTRADAS EM PERSNL, PARA  *
+      *   VALIDAR CARTAO-EMP ANTES DE GRAVAR NO WORKSDS                 *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-PERSNL-VALIDOS                  SECTION.
+      *
+           OPEN INPUT PERSNL
+      *
+           PERFORM UNTIL FL-PERSNL-EOF
+               READ PERSNL
+                 AT END
+                    SET FL-PERSNL-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-LIDOS-PERSNL
+                    IF  WS-EMP-VALIDOS-QTDE LESS 2000
+                        ADD 1 TO WS-EMP-VALIDOS-QTDE
+                        SET  INDPER TO WS-EMP-VALIDOS-QTDE
+                        MOVE PERSNL-EMP-NO
+                                       TO WS-EMP-VALIDOS-NO(INDPER)
+                    ELSE
+                        ADD 1 TO WS-EMP-VALIDOS-TRUNCADOS
+                        IF  WS-EMP-VALIDOS-TRUNCADOS EQUAL 1
+                           DISPLAY PGMID '001W *=====================*'
+                           DISPLAY PGMID '001W * TAB. MATRIC. CHEIA  *'
+                           DISPLAY PGMID '001W * (2000) - EXCEDENTE  *'
+                           DISPLAY PGMID '001W *=====================*'
+                        END-IF
+                    END-IF
+               END-READ
+           END-PERFORM
+      *
+           CLOSE PERSNL.
+      *
+      ******************************************************************
+      *    PERSNL AUSENTE (SELECT OPTIONAL) OU PRESENTE E VAZIO SAO     *
+      *    A MESMA CONDICAO AQUI: SEM MATRICULAS VALIDAS, TODO CARTAO   *
+      *    SERIA REJEITADO COM MENSAGEM ENGANOSA - ABORTA O PROCESSO    *
+      ******************************************************************
+           IF  WS-LIDOS-PERSNL EQUAL ZERO
+               SET INDALT TO 5
+               PERFORM RT-MONTA-MSG
+           END-IF.
+      *
+       RT-CARREGAR-PERSNL-VALIDOSX.                EXIT.
+      *----------------------------------------------------------------*
       *               ROTINA PARA PROCESSAMENTO PRINCIPAL              *
       *----------------------------------------------------------------*
        RT-PROCESSAR                                SECTION.
       *
-           OPEN INPUT CARTAO
-      *
-           PERFORM UNTIL   FL-CARTAO-EOF
-                   PERFORM RT-LER-CARTAO
-                   IF   FL-CARTAO-OK
-                        PERFORM RT-CARREGA-LISTA
-                   END-IF
-           END-PERFORM
+           IF  USAR-RATETAB
+               PERFORM RT-CARREGAR-EXCECOES-CARTAO
+               PERFORM RT-PROCESSAR-RATETAB
+           ELSE
+               OPEN INPUT CARTAO
+      *
+               PERFORM UNTIL   FL-CARTAO-EOF
+                       PERFORM RT-LER-CARTAO
+                       IF   FL-CARTAO-OK
+                            PERFORM RT-CARREGA-LISTA
+                       END-IF
+               END-PERFORM
+           END-IF
       *
            MOVE HIGH-VALUES         TO WORKSDS-KEY
            PERFORM RT-GRAVAR-WORKSDS
@@ -289,6 +485,100 @@
       *
        RT-PROCESSARX.                              EXIT.
       *----------------------------------------------------------------*
+      *   CARREGA EM MEMORIA OS CARTOES-EXCECAO (SUBSTITUEM O           *
+      *   PERCENTUAL PADRAO DA RATETAB PARA A MATRICULA CORRESPONDENTE) *
+      *----------------------------------------------------------------*
+       RT-CARREGAR-EXCECOES-CARTAO                 SECTION.
+      *
+           OPEN INPUT CARTAO
+      *
+           PERFORM UNTIL FL-CARTAO-EOF
+               PERFORM RT-LER-CARTAO
+               IF  FL-CARTAO-OK
+                   IF  WS-EXCECAO-QTDE LESS 200
+                       ADD 1 TO WS-EXCECAO-QTDE
+                       SET  INDOVR TO WS-EXCECAO-QTDE
+                       MOVE CARTAO-EMP    TO WS-EXCECAO-EMP(INDOVR)
+                       MOVE RAISE-PERCENT
+                                  TO WS-EXCECAO-RAISE-PERCENT(INDOVR)
+                   ELSE
+                       ADD 1 TO WS-EXCECAO-TRUNCADOS
+                       IF  WS-EXCECAO-TRUNCADOS EQUAL 1
+                          DISPLAY PGMID '004W *====================*'
+                          DISPLAY PGMID '004W * TAB. EXCECOES CHEIA*'
+                          DISPLAY PGMID '004W * (200) - EXCEDENTE  *'
+                          DISPLAY PGMID '004W *====================*'
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+       RT-CARREGAR-EXCECOES-CARTAOX.               EXIT.
+      *----------------------------------------------------------------*
+      *   LE A RATETAB NA SEQUENCIA DA CHAVE, APLICANDO AS EXCECOES     *
+      *   DE CARTAO ANTES DE GRAVAR CADA LINHA NO WORKSDS               *
+      *----------------------------------------------------------------*
+       RT-PROCESSAR-RATETAB                        SECTION.
+      *
+           OPEN INPUT RATETAB
+           INITIALIZE RATETAB-EMP
+           START RATETAB KEY NOT LESS RATETAB-EMP
+      *
+           PERFORM UNTIL FL-RATETAB-EOF
+               PERFORM RT-LER-RATETAB
+               IF  FL-RATETAB-OK
+                   PERFORM RT-APLICAR-EXCECAO-RATETAB
+                   PERFORM RT-CARREGA-LISTA
+               END-IF
+           END-PERFORM
+      *
+           CLOSE RATETAB.
+      *
+       RT-PROCESSAR-RATETABX.                      EXIT.
+      *----------------------------------------------------------------*
+      *          ROTINA PARA LEITURA SEQUENCIAL DA RATETAB              *
+      *----------------------------------------------------------------*
+       RT-LER-RATETAB                               SECTION.
+      *
+           READ RATETAB NEXT RECORD
+      *
+           IF  FL-RATETAB-OK
+               ADD 1 TO WS-LIDOS-RATETAB
+           ELSE
+               IF  NOT FL-RATETAB-EOF
+                   SET INDALT TO 4
+                   PERFORM RT-MONTA-MSG
+               ELSE
+                   IF  FL-RATETAB-EOF
+                   AND WS-LIDOS-RATETAB EQUAL ZERO
+                       DISPLAY PGMID '004I *=========================*'
+                       DISPLAY PGMID '004I * ARQUIVO "RATETAB" VAZIO *'
+                       DISPLAY PGMID '004I *=========================*'
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       RT-LER-RATETABX.                            EXIT.
+      *----------------------------------------------------------------*
+      *  APLICA O PERCENTUAL DE UM CARTAO-EXCECAO SOBRE O REGISTRO      *
+      *  CORRENTE DA RATETAB, QUANDO A MATRICULA CONSTAR NA LISTA       *
+      *----------------------------------------------------------------*
+       RT-APLICAR-EXCECAO-RATETAB                  SECTION.
+      *
+           MOVE RATETAB-EMP           TO CARTAO-EMP
+           MOVE RATETAB-RAISE-PERCENT TO RAISE-PERCENT
+      *
+           PERFORM VARYING INDOVR FROM 1 BY 1
+                     UNTIL INDOVR GREATER WS-EXCECAO-QTDE
+               IF  WS-EXCECAO-EMP(INDOVR) EQUAL RATETAB-EMP
+                   MOVE WS-EXCECAO-RAISE-PERCENT(INDOVR)
+                                                    TO RAISE-PERCENT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       RT-APLICAR-EXCECAO-RATETABX.                EXIT.
+      *----------------------------------------------------------------*
       *         ROTINA PARA OBTER DATA E HORA DO PROCESSAMENTO         *
       *----------------------------------------------------------------*
        RT-OBTER-HORA                               SECTION.
@@ -347,9 +637,21 @@
            DISPLAY PGMID '002I- LIDOS DE WORKSDS...........:' WS-DISPLAY
            MOVE    WS-LIDOS-CARTAO                         TO WS-DISPLAY
            DISPLAY PGMID '000I- LIDOS DE CARTAO............:' WS-DISPLAY
+           MOVE    WS-LIDOS-RATETAB                        TO WS-DISPLAY
+           DISPLAY PGMID '004I- LIDOS DE RATETAB...........:' WS-DISPLAY
            MOVE    WS-GRAVADOS-WORKSDS                     TO WS-DISPLAY
            DISPLAY PGMID '003I- GRAVADOS EM WORKSDS........:' WS-DISPLAY
+           MOVE    WS-CARTAO-ERROS-TOTAL                   TO WS-DISPLAY
+           DISPLAY PGMID '006I- CARTOES C/ MATRICULA INVAL.:' WS-DISPLAY
+           MOVE    WS-EMP-VALIDOS-TRUNCADOS                TO WS-DISPLAY
+           DISPLAY PGMID '007I- PERSNL TRUNCADO (TAB CHEIA):' WS-DISPLAY
+           MOVE    WS-EXCECAO-TRUNCADOS                    TO WS-DISPLAY
+           DISPLAY PGMID '008I- EXCECOES TRUNCADAS........:' WS-DISPLAY
            DISPLAY PGMID '999I' TRACOS.
+      *
+           IF  CARTAO-ERROS-ABERTO
+               CLOSE CARTAO-ERROS
+           END-IF
       *
            CLOSE WORKSDS.
       *
@@ -438,6 +740,9 @@
        RT-GERAR-RELATORIO-LISTA                    SECTION.
       *
            IF   WORKSDS-STRING EQUAL HIGH-VALUES
+                IF  NOT REPORT-CLOSED
+                    PERFORM RT-IMPRIMIR-RESUMO-LISTA
+                END-IF
                 CLOSE LISTA
                 INITIALIZE WS-CONTROLE-RELATORIOS
                 EXIT SECTION
@@ -448,7 +753,9 @@
            MOVE    LISTA-DET1          TO BUFFER
            PERFORM RT-IMPRIMIR-LINHA-LISTA
       *
-           ADD     1                         TO DETAIL-COUNT.
+           ADD     1                         TO DETAIL-COUNT
+           ADD     1                         TO WS-LISTA-QTDE-ACUM
+           ADD     LISTA-RAISE-PERCENT       TO WS-LISTA-RAISE-SOMA.
       *
        RT-GERAR-RELATORIO-LISTAX.                  EXIT.
       *----------------------------------------------------------------*
@@ -462,6 +769,7 @@
            END-IF
       *
            IF  LINE-COUNT NOT LESS 58
+               PERFORM RT-IMPRIMIR-RODAPE-LISTA
                ADD   1              TO PAGE-COUNT
                WRITE REG-LISTA    FROM LISTA-TOP1 AFTER 2
                MOVE  SPACES         TO REG-LISTA
@@ -475,6 +783,44 @@
       *.
        RT-IMPRIMIR-LINHA-LISTAX.                   EXIT.
       *----------------------------------------------------------------*
+      *             ROTINA DE IMPRESSAO DO RODAPE DO LISTA             *
+      *----------------------------------------------------------------*
+       RT-IMPRIMIR-RODAPE-LISTA                    SECTION.
+      *
+           IF  LINE-COUNT EQUAL 59
+               EXIT SECTION
+           END-IF
+      *
+           COMPUTE WS-LISTA-RAISE-MEDIA ROUNDED =
+                   WS-LISTA-RAISE-SOMA / WS-LISTA-QTDE-ACUM
+      *
+           MOVE    WS-LISTA-QTDE-ACUM        TO LISTA-ROD1-QTDE
+           MOVE    WS-LISTA-RAISE-MEDIA      TO LISTA-ROD1-MEDIA
+           MOVE    SPACES                    TO REG-LISTA
+           WRITE   REG-LISTA                    AFTER 1
+           WRITE   REG-LISTA FROM LISTA-ROD1    AFTER 1.
+      *
+       RT-IMPRIMIR-RODAPE-LISTAX.                  EXIT.
+      *----------------------------------------------------------------*
+      *          ROTINA DE IMPRESSAO DO RESUMO FINAL DO LISTA          *
+      *----------------------------------------------------------------*
+       RT-IMPRIMIR-RESUMO-LISTA                    SECTION.
+      *
+           IF  WS-LISTA-QTDE-ACUM GREATER ZERO
+               COMPUTE WS-LISTA-RAISE-MEDIA ROUNDED =
+                       WS-LISTA-RAISE-SOMA / WS-LISTA-QTDE-ACUM
+           ELSE
+               MOVE ZEROS TO WS-LISTA-RAISE-MEDIA
+           END-IF
+      *
+           MOVE    WS-LISTA-QTDE-ACUM        TO LISTA-ROD2-QTDE
+           MOVE    WS-LISTA-RAISE-MEDIA      TO LISTA-ROD2-MEDIA
+           MOVE    SPACES                    TO REG-LISTA
+           WRITE   REG-LISTA                    AFTER 1
+           WRITE   REG-LISTA FROM LISTA-ROD2    AFTER 1.
+      *
+       RT-IMPRIMIR-RESUMO-LISTAX.                  EXIT.
+      *----------------------------------------------------------------*
       *        ROTINA PARA LEITURA SEQUENCIAL DO ARQUIVO CARTAO        *
       *----------------------------------------------------------------*
        RT-LER-CARTAO                               SECTION.
@@ -498,6 +844,12 @@
       *       GRAVAR DADOS DA LINHA DO RELATORIO LISTA NO WORKSDS      *
       *----------------------------------------------------------------*
        RT-CARREGA-LISTA                            SECTION.
+      *
+           PERFORM RT-VALIDAR-CARTAO-EMP
+           IF  NOT EMP-VALIDO
+               PERFORM RT-GRAVAR-CARTAO-ERRO
+               EXIT SECTION
+           END-IF
       *
            ADD  1                    TO WS-GRAVADOS-WORKSDS
            MOVE 'LISTA'              TO REG-WORKSDS
@@ -508,6 +860,39 @@
       *
        RT-CARREGA-LISTAX.                          EXIT.
       *----------------------------------------------------------------*
+      *  CONFERE SE CARTAO-EMP CONSTA NA LISTA DE MATRICULAS VALIDAS    *
+      *----------------------------------------------------------------*
+       RT-VALIDAR-CARTAO-EMP                       SECTION.
+      *
+           MOVE 'N' TO WS-EMP-VALIDO
+      *
+           PERFORM VARYING INDPER FROM 1 BY 1
+                     UNTIL INDPER GREATER WS-EMP-VALIDOS-QTDE
+               IF  WS-EMP-VALIDOS-NO(INDPER) EQUAL CARTAO-EMP
+                   SET  EMP-VALIDO TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+      *
+       RT-VALIDAR-CARTAO-EMPX.                     EXIT.
+      *----------------------------------------------------------------*
+      *  GRAVA NO LISTADO DE ERROS UM CARTAO COM MATRICULA INVALIDA     *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-CARTAO-ERRO                       SECTION.
+      *
+           IF  NOT CARTAO-ERROS-ABERTO
+               OPEN OUTPUT CARTAO-ERROS
+               SET CARTAO-ERROS-ABERTO TO TRUE
+           END-IF
+      *
+           MOVE CARTAO-EMP           TO ERRO-CARTAO-EMP
+           MOVE RAISE-PERCENT        TO ERRO-RAISE-PERCENT
+           WRITE REG-CARTAO-ERROS
+      *
+           ADD 1 TO WS-CARTAO-ERROS-TOTAL.
+      *
+       RT-GRAVAR-CARTAO-ERROX.                     EXIT.
+      *----------------------------------------------------------------*
       *        ROTINA PARA MONTAR AS MENSAGENS DA TABELA DE ERRO       *
       *----------------------------------------------------------------*
        RT-MONTA-MSG                                SECTION.
@@ -517,6 +902,10 @@
            MOVE FL-STA-WORKSDS          TO WS-OCOR1-QSAM-STAT
                                            WS-OCOR2-QSAM-STAT
                                            WS-OCOR3-QSAM-STAT
+      *
+           MOVE FL-STA-RATETAB          TO WS-OCOR4-QSAM-STAT
+      *
+           MOVE FL-STA-PERSNL           TO WS-OCOR5-QSAM-STAT
       *
            MOVE WS-TABELA-FIXA          TO WS-TABELA-ALTER
            MOVE WS-ALTER-LAYOUT(INDALT)
