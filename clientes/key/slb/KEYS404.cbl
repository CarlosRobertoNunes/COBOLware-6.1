@@ -38,6 +38,25 @@
     33          LOCK MODE AUTOMATIC
     34          RECORD KEY FATDSOCB-CHAVE
     35          FILE STATUS FS-FATDSOCB.
+
+   35a *---------------------------------------------------------------
+   35b * Espelho do ultimo valor conhecido de KEYPMPRG, usado para
+   35c * detectar alteracoes e alimentar o historico KEYPMPRGH
+   35d *---------------------------------------------------------------
+   35e     SELECT KEYPMPRGA
+   35f          ASSIGN TO DISK
+   35g          ORGANIZATION INDEXED
+   35h          ACCESS MODE IS DYNAMIC
+   35i          RECORD KEY IS KEYPMPRGA-CHAVE
+   35j          FILE STATUS FS-KEYPMPRGA.
+   35k *---------------------------------------------------------------
+   35l * Historico de alteracoes de KEYPMPRG (registro de parametros
+   35m * especiais de clientes KEY), uma linha por alteracao detectada
+   35n *---------------------------------------------------------------
+   35o     SELECT OPTIONAL KEYPMPRGH
+   35p          ASSIGN TO DISK
+   35q          ORGANIZATION LINE SEQUENTIAL
+   35r          FILE STATUS FS-KEYPMPRGH.
     36
     37 DATA DIVISION.
     38 FILE SECTION.
@@ -109,6 +128,41 @@
    102     03 FATDSOCB-DESCRICAO-2    PIC X(60).
    103     03 FATDSOCB-FILLER         PIC X(15).
    104
+
+  104a *************************************************
+  104b *    Espelho/snapshot do ultimo KEYPMPRG gravado  *
+  104c *************************************************
+  104d FD  KEYPMPRGA
+  104e     LABEL RECORD IS STANDARD
+  104f     VALUE OF FILE-ID LB-KEYPMPRGA.
+  104g 01  KEYPMPRGA-REG.
+  104h     03 KEYPMPRGA-CHAVE            PIC X(008).
+  104i     03 KEYPMPRGA-NOME-ESPECIAL     PIC X(008).
+  104j     03 KEYPMPRGA-OCO1              PIC 9(010).
+  104k     03 KEYPMPRGA-OCO2              PIC 9(010).
+  104l     03 KEYPMPRGA-OCO1X             PIC 9(010).
+  104m     03 KEYPMPRGA-OCO2X             PIC 9(010).
+  104n     03 KEYPMPRGA-OCO1Y             PIC 9(010).
+  104o     03 KEYPMPRGA-OCO2Y             PIC 9(010).
+
+  104p *************************************************
+  104q *    Historico de alteracoes de KEYPMPRG          *
+  104r *************************************************
+  104s FD  KEYPMPRGH
+  104t     LABEL RECORD IS STANDARD
+  104u     VALUE OF FILE-ID LB-KEYPMPRGH.
+  104v 01  KEYPMPRGH-REG.
+  104w     05 KEYPMPRGH-DATA           PIC X(010).
+  104x     05 KEYPMPRGH-HORA           PIC X(008).
+  104y     05 KEYPMPRGH-USUARIO        PIC X(030).
+  104z     05 KEYPMPRGH-PROGRAMA       PIC X(008).
+ 104aa     05 KEYPMPRGH-ESPECIAL       PIC X(008).
+ 104ab     05 KEYPMPRGH-OCO1           PIC 9(010).
+ 104ac     05 KEYPMPRGH-OCO2           PIC 9(010).
+ 104ad     05 KEYPMPRGH-OCO1X          PIC 9(010).
+ 104ae     05 KEYPMPRGH-OCO2X          PIC 9(010).
+ 104af     05 KEYPMPRGH-OCO1Y          PIC 9(010).
+ 104ag     05 KEYPMPRGH-OCO2Y          PIC 9(010).
    105 WORKING-STORAGE SECTION.
    106
    107 01  AREAS-DE-TRABALHO-1.
@@ -122,7 +176,20 @@
 *                      f:\cobol\slb\KEYS404.CBL                      )
    114        10 FS-FATDSOCB      PIC  X(002) VALUE "00".
    115        10 LB-FATDSOCB      PIC  X(050) VALUE "FATDSOCB".
+  115a     05 ER-KEYPMPRGA.
+  115b        10 FS-KEYPMPRGA     PIC  X(002) VALUE "00".
+  115c        10 LB-KEYPMPRGA     PIC  X(050) VALUE "KEYPMPRGA".
+  115d     05 ER-KEYPMPRGH.
+  115e        10 FS-KEYPMPRGH     PIC  X(002) VALUE "00".
+  115f        10 LB-KEYPMPRGH     PIC  X(255) VALUE "keypmprgh.his".
    116
+  116a 01  AREAS-DE-TRABALHO-2.
+  116b     05 USUARIO-HISTORICO    PIC X(030) VALUE SPACES.
+  116c     05 TASK-HISTORICO       PIC 9(006) VALUE 0.
+  116d     05 PROGRAMA-HISTORICO   PIC X(008) VALUE SPACES.
+  116e     05 HOUVE-ALTERACAO      PIC 9(001) VALUE 0.
+  116f        88 KEYPMPRG-ALTERADO       VALUE 1.
+
 *  117 COPY CPACOR.                                                     MS
    118
    119 01   PARAMETROS-GRACOR VALUE ALL "0701".
@@ -227,9 +294,78 @@
    216        MOVE KEYPMPRG-OCO2X TO LINK-KEYS404-OCO2X
    217        MOVE KEYPMPRG-OCO1Y TO LINK-KEYS404-OCO1Y
    218        MOVE KEYPMPRG-OCO2Y TO LINK-KEYS404-OCO2Y
+  218a        PERFORM 150-HISTORICO THRU 150-99-FIM
    219     END-IF.
    220
    221 100-99-FIM. EXIT.
+  221a 
+  221b *************************************************
+  221c *    Confere o KEYPMPRG lido contra o espelho     *
+  221d *    anterior (KEYPMPRGA) e grava uma linha no    *
+  221e *    historico KEYPMPRGH quando houver alteracao  *
+  221f *************************************************
+  221g 150-HISTORICO.
+  221h 
+  221i     SET KEYPMPRG-ALTERADO TO FALSE
+  221j     MOVE LINK-KEYS404-PROGRAMA TO KEYPMPRGA-CHAVE
+  221k     READ KEYPMPRGA IGNORE LOCK
+  221l     IF  FS-KEYPMPRGA < "10"
+  221m         IF  KEYPMPRGA-NOME-ESPECIAL NOT = KEYPMPRG-NOME-ESPECIAL
+  221n         OR  KEYPMPRGA-OCO1          NOT = KEYPMPRG-OCO1
+  221o         OR  KEYPMPRGA-OCO2          NOT = KEYPMPRG-OCO2
+  221p         OR  KEYPMPRGA-OCO1X         NOT = KEYPMPRG-OCO1X
+  221q         OR  KEYPMPRGA-OCO2X         NOT = KEYPMPRG-OCO2X
+  221r         OR  KEYPMPRGA-OCO1Y         NOT = KEYPMPRG-OCO1Y
+  221s         OR  KEYPMPRGA-OCO2Y         NOT = KEYPMPRG-OCO2Y
+  221t             SET KEYPMPRG-ALTERADO TO TRUE
+  221u         END-IF
+  221v     ELSE
+  221w         SET KEYPMPRG-ALTERADO TO TRUE
+  221x     END-IF
+  221y 
+  221z     IF  KEYPMPRG-ALTERADO
+ 221za         CALL "CWGETU" USING USUARIO-HISTORICO
+ 221zb                              TASK-HISTORICO
+ 221zc                              PROGRAMA-HISTORICO
+ 221zd                              "?"
+ 221ze 
+ 221zf         MOVE SPACES            TO KEYPMPRGH-REG
+ 221zg         ACCEPT KEYPMPRGH-DATA  FROM DATE YYYYMMDD
+ 221zh         ACCEPT KEYPMPRGH-HORA  FROM TIME
+ 221zi         MOVE USUARIO-HISTORICO      TO KEYPMPRGH-USUARIO
+ 221zj         MOVE LINK-KEYS404-PROGRAMA  TO KEYPMPRGH-PROGRAMA
+ 221zk         MOVE KEYPMPRG-NOME-ESPECIAL TO KEYPMPRGH-ESPECIAL
+ 221zl         MOVE KEYPMPRG-OCO1          TO KEYPMPRGH-OCO1
+ 221zm         MOVE KEYPMPRG-OCO2          TO KEYPMPRGH-OCO2
+ 221zn         MOVE KEYPMPRG-OCO1X         TO KEYPMPRGH-OCO1X
+ 221zo         MOVE KEYPMPRG-OCO2X         TO KEYPMPRGH-OCO2X
+ 221zp         MOVE KEYPMPRG-OCO1Y         TO KEYPMPRGH-OCO1Y
+ 221zq         MOVE KEYPMPRG-OCO2Y         TO KEYPMPRGH-OCO2Y
+ 221zr 
+ 221zs         OPEN EXTEND KEYPMPRGH
+ 221zt         IF  FS-KEYPMPRGH < "10"
+ 221zu             WRITE KEYPMPRGH-REG
+ 221zv         END-IF
+ 221zw         CLOSE KEYPMPRGH
+ 221zx 
+ 221zy         MOVE LINK-KEYS404-PROGRAMA  TO KEYPMPRGA-CHAVE
+ 221zz         MOVE KEYPMPRG-NOME-ESPECIAL TO KEYPMPRGA-NOME-ESPECIAL
+  222a         MOVE KEYPMPRG-OCO1          TO KEYPMPRGA-OCO1
+  222b         MOVE KEYPMPRG-OCO2          TO KEYPMPRGA-OCO2
+  222c         MOVE KEYPMPRG-OCO1X         TO KEYPMPRGA-OCO1X
+  222d         MOVE KEYPMPRG-OCO2X         TO KEYPMPRGA-OCO2X
+  222e         MOVE KEYPMPRG-OCO1Y         TO KEYPMPRGA-OCO1Y
+  222f         MOVE KEYPMPRG-OCO2Y         TO KEYPMPRGA-OCO2Y
+  222g 
+  222h         IF  FS-KEYPMPRGA < "10"
+  222i             REWRITE KEYPMPRGA-REG
+  222j         ELSE
+  222k             WRITE KEYPMPRGA-REG
+  222l         END-IF
+  222m     END-IF.
+  222n 
+  222o 150-99-FIM. EXIT.
+  222p 
    222
    223 800-INICIAIS.
    224
@@ -251,6 +387,21 @@
    238     CALL "GRFILE" USING LB-FATDSOCB
    239     OPEN INPUT FATDSOCB
    240     INITIALIZE FATDSOCB-REG.
+  240a 
+  240b     CALL "GRFILE" USING LB-KEYPMPRGA
+  240c     MOVE SPACES TO KEYPMPRGA-REG
+  240d     OPEN I-O KEYPMPRGA
+  240e     IF  FS-KEYPMPRGA = "35"
+  240f         OPEN OUTPUT KEYPMPRGA
+  240g         CLOSE       KEYPMPRGA
+  240h         OPEN I-O    KEYPMPRGA
+  240i     END-IF
+  240j 
+  240k     DISPLAY "KEYS404HIST" UPON ENVIRONMENT-NAME
+  240l     ACCEPT  LB-KEYPMPRGH  FROM ENVIRONMENT-VALUE
+  240m     IF  LB-KEYPMPRGH = SPACES
+  240n         MOVE "keypmprgh.his" TO LB-KEYPMPRGH
+  240o     END-IF.
    241
    242 800-99-FIM. EXIT.
    243
@@ -260,6 +411,7 @@
    247     CANCEL "GRACOR"
    248     CLOSE KEYPMPRG.
    249     CLOSE FATDSOCB.
+  249a     CLOSE KEYPMPRGA.
    250
    251 900-99-FIM. EXIT.
    252
