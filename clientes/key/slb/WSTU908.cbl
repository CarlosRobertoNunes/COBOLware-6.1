@@ -22,6 +22,16 @@
     22                *  Configuracao:                                *
     23                *  ID.Modif.   : THG001                         *
     24                *  Solicitacao : 1889                           *
+   24a                *-----------------------------------------------*
+   24b                *  Dt.Alteracao: 08/08/2026                     *
+   24c                *  Programador : Katia                          *
+   24d                *  Descricao   : Produto inativo so passa a ser *
+   24e                *                excluido quando pertencer ao   *
+   24f                *                almoxarifado corrente (demais  *
+   24g                *                almoxarifados continuam        *
+   24h                *                exibindo o inativo)            *
+   24i                *  Configuracao: FATU908 - OCOR 5 = 1           *
+   24j                *  ID.Modif.   : kt0001                         *
     25                *************************************************
     26 ENVIRONMENT    DIVISION.
     27 CONFIGURATION  SECTION.
@@ -258,6 +268,7 @@
    263     03 W-FATU908-OC04                PIC 9(01).
    264        88 W-FATU908-N-MOSTRA-INATIVO VALUE 1.
    265     03 W-FATU908-OC05                PIC 9(01).
+  265a    88 W-FATU908-INATIVO-ALMOX    VALUE 1.
    266     03 W-FATU908-OC06                PIC 9(01).
    267     03 W-FATU908-OC07                PIC 9(01).
    268     03 W-FATU908-OC08                PIC 9(01).
@@ -290,6 +301,8 @@
    296    03 LINK-KEYS404-OCO2Y      PIC 9(10).
    297    03 LINK-KEYS404-DESCR1Y    PIC X(60) OCCURS 20 TIMES.
    298    03 LINK-KEYS404-DESCR2Y    PIC X(60) OCCURS 20 TIMES.
+  298a 01  W-ALMOX-ATUAL              PIC 9(009) VALUE ZEROS.
+  298b 01  W-ALMOX-ATUAL-X            PIC X(009) VALUE SPACES.
    299
    300 01  W-COD-PRODUTO.
    301     03 W-CODMARCA          PIC  9(01).
@@ -590,6 +603,11 @@
    605          MOVE LINK-KEYS404-OCO1 TO W-FATU908-OCO1
    606          MOVE LINK-KEYS404-OCO2 TO W-FATU908-OCO2
    607          CANCEL "KEYS404"
+  607a      IF W-FATU908-INATIVO-ALMOX
+  607b         DISPLAY "CWALMOXATUAL" UPON ENVIRONMENT-NAME
+  607c         ACCEPT  W-ALMOX-ATUAL-X FROM ENVIRONMENT-VALUE
+  607d         MOVE    W-ALMOX-ATUAL-X TO W-ALMOX-ATUAL
+  607e      END-IF
    608
    609          CALL "GRACOR" USING PARAMETROS-GRACOR
    610
@@ -867,10 +885,17 @@
    882        END-IF
    883     END-IF
    884
-   885*    IF W-FATU908-N-MOSTRA-INATIVO AND LK-FTPROAUX-INATIVO
-   886*       SET NAO-LIBEROU TO TRUE
-   887*       GO 700-99-FIM
-   888*    END-IF
+   885   IF W-FATU908-N-MOSTRA-INATIVO AND LK-FTPROAUX-INATIVO
+  885a     IF W-FATU908-INATIVO-ALMOX
+  885b        IF FTPROAUX-COD-ALMOX = W-ALMOX-ATUAL
+  885c           SET NAO-LIBEROU TO TRUE
+  885d           GO 700-99-FIM
+  885e        END-IF
+  885f     ELSE
+  885g        SET NAO-LIBEROU TO TRUE
+  885h        GO 700-99-FIM
+  885i     END-IF
+   888   END-IF
    889
    890     EVALUATE ORDER-X
    891        WHEN 1
