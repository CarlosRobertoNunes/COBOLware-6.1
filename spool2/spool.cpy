@@ -4,7 +4,7 @@
       ***********************************************************
 
        FD  spool
-           RECORD CONTAINS 0234 CHARACTERS
+           RECORD CONTAINS 0243 CHARACTERS
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS "spool\spool.seq".
 
@@ -20,4 +20,9 @@
            05 ARQUIVO                        PIC   X(080).
            05 OBSERVACAO                     PIC   X(020).
            05 CONTROLE                       PIC   X(007).
+           05 DESTINO                        PIC   X(001).
+              88 DESTINO-TELA                      VALUE "T".
+              88 DESTINO-IMPRESSORA                VALUE "I".
+              88 DESTINO-EMAIL                      VALUE "E".
+           05 VALIDADE                       PIC   9(008).
 
