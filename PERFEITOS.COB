@@ -25,11 +25,12 @@
       *
        FD  PESSOAL
            RECORDING MODE IS F
-           RECORD CONTAINS 5 CHARACTERS
+           RECORD CONTAINS 10 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
       *
        01  REG-PESSOAL.
            03 NUMPERF                        PIC S9(005).
+           03 NUMPERF-INICIO                 PIC S9(005).
       *
       *================================================================*
        WORKING-STORAGE SECTION.
@@ -110,6 +111,26 @@
            03 DIVISOR                     PIC S9(005)    VALUE 1.
            03 SOMA                        PIC S9(005)    VALUE 0.
            03 QUOCIENTE                   PIC S9(005)    VALUE 0.
+           03 WS-ITERACOES                PIC S9(009)    VALUE 0.
+      *
+      *----------------------------------------------------------------*
+      *        AREA DE ESTATISTICA DE TEMPO DE PROCESSAMENTO           *
+      *----------------------------------------------------------------*
+      *
+       01  WS-HORA-INICIO.
+           03 WS-HORA-INICIO-HH              PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-INICIO-MM              PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-INICIO-SS              PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-INICIO-CC              PIC  9(002)    VALUE ZEROS.
+       01  WS-HORA-FIM.
+           03 WS-HORA-FIM-HH                 PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-FIM-MM                 PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-FIM-SS                 PIC  9(002)    VALUE ZEROS.
+           03 WS-HORA-FIM-CC                 PIC  9(002)    VALUE ZEROS.
+       01  WS-TEMPO-DECORRIDO.
+           03 WS-SEG-INICIO           COMP-3 PIC 9(007)     VALUE ZEROS.
+           03 WS-SEG-FIM              COMP-3 PIC 9(007)     VALUE ZEROS.
+           03 WS-SEG-ELAPSED          COMP-3 PIC 9(007)     VALUE ZEROS.
       *
       *----------------------------------------------------------------*
       *        AREA DE VARIAVES AUXILIARES                             *
@@ -125,7 +146,7 @@
               88 FL-PESSOAL-EOF                             VALUE '10'.
               88 FL-PESSOAL-OK                              VALUE '00'.
            03 WS-LIDOS-PESSOAL        COMP-3 PIC S9(017)    VALUE ZEROS.
-           03 WS-ULT-LIDO-PESSOAL            PIC  X(005)    VALUE SPACE.
+           03 WS-ULT-LIDO-PESSOAL            PIC  X(010)    VALUE SPACE.
       *
       *----------------------------------------------------------------*
       *--> AREA MONTAR TABELAS                                         *
@@ -214,17 +235,26 @@
            PERFORM RT-OBTER-AMBIENTE
       *
            PERFORM RT-OBTER-HORA
+      *
+           MOVE SYSTIME              TO WS-HORA-INICIO
+           COMPUTE WS-SEG-INICIO = WS-HORA-INICIO-HH * 3600
+                                  + WS-HORA-INICIO-MM * 60
+                                  + WS-HORA-INICIO-SS
       *
            DISPLAY PGMID '001I' TRACOS
            DISPLAY PGMID '001I- INICIO PROC: ' WS-DATA-HORADISP
            DISPLAY PGMID '001I' TRACOS
+      *
+           PERFORM RT-ABRIR-ENTRADA-PESSOAL
       *
            PERFORM RT-LER-PESSOAL
            IF  FL-PESSOAL-EOF
                EXIT SECTION
            END-IF.
       *
-           PERFORM RT-ABRIR-ENTRADA-PESSOAL.
+           IF  NUMPERF-INICIO GREATER ZERO
+               MOVE NUMPERF-INICIO TO DIVIDENDO
+           END-IF.
       *
        RT-INICIARX.                                EXIT.
       *----------------------------------------------------------------*
@@ -234,6 +264,7 @@
       *
        CALCULA.
       *
+[   ]         ADD 1 TO WS-ITERACOES
 [   ]         COMPUTE QUOCIENTE = DIVIDENDO / DIVISOR
 [   ]         IF QUOCIENTE * DIVISOR EQUAL DIVIDENDO
 [   ]            ADD DIVISOR TO SOMA.
@@ -294,9 +325,30 @@
       *
        RT-OBTER-HORAX.                             EXIT.
       *----------------------------------------------------------------*
+      *          ROTINA PARA CALCULAR O TEMPO DECORRIDO                *
+      *----------------------------------------------------------------*
+       RT-CALCULAR-TEMPO                           SECTION.
+      *
+           MOVE SYSTIME              TO WS-HORA-FIM
+           COMPUTE WS-SEG-FIM = WS-HORA-FIM-HH * 3600
+                                + WS-HORA-FIM-MM * 60
+                                + WS-HORA-FIM-SS
+      *
+           IF  WS-SEG-FIM NOT LESS WS-SEG-INICIO
+               COMPUTE WS-SEG-ELAPSED = WS-SEG-FIM - WS-SEG-INICIO
+           ELSE
+               COMPUTE WS-SEG-ELAPSED = WS-SEG-FIM + 86400
+                                        - WS-SEG-INICIO
+           END-IF.
+      *
+       RT-CALCULAR-TEMPOX.                         EXIT.
+      *----------------------------------------------------------------*
       *                     ROTINA DE CANCELAMENTO                     *
       *----------------------------------------------------------------*
        RT-CANCELAR                                 SECTION.
+      *
+           PERFORM RT-OBTER-HORA
+           PERFORM RT-CALCULAR-TEMPO
       *
            DISPLAY PGMID '900I' TRACOS
            DISPLAY PGMID '900I- ESTATISTICA AUXILIAR PARA CANCEL'
@@ -304,6 +356,10 @@
       *
            MOVE    WS-LIDOS-PESSOAL                        TO WS-DISPLAY
            DISPLAY PGMID '003I- LIDOS DE PESSOAL...........:' WS-DISPLAY
+           MOVE    WS-ITERACOES                            TO WS-DISPLAY
+           DISPLAY PGMID '003I- ITERACOES DO DIVISOR.......:' WS-DISPLAY
+           MOVE    WS-SEG-ELAPSED                          TO WS-DISPLAY
+           DISPLAY PGMID '003I- TEMPO DECORRIDO (SEGUNDOS).:' WS-DISPLAY
            DISPLAY PGMID '900I' TRACOS
       *
            DISPLAY PGMID '003I- ULTIMO LIDO DE PESSOAL:'
@@ -317,6 +373,7 @@
        RT-FINALIZAR                                SECTION.
       *
            PERFORM RT-OBTER-HORA
+           PERFORM RT-CALCULAR-TEMPO
       *
            DISPLAY PGMID '999I' TRACOS
            DISPLAY PGMID '999I- FIM DE PROC: ' WS-DATA-HORADISP
@@ -325,6 +382,10 @@
            DISPLAY PGMID '999I' TRACOS
            MOVE    WS-LIDOS-PESSOAL                        TO WS-DISPLAY
            DISPLAY PGMID '003I- LIDOS DE PESSOAL...........:' WS-DISPLAY
+           MOVE    WS-ITERACOES                            TO WS-DISPLAY
+           DISPLAY PGMID '003I- ITERACOES DO DIVISOR.......:' WS-DISPLAY
+           MOVE    WS-SEG-ELAPSED                          TO WS-DISPLAY
+           DISPLAY PGMID '003I- TEMPO DECORRIDO (SEGUNDOS).:' WS-DISPLAY
            DISPLAY PGMID '999I' TRACOS.
       *
            PERFORM RT-FECHAR-PESSOAL.
