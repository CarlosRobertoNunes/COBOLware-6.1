@@ -288,6 +288,8 @@
            05 CWCONF-EXIBE-LICENCA                  PIC  X(001).
            05 CWCONF-DESTRAVA                       PIC  X(001).
            05 CWCONF-TENTATIVAS                     PIC  9(001).
+           05 CWCONF-AVALIACAO                      PIC  X(001).
+              88 CWCONF-EM-AVALIACAO                     VALUE "S".
 
        01  CWCONF-REGMX redefines CWCONF-REG.
            05 FILLER                                PIC  X(032).
