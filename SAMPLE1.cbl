@@ -39,6 +39,16 @@
            SELECT UPD-RPT ASSIGN TO UPDRPT.
       *
            SELECT BONUSRPT ASSIGN TO BONUSRPT.
+      *
+           SELECT UPD-RPT-CSV ASSIGN TO UPDRPTC.
+      *
+           SELECT BONUSRPT-CSV ASSIGN TO BONUSRPC.
+      *
+           SELECT EXCPRPT ASSIGN TO EXCPRPT.
+      *
+           SELECT CTLCARD ASSIGN TO CTLCARD
+                  ORGANIZATION  IS SEQUENTIAL
+                  FILE STATUS   IS FL-STA-CTLCARD.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -49,7 +59,8 @@
            BLOCK CONTAINS 12 RECORDS.
       *
        01  REG-PERSNL.
-           03 FILLER                         PIC  X(016).
+           03 PERSNL-EMP-NO                  PIC  9(005).
+           03 FILLER                         PIC  X(011).
            03 NAME.
               04 LAST-NAME                   PIC  X(008).
               04 FILLER                      PIC  X(008).
@@ -73,6 +84,48 @@
            LABEL RECORD IS OMITTED.
       *
        01  REG-BONUSRPT                      PIC  X(060).
+      *
+      *----------------------------------------------------------------*
+      *  SAIDA ALTERNATIVA EM FORMATO DELIMITADO (CSV/PIPE) PARA        *
+      *  CARGA DIRETA EM PLANILHA - VER WS-EXPORT-CSV                   *
+      *----------------------------------------------------------------*
+       FD  UPD-RPT-CSV
+           LABEL RECORD IS OMITTED.
+      *
+       01  REG-UPD-RPT-CSV                   PIC  X(080).
+      *
+       FD  BONUSRPT-CSV
+           LABEL RECORD IS OMITTED.
+      *
+       01  REG-BONUSRPT-CSV                  PIC  X(080).
+      *
+      *----------------------------------------------------------------*
+      *  RELATORIO DE EXCECOES - EMPREGADOS EXCLUIDOS DO SERVICE-CALC   *
+      *  OU DO BONUS-CALC                                               *
+      *----------------------------------------------------------------*
+       FD  EXCPRPT
+           LABEL RECORD IS OMITTED.
+      *
+       01  REG-EXCPRPT.
+           03 EXCPRPT-DEPT                   PIC  9(003).
+           03 FILLER                         PIC  X(002) VALUE SPACES.
+           03 EXCPRPT-LAST-NAME              PIC  X(008).
+           03 FILLER                         PIC  X(002) VALUE SPACES.
+           03 EXCPRPT-RAZAO                  PIC  X(004).
+           03 FILLER                         PIC  X(002) VALUE SPACES.
+           03 EXCPRPT-DESCRICAO              PIC  X(035).
+      *
+      *----------------------------------------------------------------*
+      *  CARTAO DE CONTROLE - QUANTIDADE E TOTAL DE PAY-GROSS ESPERADOS *
+      *  PARA CONFERENCIA DA CARGA DE PERSNL                            *
+      *----------------------------------------------------------------*
+       FD  CTLCARD
+           LABEL RECORD IS OMITTED.
+      *
+       01  REG-CTLCARD.
+           03 CTL-QTDE-ESPERADA               PIC 9(006).
+           03 CTL-TOTAL-ESPERADO              PIC 9(009)V9(02).
+           03 FILLER                          PIC X(065).
       *
        FD  WORKSDS
            RECORD CONTAINS 1024 CHARACTERS
@@ -81,28 +134,31 @@
        01  REG-WORKSDS.
            03 WORKSDS-KEY.
               06 WORKSDS-REPORT              PIC  X(008).
+              06 WORKSDS-DEPT-KEY             PIC 9(003).
+              06 WORKSDS-BAND-KEY             PIC 9(002).
               06 WORKSDS-STRING.
                  09 WORKSDS-SEQUENCE         PIC  9(017).
-           03 FILLER                         PIC  X(999).
+           03 FILLER                         PIC  X(994).
       *
        01  REG-WORKSDS-UPD-RPT.
-           03 FILLER                         PIC  X(008).
+           03 FILLER                         PIC  X(030).
            03 WORKSDS-UPD-RPT.
               06 UPD-RPT-DEPT                PIC 9(003).
               06 UPD-RPT-LAST-NAME           PIC  X(008).
               06 UPD-RPT-SERVICE             PIC  9(002).
               06 UPD-RPT-RAISE               PIC S9(004)V99.
               06 UPD-RPT-SALARY              PIC S9(004)V99.
-              06 FILLER                      PIC  X(991).
+              06 UPD-RPT-BAND                PIC  9(002).
+              06 FILLER                      PIC  X(967).
       *
        01  REG-WORKSDS-BONUSRPT.
-           03 FILLER                         PIC  X(008).
+           03 FILLER                         PIC  X(030).
            03 WORKSDS-BONUSRPT.
               06 BONUSRPT-DEPT               PIC 9(003).
               06 BONUSRPT-LAST-NAME          PIC  X(008).
               06 BONUSRPT-SERVICE            PIC  9(002).
               06 BONUSRPT-BONUS              PIC S9(004)V99.
-              06 FILLER                      PIC  X(997).
+              06 FILLER                      PIC  X(975).
       *================================================================*
        WORKING-STORAGE SECTION.
       *================================================================*
@@ -246,9 +302,15 @@
            03 DETAIL-COUNT                   PIC  9(018).
               88 FIRST-DETAIL                            VALUE 0.
            03 PAGE-COUNT                     PIC  9(018).
-           03 UPD-RPT-SUM-RAISE  OCCURS 2    PIC S9(016)V9(02).
-           03 UPD-RPT-SUM-SALARY OCCURS 2    PIC S9(016)V9(02).
+           03 UPD-RPT-SUM-RAISE  OCCURS 3    PIC S9(016)V9(02).
+           03 UPD-RPT-SUM-SALARY OCCURS 3    PIC S9(016)V9(02).
            03 I                              PIC  9(008)   VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    SENTINELA DE BAND - FORA DE WS-CONTROLE-RELATORIOS PARA     *
+      *    SOBREVIVER AO INITIALIZE WS-CONTROLE-RELATORIOS             *
+      *----------------------------------------------------------------*
+       01  UPD-RPT-BAND-ANTERIOR          PIC  9(002) COMP-3 VALUE
+           99.
       *
       *----------------------------------------------------------------*
       *        AREA DE VARIAVES AUXILIARES                             *
@@ -282,6 +344,48 @@
            03 WS-ULT-LIDO-WORKSDS            PIC  X(1024)   VALUE SPACE.
       *
       *----------------------------------------------------------------*
+      *  CONTROLE DA EXPORTACAO DELIMITADA (CSV/PIPE)                   *
+      *----------------------------------------------------------------*
+       01  WS-CSV-CONTROLE.
+           03 WS-EXPORT-CSV                  PIC  X(001)    VALUE 'N'.
+              88 WS-EXPORT-CSV-ON                            VALUE 'S'.
+           03 WS-CSV-UPD-ABERTO              PIC  X(001)    VALUE 'N'.
+              88 CSV-UPD-ABERTO                               VALUE 'S'.
+           03 WS-CSV-BONUS-ABERTO            PIC  X(001)    VALUE 'N'.
+              88 CSV-BONUS-ABERTO                             VALUE 'S'.
+           03 WS-CSV-DELIMITADOR             PIC  X(001)    VALUE '|'.
+           03 WS-CSV-CAMPO                   PIC  X(020).
+           03 WS-CSV-LINHA                   PIC  X(080).
+      *
+      *----------------------------------------------------------------*
+      *  CONTROLE DE REINICIO (CHECKPOINT) DO WORKSDS                   *
+      *----------------------------------------------------------------*
+       01  WS-RESTART-CONTROLE.
+           03 WS-RESTART-OK                  PIC  X(001)    VALUE 'N'.
+              88 RESTART-OK                                  VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      *  CONTROLE DO RELATORIO DE EXCECOES                              *
+      *----------------------------------------------------------------*
+       01  WS-EXCPRPT-CONTROLE.
+           03 WS-EXCPRPT-ABERTO              PIC  X(001)    VALUE 'N'.
+              88 EXCPRPT-ABERTO                               VALUE 'S'.
+           03 WS-EXCPRPT-TOTAL        COMP-3 PIC S9(009)    VALUE ZEROS.
+           03 WS-EXCPRPT-RAZAO             PIC  X(004)    VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *  CONFERENCIA DA CARGA DE PERSNL CONTRA O CARTAO DE CONTROLE     *
+      *----------------------------------------------------------------*
+       01  WS-CTLCARD-CONTROLE.
+           03 FL-STA-CTLCARD              PIC  X(002)    VALUE ZEROS.
+              88 FL-CTLCARD-OK                             VALUE '00'.
+              88 FL-CTLCARD-EOF                             VALUE '10'.
+           03 WS-CTLCARD-PRESENTE          PIC  X(001)    VALUE 'N'.
+              88 CTLCARD-PRESENTE                           VALUE 'S'.
+           03 WS-TOTAL-PAY-GROSS   COMP-3 PIC S9(009)V99   VALUE ZEROS.
+           03 WS-RETURN-CODE               PIC  9(003)    VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
       *--> AREA MONTAR TABELAS                                         *
       *----------------------------------------------------------------*
       *
@@ -395,7 +499,7 @@
       *
            PERFORM RT-FINALIZAR
       *
-           MOVE ZEROS TO RETURN-CODE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
       *
            GOBACK.
       *
@@ -408,6 +512,12 @@
            DISPLAY PGMID '001I ' FUNCTION WHEN-COMPILED
            PERFORM RT-OBTER-AMBIENTE
            MOVE HIGH-VALUES TO UPD-RPT-DET1-DEPT              (1:)
+      *
+           DISPLAY 'SAMPLE1-CSV-EXPORT' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-EXPORT-CSV      FROM ENVIRONMENT-VALUE
+           IF  WS-EXPORT-CSV-ON
+               DISPLAY PGMID '001I- EXPORTACAO DELIMITADA ATIVADA'
+           END-IF
       *
            PERFORM RT-OBTER-HORA
       *
@@ -423,12 +533,14 @@
       *----------------------------------------------------------------*
        RT-PROCESSAR                                SECTION.
       *
-           PERFORM RT-ABRIR-ENTRADA-PERSNL
+           IF  NOT RESTART-OK
+               PERFORM RT-ABRIR-ENTRADA-PERSNL
       *
-           PERFORM RT-ENTRADA-PERSNL
-                   UNTIL FL-PERSNL-EOF
+               PERFORM RT-ENTRADA-PERSNL
+                       UNTIL FL-PERSNL-EOF
       *
-           PERFORM RT-FECHAR-PERSNL.
+               PERFORM RT-FECHAR-PERSNL
+           END-IF.
       *
        SERVICE-CALC.
       *
@@ -457,6 +569,8 @@
 [   ]      IF SALARY GREATER 29999
 [   ]         DISPLAY PGMID '200I- ' LAST-NAME '     '
 [   ]                 'INELIGIBLE FOR BONUS' UPON ERRPRINT
+[   ]         MOVE 'SAL' TO WS-EXCPRPT-RAZAO
+[   ]         PERFORM RT-GRAVAR-EXCPRPT
 [   ]         GO TO QUIT-BONUS
 [   ]      END-IF
 [   ]      IF SERVICE GREATER 19
@@ -467,12 +581,14 @@
 [   ]      PERFORM RT-CARREGA-BONUSRPT.
 [   ]  QUIT-BONUS.
       *
-           MOVE HIGH-VALUES         TO WORKSDS-KEY
-           MOVE 'UPD-RPT'           TO WORKSDS-REPORT
-           PERFORM RT-GRAVAR-WORKSDS
-           MOVE HIGH-VALUES         TO WORKSDS-KEY
-           MOVE 'BONUSRPT'          TO WORKSDS-REPORT
-           PERFORM RT-GRAVAR-WORKSDS
+           IF  NOT RESTART-OK
+               MOVE HIGH-VALUES         TO WORKSDS-KEY
+               MOVE 'UPD-RPT'           TO WORKSDS-REPORT
+               PERFORM RT-GRAVAR-WORKSDS
+               MOVE HIGH-VALUES         TO WORKSDS-KEY
+               MOVE 'BONUSRPT'          TO WORKSDS-REPORT
+               PERFORM RT-GRAVAR-WORKSDS
+           END-IF
       *
            PERFORM RT-GERA-RELATORIOS.
       *
@@ -550,11 +666,46 @@
            DISPLAY PGMID '005I- LIDOS DE WORKSDS...........:' WS-DISPLAY
            MOVE    WS-GRAVADOS-WORKSDS                     TO WS-DISPLAY
            DISPLAY PGMID '006I- GRAVADOS EM WORKSDS........:' WS-DISPLAY
+           MOVE    WS-EXCPRPT-TOTAL                  TO WS-DISPLAY
+           DISPLAY PGMID '007I- EXCECOES EM EXCPRPT........:' WS-DISPLAY
            DISPLAY PGMID '999I' TRACOS.
       *
-           CLOSE WORKSDS.
+           IF  EXCPRPT-ABERTO
+               CLOSE EXCPRPT
+           END-IF
+      *
+           CLOSE WORKSDS
+      *
+      *    APOS UM PROCESSAMENTO COMPLETO, O CHECKPOINT (SENTINELAS
+      *    HIGH-VALUES) NAO PODE PERMANECER NO WORKSDS, SENAO A
+      *    PROXIMA EXECUCAO ENXERGARIA "RESTART-OK" E DEIXARIA DE
+      *    REPROCESSAR O PERSNL
+           DELETE FILE WORKSDS
+      *
+           IF  CTLCARD-PRESENTE
+           AND NOT RESTART-OK
+               PERFORM RT-CONFERIR-CTLCARD
+           END-IF.
       *
        RT-FINALIZARX.                              EXIT.
+      *----------------------------------------------------------------*
+      *   CONFERE A QUANTIDADE E O TOTAL DE PAY-GROSS LIDOS DE PERSNL   *
+      *   CONTRA OS VALORES ESPERADOS INFORMADOS NO CARTAO DE CONTROLE  *
+      *----------------------------------------------------------------*
+       RT-CONFERIR-CTLCARD                         SECTION.
+      *
+           IF  WS-LIDOS-PERSNL NOT EQUAL CTL-QTDE-ESPERADA
+               DISPLAY PGMID '008I- QTDE PERSNL DIVERGENTE. ESPERADO: '
+                       CTL-QTDE-ESPERADA ' LIDO: ' WS-LIDOS-PERSNL
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+      *
+           IF  WS-TOTAL-PAY-GROSS NOT EQUAL CTL-TOTAL-ESPERADO
+               DISPLAY PGMID '009I- TOTAL PAY-GROSS DIVERGENTE'
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+      *
+       RT-CONFERIR-CTLCARDX.                       EXIT.
       *
       *----------------------------------------------------------------*
       *                     ABRIR O ARQUIVO PERSNL                     *
@@ -565,6 +716,16 @@
            IF  NOT FL-PERSNL-OK
                SET INDALT TO 1
                PERFORM RT-MONTA-MSG
+           END-IF
+      *
+           OPEN INPUT CTLCARD
+           IF  FL-CTLCARD-OK
+               SET  CTLCARD-PRESENTE TO TRUE
+               READ CTLCARD
+               IF  NOT FL-CTLCARD-OK
+                   MOVE 'N' TO WS-CTLCARD-PRESENTE
+               END-IF
+               CLOSE CTLCARD
            END-IF.
       *
        RT-ABRIR-ENTRADA-PERSNLX.                   EXIT.
@@ -584,6 +745,8 @@
 [   ]      COMPUTE SALARY = PAY-GROSS * 52
 [   ]      PERFORM SERVICE-CALC
 [   ]      IF SERVICE LESS 1
+[   ]         MOVE 'SERV' TO WS-EXCPRPT-RAZAO
+[   ]         PERFORM RT-GRAVAR-EXCPRPT
 [   ]         EXIT SECTION
 [   ]      END-IF
 [   ]      PERFORM RAISE-CALC
@@ -604,7 +767,8 @@
           READ PERSNL INTO WS-ULT-LIDO-PERSNL
       *
           IF  FL-PERSNL-OK
-              ADD 1 TO WS-LIDOS-PERSNL
+              ADD 1        TO WS-LIDOS-PERSNL
+              ADD PAY-GROSS TO WS-TOTAL-PAY-GROSS
           ELSE
               IF  NOT FL-PERSNL-EOF
                   SET INDALT TO 2
@@ -640,9 +804,12 @@
       *
            OPEN I-O WORKSDS
            IF  FL-WORKSDS-OK
-               CLOSE WORKSDS
-               DELETE FILE WORKSDS
-               OPEN I-O WORKSDS
+               PERFORM RT-VERIFICAR-CHECKPOINT-WORKSDS
+               IF  NOT RESTART-OK
+                   CLOSE WORKSDS
+                   DELETE FILE WORKSDS
+                   OPEN I-O WORKSDS
+               END-IF
            END-IF
       *
            IF  NOT FL-WORKSDS-OK
@@ -653,6 +820,37 @@
       *
        RT-ABRIR-ATUALIZAR-WORKSDSX.                EXIT.
       *----------------------------------------------------------------*
+      *   VERIFICA SE O WORKSDS DE UMA EXECUCAO ANTERIOR JA CONTEM UM   *
+      *   CONJUNTO COMPLETO (TERMINADO EM HIGH-VALUES), PERMITINDO      *
+      *   REINICIAR DIRETO NA GERACAO DE RELATORIOS                    *
+      *----------------------------------------------------------------*
+       RT-VERIFICAR-CHECKPOINT-WORKSDS             SECTION.
+      *
+           MOVE HIGH-VALUES     TO WORKSDS-KEY
+           MOVE 'UPD-RPT'       TO WORKSDS-REPORT
+           READ WORKSDS KEY IS WORKSDS-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTART-OK
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-RESTART-OK
+           END-READ
+      *
+           IF  RESTART-OK
+               MOVE HIGH-VALUES     TO WORKSDS-KEY
+               MOVE 'BONUSRPT'      TO WORKSDS-REPORT
+               READ WORKSDS KEY IS WORKSDS-KEY
+                   INVALID KEY
+                       MOVE 'N' TO WS-RESTART-OK
+               END-READ
+           END-IF
+      *
+           IF  RESTART-OK
+               DISPLAY PGMID '004I- WORKSDS COM CHECKPOINT COMPLETO'
+               DISPLAY PGMID '004I- REINICIANDO NOS RELATORIOS'
+           END-IF.
+      *
+       RT-VERIFICAR-CHECKPOINT-WORKSDSX.           EXIT.
+      *----------------------------------------------------------------*
       *               ROTINA PARA GERACAO DE RELATORIO(S)              *
       *----------------------------------------------------------------*
        RT-GERA-RELATORIOS                          SECTION.
@@ -724,8 +922,10 @@
       *
           EVALUATE TRUE
               WHEN WORKSDS-STRING EQUAL   HIGH-VALUES
-                   MOVE 2 TO BREAK-LEVEL
+                   MOVE 3 TO BREAK-LEVEL
               WHEN UPD-RPT-DEPT GREATER UPD-RPT-DET1-DEPT
+                   MOVE 2 TO BREAK-LEVEL
+              WHEN UPD-RPT-BAND NOT EQUAL UPD-RPT-BAND-ANTERIOR
                    MOVE 1 TO BREAK-LEVEL
               WHEN OTHER
                    MOVE ZERO TO BREAK-LEVEL
@@ -738,9 +938,12 @@
                      UNTIL LEVEL GREATER BREAK-LEVEL
                   EVALUATE LEVEL
                       WHEN 1
-                           MOVE UPD-RPT-DET1-DEPT
+                           MOVE UPD-RPT-BAND-ANTERIOR
                              TO UPD-RPT-SUM1-CAPTION
                       WHEN 2
+                           MOVE UPD-RPT-DET1-DEPT
+                             TO UPD-RPT-SUM1-CAPTION
+                      WHEN 3
                            MOVE 'FINAL' TO UPD-RPT-SUM1-CAPTION
                   END-EVALUATE
                   MOVE    UPD-RPT-SUM-RAISE(LEVEL)
@@ -758,16 +961,21 @@
       *
           IF   WORKSDS-STRING EQUAL HIGH-VALUES
                CLOSE UPD-RPT
+               IF  CSV-UPD-ABERTO
+                   CLOSE UPD-RPT-CSV
+                   MOVE 'N' TO WS-CSV-UPD-ABERTO
+               END-IF
                INITIALIZE WS-CONTROLE-RELATORIOS
                EXIT SECTION
           END-IF
           PERFORM VARYING LEVEL
-                  FROM 2 BY -1
+                  FROM 3 BY -1
                   UNTIL LEVEL EQUAL ZERO
               ADD UPD-RPT-RAISE             TO UPD-RPT-SUM-RAISE(LEVEL)
               ADD UPD-RPT-SALARY            TO UPD-RPT-SUM-SALARY(LEVEL)
           END-PERFORM
       *
+          MOVE    UPD-RPT-BAND      TO UPD-RPT-BAND-ANTERIOR
           MOVE    UPD-RPT-DEPT      TO UPD-RPT-DET1-DEPT
           MOVE    UPD-RPT-LAST-NAME TO UPD-RPT-DET1-LAST-NAME
           MOVE    UPD-RPT-SERVICE   TO UPD-RPT-DET1-SERVICE
@@ -775,11 +983,55 @@
           MOVE    UPD-RPT-SALARY    TO UPD-RPT-DET1-SALARY
           MOVE    UPD-RPT-DET1      TO BUFFER
           PERFORM RT-IMPRIMIR-LINHA-UPD-RPT
+      *
+          IF  WS-EXPORT-CSV-ON
+              PERFORM RT-GRAVAR-CSV-UPD-RPT
+          END-IF
       *
           ADD     1                         TO DETAIL-COUNT.
       *
        RT-GERAR-RELATORIO-UPD-RPTX.                EXIT.
       *----------------------------------------------------------------*
+      *     GERACAO DA LINHA DELIMITADA (CSV/PIPE) DO RELATORIO UPD-RPT *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-CSV-UPD-RPT                       SECTION.
+      *
+          IF  NOT CSV-UPD-ABERTO
+              OPEN OUTPUT UPD-RPT-CSV
+              MOVE 'S' TO WS-CSV-UPD-ABERTO
+              STRING 'DEPT'          DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'LAST-NAME'     DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'SERVICE'       DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'RAISE'         DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'SALARY'        DELIMITED BY SIZE
+                INTO REG-UPD-RPT-CSV
+              WRITE REG-UPD-RPT-CSV
+          END-IF
+      *
+          MOVE  SPACES                TO WS-CSV-LINHA
+          MOVE  UPD-RPT-DET1-DEPT     TO WS-CSV-CAMPO
+          STRING FUNCTION TRIM(WS-CSV-CAMPO)      DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+                 UPD-RPT-DET1-LAST-NAME           DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+            INTO WS-CSV-LINHA
+          MOVE  UPD-RPT-DET1-SERVICE  TO WS-CSV-CAMPO
+          STRING FUNCTION TRIM(WS-CSV-LINHA)      DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-CAMPO)      DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+                 UPD-RPT-DET1-RAISE               DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+                 UPD-RPT-DET1-SALARY              DELIMITED BY SIZE
+            INTO WS-CSV-LINHA
+          MOVE  WS-CSV-LINHA          TO REG-UPD-RPT-CSV
+          WRITE REG-UPD-RPT-CSV.
+      *
+       RT-GRAVAR-CSV-UPD-RPTX.                     EXIT.
+      *----------------------------------------------------------------*
       *       ROTINA DE IMPRESSAO DE LINHA DO UPD-RPT E CABECALHO      *
       *----------------------------------------------------------------*
        RT-IMPRIMIR-LINHA-UPD-RPT                   SECTION.
@@ -821,6 +1073,10 @@
       *
           IF   WORKSDS-STRING EQUAL HIGH-VALUES
                CLOSE BONUSRPT
+               IF  CSV-BONUS-ABERTO
+                   CLOSE BONUSRPT-CSV
+                   MOVE 'N' TO WS-CSV-BONUS-ABERTO
+               END-IF
                INITIALIZE WS-CONTROLE-RELATORIOS
                EXIT SECTION
           END-IF
@@ -831,11 +1087,51 @@
           MOVE    BONUSRPT-BONUS     TO BONUSRPT-DET1-BONUS
           MOVE    BONUSRPT-DET1      TO BUFFER
           PERFORM RT-IMPRIMIR-LINHA-BONUSRPT
+      *
+          IF  WS-EXPORT-CSV-ON
+              PERFORM RT-GRAVAR-CSV-BONUSRPT
+          END-IF
       *
           ADD     1                           TO DETAIL-COUNT.
       *
        RT-GERAR-RELATORIO-BONUSRPTX.               EXIT.
       *----------------------------------------------------------------*
+      *    GERACAO DA LINHA DELIMITADA (CSV/PIPE) DO RELATORIO BONUSRPT *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-CSV-BONUSRPT                      SECTION.
+      *
+          IF  NOT CSV-BONUS-ABERTO
+              OPEN OUTPUT BONUSRPT-CSV
+              MOVE 'S' TO WS-CSV-BONUS-ABERTO
+              STRING 'DEPT'          DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'LAST-NAME'     DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'SERVICE'       DELIMITED BY SIZE
+                     WS-CSV-DELIMITADOR DELIMITED BY SIZE
+                     'BONUS'         DELIMITED BY SIZE
+                INTO REG-BONUSRPT-CSV
+              WRITE REG-BONUSRPT-CSV
+          END-IF
+      *
+          MOVE  SPACES                  TO WS-CSV-LINHA
+          MOVE  BONUSRPT-DET1-DEPT      TO WS-CSV-CAMPO
+          STRING FUNCTION TRIM(WS-CSV-CAMPO)      DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+                 BONUSRPT-DET1-LAST-NAME          DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+            INTO WS-CSV-LINHA
+          MOVE  BONUSRPT-DET1-SERVICE   TO WS-CSV-CAMPO
+          STRING FUNCTION TRIM(WS-CSV-LINHA)      DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-CAMPO)      DELIMITED BY SIZE
+                 WS-CSV-DELIMITADOR               DELIMITED BY SIZE
+                 BONUSRPT-DET1-BONUS              DELIMITED BY SIZE
+            INTO WS-CSV-LINHA
+          MOVE  WS-CSV-LINHA            TO REG-BONUSRPT-CSV
+          WRITE REG-BONUSRPT-CSV.
+      *
+       RT-GRAVAR-CSV-BONUSRPTX.                    EXIT.
+      *----------------------------------------------------------------*
       *      ROTINA DE IMPRESSAO DE LINHA DO BONUSRPT E CABECALHO      *
       *----------------------------------------------------------------*
        RT-IMPRIMIR-LINHA-BONUSRPT                  SECTION.
@@ -877,6 +1173,7 @@
       *
           ADD  1                    TO WS-GRAVADOS-WORKSDS
           MOVE 'BONUSRPT'           TO REG-WORKSDS
+          MOVE DEPT                 TO WORKSDS-DEPT-KEY
           MOVE WS-GRAVADOS-WORKSDS TO WORKSDS-SEQUENCE
           MOVE DEPT                 TO BONUSRPT-DEPT
           MOVE LAST-NAME            TO BONUSRPT-LAST-NAME
@@ -892,16 +1189,54 @@
       *
           ADD  1                    TO WS-GRAVADOS-WORKSDS
           MOVE 'UPD-RPT'            TO REG-WORKSDS
+          MOVE DEPT                 TO WORKSDS-DEPT-KEY
           MOVE WS-GRAVADOS-WORKSDS TO WORKSDS-SEQUENCE
           MOVE DEPT                 TO UPD-RPT-DEPT
           MOVE LAST-NAME            TO UPD-RPT-LAST-NAME
           MOVE SERVICE              TO UPD-RPT-SERVICE
           MOVE RAISE                TO UPD-RPT-RAISE
           MOVE SALARY               TO UPD-RPT-SALARY
+          COMPUTE UPD-RPT-BAND = PAY-GROSS / 500
+              ON SIZE ERROR
+                   MOVE 9 TO UPD-RPT-BAND
+          END-COMPUTE
+          IF  UPD-RPT-BAND GREATER 9
+              MOVE 9 TO UPD-RPT-BAND
+          END-IF
+          MOVE UPD-RPT-BAND          TO WORKSDS-BAND-KEY
           PERFORM RT-GRAVAR-WORKSDS.
       *
        RT-CARREGA-UPD-RPTX.                        EXIT.
       *----------------------------------------------------------------*
+      *   GRAVAR OCORRENCIA NO RELATORIO DE EXCECOES (EXCPRPT)          *
+      *   DEPT/LAST-NAME/RAZAO SAO EXTRAIDOS DO REGISTRO PERSNL         *
+      *   ATUAL                                                         *
+      *----------------------------------------------------------------*
+       RT-GRAVAR-EXCPRPT                           SECTION.
+      *
+           IF  NOT EXCPRPT-ABERTO
+               OPEN OUTPUT EXCPRPT
+               MOVE 'S' TO WS-EXCPRPT-ABERTO
+           END-IF
+      *
+           MOVE  DEPT               TO EXCPRPT-DEPT
+           MOVE  LAST-NAME          TO EXCPRPT-LAST-NAME
+           MOVE  WS-EXCPRPT-RAZAO   TO EXCPRPT-RAZAO
+           EVALUATE WS-EXCPRPT-RAZAO
+               WHEN 'SERV'
+                    MOVE 'SERVICE TIME UNDER 1 YEAR'
+                      TO EXCPRPT-DESCRICAO
+               WHEN 'SAL'
+                    MOVE 'SALARY OVER BONUS ELIGIBILITY CAP'
+                      TO EXCPRPT-DESCRICAO
+               WHEN OTHER
+                    MOVE SPACES TO EXCPRPT-DESCRICAO
+           END-EVALUATE
+           WRITE REG-EXCPRPT
+           ADD   1                  TO WS-EXCPRPT-TOTAL.
+      *
+       RT-GRAVAR-EXCPRPTX.                         EXIT.
+      *----------------------------------------------------------------*
       *        ROTINA PARA MONTAR AS MENSAGENS DA TABELA DE ERRO       *
       *----------------------------------------------------------------*
        RT-MONTA-MSG                                SECTION.
