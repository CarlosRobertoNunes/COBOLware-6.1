@@ -28,13 +28,41 @@
       *       details on MS Windows Internet (WinInet) at
       * http://msdn.microsoft.com/library/en-us/wininet/wininet/portal.asp
       *
+      * This program is called as a subprogram (host, credentials,
+      * local/remote paths and PUT/GET/DEL operation supplied via
+      * LINKAGE) rather than run interactively; every FtpPutFile/
+      * FtpGetFile/FtpDeleteFile result is appended to FTP-LOG so
+      * callers such as the nightly outbound report delivery have an
+      * audit trail of what shipped and when.
+      *
       ******************************************************************
        environment division.
        configuration section.
        special-names.
            call-convention 66 is cc66.     *> dynamic link
+       input-output section.
+       file-control.
+           select ftp-log assign to "FTPLOG.TXT"
+               organization is line sequential
+               file status is ws-ftp-log-status.
 
        data division.
+       file section.
+       fd  ftp-log
+           label record is omitted.
+       01  log-record.
+           05 log-timestamp                pic x(019).
+           05 filler                       pic x(001) value space.
+           05 log-operation                pic x(004).
+           05 filler                       pic x(001) value space.
+           05 log-host                     pic x(030).
+           05 filler                       pic x(001) value space.
+           05 log-local-file               pic x(030).
+           05 filler                       pic x(001) value space.
+           05 log-remote-file              pic x(030).
+           05 filler                       pic x(001) value space.
+           05 log-result                   pic x(007).
+
        working-storage section.
 
        77  wininetPtr procedure-pointer.   *> Wininet.dll pointer
@@ -181,31 +209,49 @@
       *77  fileStatus pic s9(9) comp-5 value 0.
       *> FtpRemoveDirectory parameters --->
 
-       1 ftpServer pic x(256).
-       1 userID pic x(256).
-       1 userPwd pic x(256).
-       1 displayDir pic x(256).
-       1 aDir pic x(256).
-       1 saveDir pic x(256).
-       1 continueFlag pic x.
-         88 continueYes values 'y', 'Y'.
-       1 i pic 999.
+       77  ws-log-open-flag        pic x(001) value 'N'.
+           88 log-is-open                     value 'S'.
+       77  ws-current-date-time    pic x(020).
+       77  ws-ftp-log-status       pic x(002) value '00'.
+
+       77  ws-retry-count           pic 9(002) value 0.
+       77  ws-retry-max             pic 9(002) value 3.
+       77  ws-retry-delay-ms        pic 9(007) comp-5 value 2000.
+
+       linkage section.
+       01  ftp-request.
+           05 ftp-operation                pic x(004).
+              88 ftp-op-put                       value 'PUT '.
+              88 ftp-op-get                       value 'GET '.
+              88 ftp-op-delete                    value 'DEL '.
+           05 ftp-host                     pic x(256).
+           05 ftp-userid                   pic x(256).
+           05 ftp-password                 pic x(256).
+           05 ftp-local-file               pic x(256).
+           05 ftp-remote-file              pic x(256).
+           05 ftp-return-code              pic  9(003).
+           05 ftp-failure-reason           pic  x(060).
 
-       procedure division.
+       procedure division using ftp-request.
+           move zero to ftp-return-code
+           move spaces to ftp-failure-reason
            perform StartProgram
+           perform OpenLog
            perform OpenInternet
            perform ConnectInternet
-           perform GetCurrentDirectory
-           perform ChangeDirectory until fileStatus = 1TRUE
-           perform GetCurrentDirectory
-           perform CreateDirectory
-           perform PutFile
-           perform RenameFile
-           perform GetFile
-           perform DeleteFile
-           perform ReturnParentDirectory
-           perform RemoveDirectory
+           evaluate true
+               when ftp-op-put
+                   perform PutFile
+               when ftp-op-get
+                   perform GetFile
+               when ftp-op-delete
+                   perform DeleteFile
+               when other
+                   display '*** unknown ftp-operation: ' ftp-operation
+                   move 8 to ftp-return-code
+           end-evaluate
            perform CloseAllHandles
+           perform CloseLog
            goback
            .
 
@@ -217,11 +263,64 @@
                display '***Unable to find wininet.dll'
                display space
                display 'End of program'
+               move 8 to ftp-return-code
                goback
            end-if
            display 'Starting...'
            .
 
+       OpenLog.
+           open extend ftp-log
+           if ws-ftp-log-status not = '00'
+               open output ftp-log
+           end-if
+           if ws-ftp-log-status = '00'
+               set log-is-open to true
+           else
+               display '*** unable to open FTPLOG.TXT, status '
+                   ws-ftp-log-status
+           end-if
+           .
+
+       WriteLog.
+           move function current-date to ws-current-date-time
+           string
+               ws-current-date-time(1:4)  delimited by size
+               '-'                        delimited by size
+               ws-current-date-time(5:2)  delimited by size
+               '-'                        delimited by size
+               ws-current-date-time(7:2)  delimited by size
+               ' '                        delimited by size
+               ws-current-date-time(9:2)  delimited by size
+               ':'                        delimited by size
+               ws-current-date-time(11:2) delimited by size
+               ':'                        delimited by size
+               ws-current-date-time(13:2) delimited by size
+               into log-timestamp
+           end-string
+           move ftp-operation    to log-operation
+           move ftp-host         to log-host
+           move ftp-local-file   to log-local-file
+           move ftp-remote-file  to log-remote-file
+           if fileStatus = 1TRUE
+               move 'SUCCESS' to log-result
+           else
+               move 'FAILED'  to log-result
+           end-if
+           write log-record
+           if ws-ftp-log-status not = '00'
+               display '*** unable to write FTPLOG.TXT, status '
+                   ws-ftp-log-status
+           end-if
+           .
+
+       CloseLog.
+           if log-is-open
+               close ftp-log
+               move 'N' to ws-log-open-flag
+           end-if
+           .
+
        OpenInternet.
            display space
            display 'Opening Internet session...'
@@ -242,6 +341,8 @@
                display '*** winAPI InternetOpen failed'
                display space
                display '...Ending'
+               move 8 to ftp-return-code
+               perform CloseLog
                goback
            else
                display '+ winAPI InternetOpen succeeded'
@@ -251,49 +352,54 @@
        ConnectInternet.
            display space
            display 'Connecting to FTP server...'
-      *    move z'ftp.microfocus.com' to szServerName  *> or below --->
-           display 'Enter FTP server name (e.g. ftp.microfocus.com): '
-               with no advancing
-           accept ftpServer
            string
-               ftpServer delimited by space
+               ftp-host delimited by space
                x'00' delimited by size
                into szServerName
-      *    <---
-      *    move z'userid' to szUsername  *> or below --->
-           display 'Userid (blank = anonymous): ' with no advancing
-           accept userID
            string
-               userID delimited by space
+               ftp-userid delimited by space
                x'00' delimited by size
                into szUsername
-      *    <---
-      *    move z'password' to szPassword  *> or below --->
-           display 'Password (blank = email address): '
-               with no advancing
-           accept userPwd
            string
-               userPwd delimited by space
+               ftp-password delimited by space
                x'00' delimited by size
                into szPassword
-      *    <---
            move INTERNET-DEFAULT-FTP-PORT to nServerPort
            move INTERNET-SERVICE-FTP to dwService
            move INTERNET-FLAG-PASSIVE to dwFlags
            set dwContext to NULL
-           call cc66 'InternetConnectA'
-               using by value      hInternet
-                     by reference  szServerName
-                     by value      nServerPort
-                     by reference  szUsername
-                     by reference  szPassword
-                     by value      dwService
-                     by value      dwFlags
-                     by value      dwContext
-               returning hConnect
-           end-call
+           move zero to hConnect
+           move zero to ws-retry-count
+           perform until hConnect not = zero
+                      or ws-retry-count >= ws-retry-max
+               call cc66 'InternetConnectA'
+                   using by value      hInternet
+                         by reference  szServerName
+                         by value      nServerPort
+                         by reference  szUsername
+                         by reference  szPassword
+                         by value      dwService
+                         by value      dwFlags
+                         by value      dwContext
+                   returning hConnect
+               end-call
+               if hConnect = zero
+                   add 1 to ws-retry-count
+                   display '*** winAPI InternetConnect failed, attempt '
+                       ws-retry-count ' of ' ws-retry-max
+                   if ws-retry-count < ws-retry-max
+                       call cc66 'Sleep'
+                           using by value ws-retry-delay-ms
+                       end-call
+                   end-if
+               end-if
+           end-perform
            if hConnect = zero
-               display '*** winAPI InternetConnect failed'
+               display '*** winAPI InternetConnect failed after retries'
+               move 'InternetConnect failed after retries'
+                   to ftp-failure-reason
+               move 8 to ftp-return-code
+               perform CloseLog
                perform CloseInternetHandle
                goback
            else
@@ -301,157 +407,72 @@
            end-if
            .
 
-       GetCurrentDirectory.
+       PutFile.
            display space
-           display 'Determining current directory...'
-           move x'00' to szCurrentDirectory
-           move length of szCurrentDirectory to dwCurrentDirectory
-           call cc66 'FtpGetCurrentDirectoryA'
-               using by value      hConnect
-                     by reference  szCurrentDirectory
-                     by reference  dwCurrentDirectory
-               returning fileStatus
-           end-call
-           if fileStatus = 1FALSE
-               display '*** winAPI FtpGetCurrentDirectory failed'
-               perform CloseAllHandles
-               goback
-           else
-               perform DisplayCurrentDirectory
-               display '+ winAPI FtpGetCurrentDirectory succeeded'
-           end-if
-           move zero to fileStatus
-           .
-
-       DisplayCurrentDirectory.
+           display 'Uploading ' function trim(ftp-local-file)
+               ' as ' function trim(ftp-remote-file) ' ...'
            string
-               '  --> ' delimited by size
-               szServerName delimited by x'00'
-               szCurrentDirectory delimited by x'00'
+               ftp-local-file delimited by space
                x'00' delimited by size
-               into displayDir
+               into szLocalFile
            end-string
-           perform varying i from 1 by 1
-               until displayDir(i:1) = x'00'
-                   continue
-           end-perform
-           display displayDir(1:i - 1) *> display up to before x'00'
-           .
-
-       ChangeDirectory.
-           display space
-           display 'Changing directory...'
-           display 'Enter directory name (e.g. pub or pub/upload): '
-               with no advancing
-           accept aDir
            string
-               '/' delimited by size
-               aDir delimited by space
+               ftp-remote-file delimited by space
                x'00' delimited by size
-               into szCurrentDirectory
+               into szNewRemoteFile
            end-string
-           move szCurrentDirectory to saveDir
-           perform SetCurrentDirectory
-           .
-
-       SetCurrentDirectory.
-           call cc66 'FtpSetCurrentDirectoryA'
-               using by value      hConnect
-                     by reference  szCurrentDirectory
-               returning fileStatus
-           end-call
-           if fileStatus = 1FALSE
-               display '*** winAPI FtpSetCurrentDirectory failed'
-               display 'Enter Y or y to continue or else to quit: '
-                   with no advancing
-               accept continueFlag
-               if not continueYes
-                   perform CloseAllHandles
-                   goback
-               end-if
-           else
-               perform DisplayCurrentDirectory
-               display '+ winAPI FtpSetCurrentDirectory succeeded'
-           end-if
-           .
-
-       CreateDirectory.
-           display space
-           display 'Creating temp directory...'
-           move z'temp' to aDir
-           call cc66 'FtpCreateDirectoryA'
-               using by value      hConnect
-                     by reference  aDir
-               returning fileStatus
-           end-call
-           if fileStatus = 1FALSE
-               display '*** winAPI FtpCreateDirectory failed'
-               perform CloseAllHandles
-               goback
-           else
-               display '+ winAPI FtpCreateDirectory succeeded'
-               string
-                   saveDir delimited by x'00'
-                   '/' delimited by size
-                   aDir delimited by x'00'
-                   x'00' delimited by size
-                   into szCurrentDirectory
-               end-string
-               perform SetCurrentDirectory
-           end-if
-           .
-
-       PutFile.
-           display space
-           display 'Uploading Upload.txt as ftpDeleteMe.txt ...'
-           move z'Upload.txt' to szLocalFile
-           move z'ftpDeleteMe.txt' to szNewRemoteFile
-           move FTP-TRANSFER-TYPE-ASCII to dwFlags
+           move FTP-TRANSFER-TYPE-BINARY to dwFlags
            set dwContext to NULL
-           call cc66 'FtpPutFileA'
-               using by value      hConnect
-                     by reference  szLocalFile
-                     by reference  szNewRemoteFile
-                     by value      dwFlags
-                     by value      dwContext
-               returning fileStatus
-           end-call
+           move zero to ws-retry-count
+           move 1FALSE to fileStatus
+           perform until fileStatus = 1TRUE
+                      or ws-retry-count >= ws-retry-max
+               call cc66 'FtpPutFileA'
+                   using by value      hConnect
+                         by reference  szLocalFile
+                         by reference  szNewRemoteFile
+                         by value      dwFlags
+                         by value      dwContext
+                   returning fileStatus
+               end-call
+               if fileStatus = 1FALSE
+                   add 1 to ws-retry-count
+                   display '*** winAPI FtpPutfile failed, attempt '
+                       ws-retry-count ' of ' ws-retry-max
+                   if ws-retry-count < ws-retry-max
+                       call cc66 'Sleep'
+                           using by value ws-retry-delay-ms
+                       end-call
+                   end-if
+               end-if
+           end-perform
            if fileStatus = 1FALSE
-               display '*** winAPI FtpPutfile failed'
-               perform CloseAllHandles
-               goback
+               display '*** winAPI FtpPutfile failed after retries'
+               move 'FtpPutFile failed after retries'
+                   to ftp-failure-reason
+               move 8 to ftp-return-code
            else
                display '+ winAPI FtpPutfile succeeded'
            end-if
-           .
-
-       RenameFile.
-           display space
-           display 'Renaming ftpDeleteMe.txt to NewFile.txt ...'
-           move z'ftpDeleteMe.txt' to szExisting
-           move z'NewFile.txt' to szNew
-           call cc66 'FtpRenameFileA'
-               using by value      hConnect
-                     by reference  szExisting
-                     by reference  szNew
-               returning fileStatus
-           end-call
-           if fileStatus = 1FALSE
-               display '*** winAPI FtpRenameFile failed'
-               perform CloseAllHandles
-               goback
-           else
-               display '+ winAPI FtpRenameFile succeeded'
-           end-if
+           perform WriteLog
            .
 
        GetFile.
            display space
-           display 'Downloading NewFile.txt as FromFTP.txt ...'
-           move z'NewFile.txt' to szRemoteFile
-           move z'FromFTP.txt' to szNewFile
+           display 'Downloading ' function trim(ftp-remote-file)
+               ' as ' function trim(ftp-local-file) ' ...'
+           string
+               ftp-remote-file delimited by space
+               x'00' delimited by size
+               into szRemoteFile
+           end-string
+           string
+               ftp-local-file delimited by space
+               x'00' delimited by size
+               into szNewFile
+           end-string
            move FILE-ATTRIBUTE-NORMAL to dwFlagsAttributes
-           move FTP-TRANSFER-TYPE-ASCII to dwFlags
+           move FTP-TRANSFER-TYPE-BINARY to dwFlags
            set dwContext to NULL
            call cc66 'FtpGetFileA'
                using by value      hConnect
@@ -465,17 +486,21 @@
            end-call
            if fileStatus = 1FALSE
                display '*** winAPI FtpGetFile failed'
-               perform CloseAllHandles
-               goback
+               move 8 to ftp-return-code
            else
                display '+ winAPI FtpGetFile succeeded'
            end-if
+           perform WriteLog
            .
 
        DeleteFile.
            display space
-           display 'Deleting NewFile.txt ...'
-           move z'NewFile.txt' to szFileName
+           display 'Deleting ' function trim(ftp-remote-file) ' ...'
+           string
+               ftp-remote-file delimited by space
+               x'00' delimited by size
+               into szFileName
+           end-string
            call cc66 'FtpDeleteFileA'
                using by value      hConnect
                      by reference  szFileName
@@ -483,36 +508,11 @@
            end-call
            if fileStatus = 1FALSE
                display '*** winAPI FtpDeleteFile failed'
-               perform CloseAllHandles
-               goback
+               move 8 to ftp-return-code
            else
                display '+ winAPI FtpDeleteFile succeeded'
            end-if
-           .
-
-       ReturnParentDirectory.
-           display space
-           display 'Returning to parent directory...'
-           move saveDir to szCurrentDirectory
-           perform SetCurrentDirectory
-           .
-
-       RemoveDirectory.
-           display space
-           display 'Deleting temp directory...'
-           move aDir to szDirectory *> temp
-           call cc66 'FtpRemoveDirectoryA'
-               using by value      hConnect
-                     by reference  szDirectory
-               returning fileStatus
-           end-call
-           if fileStatus = 1FALSE
-               display '*** winAPI FtpRemoveDirectory failed'
-               perform CloseAllHandles
-               goback
-           else
-               display '+ winAPI FtpRemoveDirectory succeeded'
-           end-if
+           perform WriteLog
            .
 
        CloseAllHandles.
@@ -524,8 +524,6 @@
            end-call
            if fileStatus = 1FALSE
                display '*** winAPI InternetCloseHandle failed'
-               perform CloseAllHandles
-               goback
            else
                display '+ winAPI InternetCloseHandle succeeded'
            end-if
@@ -541,8 +539,6 @@
            end-call
            if fileStatus = 1FALSE
                display '*** winAPI InternetCloseHandle failed'
-               perform CloseAllHandles
-               goback
            else
                display '+ winAPI InternetCloseHandle succeeded'
            end-if
